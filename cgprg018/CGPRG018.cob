@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.    CGPRG018.
+       AUTHOR.        EQUIPE DE SUSTENTACAO CG.
+       INSTALLATION.  FATEC SAO CAETANO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *--------------------------------------------------------------*
+      * DISCIPLINA: PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: EXPURGAR DO CADGRAVA AS COMPETENCIAS MAIS ANTIGAS
+      *           QUE A COMPETENCIA DE CORTE INFORMADA NA SYSIN,
+      *           GRAVANDO SO AS COMPETENCIAS RETIDAS NUM NOVO
+      *           ARQUIVO (CADGRVNJ). O CADGRAVA NUNCA FOI CONVERTIDO
+      *           EM GDG (ABRE EM EXTEND E ACUMULA TODAS AS EXECUCOES
+      *           DO CGPRG010 NUM UNICO ARQUIVO - VER HISTORICO DO
+      *           CGPRG010) , ENTAO NAO HA GERACOES PARA EXPURGAR POR
+      *           IDCAMS; O EXPURGO E FEITO POR CONTEUDO (WS-
+      *           COMPETENCIA DE CADA REGISTRO), RECONSTRUINDO O
+      *           ARQUIVO DA MESMA FORMA QUE O CGPRG016 RECONSTROI O
+      *           CADALU. O OPERADOR CALCULA A COMPETENCIA DE CORTE A
+      *           PARTIR DA QUANTIDADE DE PERIODOS QUE DESEJA MANTER
+      *           (EX.: PARA MANTER OS ULTIMOS 8 PERIODOS, INFORMAR A
+      *           COMPETENCIA DO 9O PERIODO MAIS ANTIGO COMO CORTE),
+      *           DA MESMA FORMA QUE JA FAZ HOJE PARA WS-PARM-PERIODO
+      *           NOS DEMAIS RELATORIOS (COPY RELPARM) - NESTE
+      *           PROGRAMA O MESMO CAMPO PASSA A SIGNIFICAR "MANTER A
+      *           PARTIR DESTA COMPETENCIA, INCLUSIVE" NO LUGAR DE
+      *           "SELECIONAR SO ESTA COMPETENCIA"
+      *
+      *           A GERACAO ANTERIOR DO HISTALU (HISTORICO DO CADALU,
+      *           ESSA SIM UM GDG - VER CGJOB008) JA TEM RETENCAO
+      *           AUTOMATICA PELO PROPRIO IDCAMS (LIMIT/SCRATCH NA
+      *           DEFINICAO DA BASE), NAO PRECISANDO DE PROGRAMA
+      *           PROPRIO; VER NOTA NO CGJOB018 SOBRE O AJUSTE DO
+      *           LIMITE DA BASE E O EXPURGO DO EXCEDENTE JA ACUMULADO
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010058  PROGRAMA CRIADO PARA O EXPURGO DE
+      *                          COMPETENCIAS ANTIGAS DO CADGRAVA
+      *  V02    AGO/2026 010060  CARTAO DE PARAMETROS (WS-PARM-PERIODO/
+      *                          WS-PARM-FILTRO) PASSA A SER LIDO NUM
+      *                          SO ACCEPT DE WS-REG-PARM-REL, COMO O
+      *                          LAYOUT DO COPY RELPARM JA DOCUMENTA -
+      *                          ANTES ERAM DOIS ACCEPT FROM SYSIN
+      *                          SEPARADOS, QUE CONSOMEM DOIS CARTOES
+      *                          DA SYSIN EM VEZ DE UM SO
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           COPY CURRSYM.
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *-----> ARQUIVO ATUAL (ANTES DO EXPURGO)
+           SELECT CADGRAVA ASSIGN TO CADGRVOJ
+                  FILE STATUS   IS WS-FS-ARQ
+           .
+      *-----> ARQUIVO RESULTANTE (SO AS COMPETENCIAS RETIDAS)
+           SELECT CADGRVN  ASSIGN TO CADGRVNJ
+                  FILE STATUS   IS WS-FS-NOV
+           .
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+       FD  CADGRAVA
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-CADGRAVA           PIC X(40)
+           .
+       FD  CADGRVN
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-CADGRVN            PIC X(40)
+           .
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)       VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADAS NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-CTLIDO              PIC 9(06).
+           05  WS-CTRETIDO            PIC 9(06).
+           05  WS-CTEXPURGO           PIC 9(06).
+           05  WS-DTSYS               PIC 9(06).
+           05  WS-HRSYS               PIC 9(08).
+           05  WS-DTEDI               PIC X(10).
+           05  WS-HREDI               PIC X(11).
+           05  WS-FS-ARQ              PIC X(02).
+           05  WS-FS-NOV              PIC X(02).
+           05  WS-PROGID              PIC X(08) VALUE 'CGPRG018'.
+           05  WS-MSG                 PIC X(30).
+           05  WS-FS-MSG              PIC X(02).
+
+      *-----> CARTAO DE PARAMETROS DA SYSIN (LAYOUT COMUM AOS
+      *       PROGRAMAS DE RELATORIO - VER COPY RELPARM). NESTE
+      *       PROGRAMA WS-PARM-PERIODO E A COMPETENCIA DE CORTE
+      *       (MANTER >= WS-PARM-PERIODO, EXPURGAR O RESTANTE).
+      *       WS-PARM-FILTRO E ACEITO SO PARA MANTER O MESMO LAYOUT
+      *       DE CARTAO DOS DEMAIS PROGRAMAS; NAO E USADO AQUI
+           COPY RELPARM.
+
+      *-----> DADOS DE ENTRADA/SAIDA - CADASTRO DE CIDADES (MESMO
+      *       LAYOUT GRAVADO PELO CGPRG010 - VER COPY ACIDREGP)
+       01  WS-REG-CADGRAVA.
+           COPY ACIDREGP.
+           05 WS-PORCS-ACIDS        PIC 9(03)V99   COMP-3.
+           05 WS-COMPETENCIA        PIC 9(06)      COMP-3.
+           05 WS-QTD-POPULACAO      PIC 9(08)      COMP-3.
+           05 WS-PORCS-CAPITA       PIC 9(04)V99   COMP-3.
+           05 WS-RUNID              PIC 9(04)      COMP-3.
+           05 WS-DTLOTE             PIC 9(08)      COMP-3.
+
+       01  FILLER                 PIC X(35)       VALUE
+           '***** FIM DA WORKING-STORAGE  *****'.
+      *
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-CGPRG018.
+
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR
+               UNTIL WS-FS-ARQ = '10'
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "PROGRAMA 18 - FATEC SCS"
+           DISPLAY "EXPURGO DE COMPETENCIAS ANTIGAS DO CADGRAVA"
+           DISPLAY "-----------------------------------------------"
+
+           PERFORM 015-DATA-HORA
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * INICIO : ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+
+           ACCEPT WS-REG-PARM-REL  FROM  SYSIN
+
+           DISPLAY ' * COMPETENCIA DE CORTE (MANTER A PARTIR'
+           DISPLAY ' * DESTA, INCLUSIVE)          = '
+                   WS-PARM-PERIODO
+
+           PERFORM 020-ABRIR-ARQ
+
+           PERFORM 025-LER-CADGRAVA
+           .
+      *--------------------------------------------------------------*
+      *    OBTER DATA/HORA DO SISTEMA
+      *--------------------------------------------------------------*
+       015-DATA-HORA.
+
+           ACCEPT  WS-DTSYS  FROM DATE
+           STRING  WS-DTSYS  (5:2) '/'
+                   WS-DTSYS  (3:2) '/20'
+                   WS-DTSYS  (1:2)
+           DELIMITED BY SIZE INTO WS-DTEDI
+
+           ACCEPT  WS-HRSYS  FROM TIME
+           STRING  WS-HRSYS  (1:2) ':'
+                   WS-HRSYS  (3:2) ':'
+                   WS-HRSYS  (5:2) ':'
+                   WS-HRSYS  (7:2)
+           DELIMITED BY SIZE INTO WS-HREDI
+           .
+      *--------------------------------------------------------------*
+      *    ABERTURA DOS ARQUIVOS
+      *--------------------------------------------------------------*
+       020-ABRIR-ARQ.
+
+           OPEN INPUT CADGRAVA
+           IF WS-FS-ARQ  NOT = '00'
+              MOVE  'ERRO AO ABRIR O CADGRAVA'  TO WS-MSG
+              MOVE   WS-FS-ARQ                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           OPEN OUTPUT CADGRVN
+           IF WS-FS-NOV  NOT = '00'
+              MOVE  'ERRO AO ABRIR O CADGRVN'  TO WS-MSG
+              MOVE   WS-FS-NOV                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO CADGRAVA
+      *--------------------------------------------------------------*
+       025-LER-CADGRAVA.
+
+           READ CADGRAVA  NEXT RECORD  INTO  WS-REG-CADGRAVA
+
+           IF WS-FS-ARQ  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA DO CADGRAVA'  TO WS-MSG
+              MOVE   WS-FS-ARQ                     TO WS-FS-MSG
+              GO TO  999-ERRO
+           ELSE
+              IF WS-FS-ARQ = '00'
+                 ADD   1  TO  WS-CTLIDO
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    DECIDIR SE O REGISTRO LIDO E RETIDO OU EXPURGADO, PELA
+      *    COMPARACAO DA SUA COMPETENCIA COM A COMPETENCIA DE CORTE
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           IF WS-COMPETENCIA  NOT <  WS-PARM-PERIODO
+              PERFORM 035-GRAVAR-RETIDO
+           ELSE
+              ADD  1  TO  WS-CTEXPURGO
+           END-IF
+
+           PERFORM 025-LER-CADGRAVA
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR O REGISTRO RETIDO NO ARQUIVO RESULTANTE
+      *--------------------------------------------------------------*
+       035-GRAVAR-RETIDO.
+
+           WRITE REG-CADGRVN  FROM  WS-REG-CADGRAVA
+           IF WS-FS-NOV  NOT = '00'
+              MOVE  'ERRO NA GRAVACAO DO CADGRVN'  TO WS-MSG
+              MOVE   WS-FS-NOV                     TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           ADD  1  TO  WS-CTRETIDO
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           PERFORM 015-DATA-HORA.
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * TERMINO: ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG018        *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * REGISTROS LIDOS    - CADGRAVA = ' WS-CTLIDO
+           DISPLAY ' * REGISTROS RETIDOS  - CADGRVN  = ' WS-CTRETIDO
+           DISPLAY ' * REGISTROS EXPURGADOS          = '
+                   WS-CTEXPURGO
+           DISPLAY ' *========================================*'
+
+           IF WS-CTLIDO  NOT =  WS-CTRETIDO  +  WS-CTEXPURGO
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * QUEBRA DE CONTROLE - LIDO X RETIDO+EXP *'
+              DISPLAY ' *----------------------------------------*'
+              MOVE 8  TO  RETURN-CODE
+           END-IF
+
+           PERFORM 095-FECHAR-ARQ
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *      TERMINO NORMAL DO CGPRG018        *'
+           DISPLAY ' *----------------------------------------*'
+           .
+      *--------------------------------------------------------------*
+      *    FECHAR OS ARQUIVOS
+      *--------------------------------------------------------------*
+       095-FECHAR-ARQ.
+
+           CLOSE  CADGRAVA
+           IF WS-FS-ARQ  NOT = '00'
+              MOVE  'ERRO AO FECHAR O CADGRAVA'  TO WS-MSG
+              MOVE   WS-FS-ARQ                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  CADGRVN
+           IF WS-FS-NOV  NOT = '00'
+              MOVE  'ERRO AO FECHAR O CADGRVN'  TO WS-MSG
+              MOVE   WS-FS-NOV                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ROTINA DE ERRO
+      *--------------------------------------------------------------*
+           COPY ERRORTN.
+      *---------------> FIM DO PROGRAMA CGPRG018 <--------------------*
