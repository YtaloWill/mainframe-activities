@@ -15,15 +15,47 @@
       * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
       * ------  -------  ------  ------  -------------------------   *
       *  V01    FEV/2013 010001  SISTEMA MOSTRA SYSOUT
+      *  V02    AGO/2026 010023  PROTEGIDAS AS DIVISOES DO PERCENTUAL
+      *                          DE ACIDENTES E DE OBITOS CONTRA
+      *                          VEICULOS/ACIDENTES IGUAIS A ZERO
+      *  V03    AGO/2026 010028  INCLUIDA A POPULACAO NO CARTAO DE
+      *                          SYSIN E CALCULADO O INDICE DE
+      *                          ACIDENTES POR 100 MIL HABITANTES
+      *  V04    AGO/2026 010030  LAYOUT BASICO DE CIDADE/ESTADO/FROTA/
+      *                          BAFOMETRO/ACIDENTES/OBITOS PASSA A
+      *                          VIR DO COPY ACIDREG, COMPARTILHADO
+      *                          COM OS DEMAIS PROGRAMAS DE ACIDENTES
+      *  V05    AGO/2026 010037  INCLUIDOS CARTOES DE CABECALHO E
+      *                          RODAPE NO LOTE DE SYSIN, COM CONFRONTO
+      *                          DA QTDE ESPERADA/INFORMADA X WS-CTLIDO
+      *  V06    AGO/2026 010042  CURRENCY SIGN/DECIMAL-POINT PASSAM A VIR
+      *                          DE UM UNICO COPY (CURRSYM), PONTO UNICO
+      *                          PARA TROCAR MOEDA/CONVENCAO DECIMAL SEM
+      *                          ALTERAR CADA PROGRAMA INDIVIDUALMENTE
+      *  V07    AGO/2026 010052  WS-ESTADO PASSA A SER VALIDADO CONTRA A
+      *                          TABELA DAS 27 UFs (COPY UFTAB, JA
+      *                          USADA PELO CGPRG007); SIGLA QUE NAO
+      *                          CONSTA DA TABELA E ROTEADA PARA UMA
+      *                          LISTAGEM DE EXCECAO (WS-CTEXCUF) EM
+      *                          VEZ DE SO CONTAR NO TOTAL GERAL
+      *  V08    AGO/2026 010053  WS-BAFOMETRO PASSA A SER VALIDADO
+      *                          CONTRA O DOMINIO S/N (NOVA ROTINA
+      *                          039-VALIDAR-BAFOMETRO, NOVO CONTADOR
+      *                          WS-CTEXCBA) ANTES DE SEGUIR PARA O
+      *                          SYSOUT
+      *  V09    AGO/2026 010057  AS-DATA (JA CAPTURADA EM 010-INICIAR)
+      *                          PASSA A SER GRAVADA TAMBEM NO PROPRIO
+      *                          WS-REG-SYSOUT, PARA QUE CADA LINHA DE
+      *                          DETALHE FIQUE AUTOIDENTIFICADA QUANDO
+      *                          O SYSOUT DE VARIAS EXECUCOES FOR
+      *                          CONCATENADO PARA CONFERENCIA
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
        CONFIGURATION SECTION.
       *---------------------*
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
+           COPY CURRSYM.
        INPUT-OUTPUT SECTION.
       *---------------------*
        DATA DIVISION.
@@ -53,14 +85,19 @@
            05  AS-QTDACID-MAIOR       PIC 9(04).
            05  AS-PORCOBITO-MENOR     PIC 99V99.
            05  AS-PORCOBITO           PIC 99V99.
+           05  AS-PORACID-CAPITA      PIC 9(04)V99.
+           05  WS-CTEXCUF             PIC 9(02).
+           05  WS-CTEXCBA             PIC 9(02).
+      *-----> TABELA ESTATICA DAS 27 UFs (COPY), USADA SO PARA
+      *       VALIDAR WS-ESTADO (NAO HA ACUMULADOR POR ESTADO AQUI)
+           COPY UFTAB.
+       01  WS-UF-SUB                 PIC 9(02).
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
        01  WS-REG-SYSIN.
-           05 WS-CIDADE           PIC 9(05).
-           05 WS-ESTADO           PIC X(2).
-           05 WS-QTD-VEICULOS     PIC 9(07).
-           05 WS-BAFOMETRO        PIC X(01).
-           05 WS-QTD-ACIDENTES    PIC 9(04).
-           05 WS-QTD-OBITOS       PIC 9(04).
+           COPY ACIDREG.
+           05 WS-QTD-POPULACAO    PIC 9(08).
+      *-----> CABECALHO E RODAPE DO LOTE DE SYSIN
+           COPY SYSINHT.
       *-----> SAIDA - DADOS PARA SYSOUT
        01  WS-REG-SYSOUT.
            05 CID                 PIC 99999.
@@ -77,6 +114,13 @@
            05 FILLER              PIC X(04)        VALUE SPACES.
            05 PORC-ACIDS          PIC ZZ9,99.
            05 FILLER              PIC X(01)        VALUE '%'.
+           05 FILLER              PIC X(04)        VALUE SPACES.
+           05 PORC-CAPITA         PIC ZZZZ,99.
+           05 FILLER              PIC X(13)        VALUE
+              ' /100MIL HAB.'.
+           05 FILLER              PIC X(04)        VALUE SPACES.
+           05 FILLER              PIC X(06)        VALUE 'DATA: '.
+           05 AS-DATA-R           PIC 9999/99/99.
 
        01  FILLER                 PIC X(35)        VALUE
            '****** FIM DA WORKING-STORAGE *****'.
@@ -104,6 +148,10 @@
            DISPLAY "ESTATISTICAS - DATA DO CALCULO: " AS-DATA
            DISPLAY "-----------------------------------------------"
 
+           ACCEPT WS-REG-HEADER  FROM SYSIN
+           DISPLAY ' * CABECALHO - DATA  : ' WS-HDR-DATA-LOTE
+           DISPLAY ' * CABECALHO - QTDE. : ' WS-HDR-QTD-ESPERADA
+
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
@@ -115,6 +163,7 @@
 
            IF WS-REG-SYSIN = ALL '9'
               MOVE   'S'     TO  WS-FIM
+              ACCEPT WS-REG-TRAILER  FROM SYSIN
            ELSE
               ADD 1  TO WS-CTLIDO
            END-IF
@@ -124,7 +173,19 @@
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           COMPUTE AS-PORACID = 100 * WS-QTD-ACIDENTES / WS-QTD-VEICULOS
+           IF WS-QTD-VEICULOS = ZEROS
+              MOVE ZEROS TO AS-PORACID
+           ELSE
+              COMPUTE AS-PORACID = 100 * WS-QTD-ACIDENTES
+                      / WS-QTD-VEICULOS
+           END-IF
+
+           IF WS-QTD-POPULACAO = ZEROS
+              MOVE ZEROS TO AS-PORACID-CAPITA
+           ELSE
+              COMPUTE AS-PORACID-CAPITA = 100000 * WS-QTD-ACIDENTES
+                      / WS-QTD-POPULACAO
+           END-IF
 
            MOVE WS-CIDADE           TO CID
            MOVE WS-ESTADO           TO UF
@@ -133,6 +194,15 @@
            MOVE WS-QTD-ACIDENTES    TO ACIDS
            MOVE WS-QTD-OBITOS       TO OBITOS
            MOVE AS-PORACID          TO PORC-ACIDS
+           MOVE AS-PORACID-CAPITA   TO PORC-CAPITA
+           MOVE AS-DATA             TO AS-DATA-R
+
+           PERFORM 036-LOCALIZAR-UF
+           IF WS-UF-SUB > 27
+              PERFORM 038-REPORTAR-EXCECAO-UF
+           END-IF
+
+           PERFORM 039-VALIDAR-BAFOMETRO
 
            IF WS-ESTADO = 'SP'
                PERFORM 040-PROCESSAR-SP
@@ -146,6 +216,47 @@
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    LOCALIZAR A POSICAO DE WS-ESTADO NA TABELA DE UFs.
+      *    WS-UF-SUB FICA > 27 QUANDO A SIGLA NAO CONSTA DA TABELA.
+      *--------------------------------------------------------------*
+       036-LOCALIZAR-UF.
+
+           MOVE 1  TO  WS-UF-SUB
+           PERFORM 037-PROCURAR-UF
+               UNTIL WS-UF-SUB > 27
+                  OR WS-UF-SIGLA (WS-UF-SUB) = WS-ESTADO
+           .
+      *--------------------------------------------------------------*
+      *    AVANCAR UMA POSICAO NA TABELA DE UFs
+      *--------------------------------------------------------------*
+       037-PROCURAR-UF.
+
+           ADD 1  TO  WS-UF-SUB
+           .
+      *--------------------------------------------------------------*
+      *    ROTEAR PARA A LISTAGEM DE EXCECAO UM REGISTRO CUJA SIGLA
+      *    DE ESTADO NAO CONSTA DA TABELA DE UFs
+      *--------------------------------------------------------------*
+       038-REPORTAR-EXCECAO-UF.
+
+           ADD 1  TO  WS-CTEXCUF
+
+           DISPLAY ' *** REGISTRO EM EXCECAO - ESTADO INVALIDO: '
+                   WS-ESTADO ' (CIDADE ' WS-CIDADE ') ***'
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR O BAFOMETRO CONTRA O DOMINIO S/N; FORA DISSO, O
+      *    REGISTRO E ROTEADO PARA A LISTAGEM DE EXCECAO
+      *--------------------------------------------------------------*
+       039-VALIDAR-BAFOMETRO.
+
+           IF WS-BAFOMETRO NOT = 'S' AND NOT = 'N'
+              ADD 1  TO  WS-CTEXCBA
+              DISPLAY ' *** REGISTRO EM EXCECAO - BAFOMETRO INVALIDO: '
+                      WS-BAFOMETRO ' (CIDADE ' WS-CIDADE ') ***'
+           END-IF
+           .
+      *--------------------------------------------------------------*
       *    CALCULAR DADOS SP
       *--------------------------------------------------------------*
        040-PROCESSAR-SP.
@@ -173,7 +284,12 @@
       *--------------------------------------------------------------*
        047-PROCESSAR-MENOR.
 
-           COMPUTE AS-PORCOBITO = 100 * WS-QTD-OBITOS / WS-QTD-ACIDENTES
+           IF WS-QTD-ACIDENTES = ZEROS
+              MOVE ZEROS TO AS-PORCOBITO
+           ELSE
+              COMPUTE AS-PORCOBITO = 100 * WS-QTD-OBITOS
+                      / WS-QTD-ACIDENTES
+           END-IF
 
            IF AS-PORCOBITO < AS-PORCOBITO-MENOR OR WS-CTLIDO = 1
               MOVE WS-CIDADE        TO WS-CID-MENOR-OBITO
@@ -213,7 +329,22 @@
            DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG006        *'
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' * REGISTROS LIDOS    - SYSIN  = ' WS-CTLIDO
+           DISPLAY ' * REGISTROS EM EXCECAO(ESTADO)= ' WS-CTEXCUF
+           DISPLAY ' * REGISTROS EM EXCECAO(BAFO.) = ' WS-CTEXCBA
            DISPLAY ' *========================================*'
+
+           IF WS-CTLIDO NOT = WS-HDR-QTD-ESPERADA
+              OR WS-CTLIDO NOT = WS-TRL-QTD-INFORMADA
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * ATENCAO - LOTE COM QTDE DE CARTOES     *'
+              DISPLAY ' *           DIFERENTE DO ESPERADO        *'
+              DISPLAY ' * QTDE ESPERADA  (CABECALHO) = '
+                      WS-HDR-QTD-ESPERADA
+              DISPLAY ' * QTDE INFORMADA (RODAPE)    = '
+                      WS-TRL-QTD-INFORMADA
+              DISPLAY ' * QTDE LIDA      (WS-CTLIDO) = ' WS-CTLIDO
+           END-IF
+
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' *      TERMINO NORMAL DO CGPRG006        *'
            DISPLAY ' *----------------------------------------*'
