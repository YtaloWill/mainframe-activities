@@ -0,0 +1,25 @@
+      *--------------------------------------------------------------*
+      *    REGISTROS DE CABECALHO E RODAPE DO LOTE DE SYSIN           *
+      *    COMPARTILHADOS ENTRE OS PROGRAMAS QUE LEEM UM LOTE DE      *
+      *    CARTOES TERMINADO POR SENTINELA ALL '9' (WS-REG-SYSIN),    *
+      *    PARA QUE O LOTE POSSA SER CONFERIDO CONTRA A QUANTIDADE    *
+      *    DE CARTOES ESPERADA/INFORMADA, SEM DEPENDER SO DO          *
+      *    CARTAO SENTINELA NAO SER, ELE MESMO, UM CARTAO DE DADOS    *
+      *--------------------------------------------------------------*
+      *    O PRIMEIRO CARTAO DO LOTE (ANTES DOS CARTOES DE DADOS) E   *
+      *    LIDO COMO WS-REG-HEADER; O CARTAO IMEDIATAMENTE APOS O     *
+      *    SENTINELA ALL '9' E LIDO COMO WS-REG-TRAILER                *
+      *--------------------------------------------------------------*
+      *    WS-HDR-RUNID IDENTIFICA O LOTE/EXECUCAO (NUMERO DE LOTE    *
+      *    ATRIBUIDO PELA OPERACAO AO MONTAR O CARTAO DE CABECALHO),  *
+      *    GRAVADO JUNTO COM WS-HDR-DATA-LOTE NOS REGISTROS DO CADALU *
+      *    E DO CADGRAVA, PARA RASTREAR DE QUAL LOTE CADA REGISTRO    *
+      *    VEIO (VER CADALUC E ACIDREGP)                              *
+      *--------------------------------------------------------------*
+       01  WS-REG-HEADER.
+           05  WS-HDR-RUNID           PIC 9(04).
+           05  WS-HDR-DATA-LOTE       PIC 9(08).
+           05  WS-HDR-QTD-ESPERADA    PIC 9(02).
+
+       01  WS-REG-TRAILER.
+           05  WS-TRL-QTD-INFORMADA   PIC 9(02).
