@@ -0,0 +1,25 @@
+      *--------------------------------------------------------------*
+      *    ROTINA PADRAO DE ABEND POR ERRO DE ARQUIVO                *
+      *    COMPARTILHADA ENTRE OS PROGRAMAS BATCH (VIA COPY NA       *
+      *    PROCEDURE DIVISION, NO LUGAR DO PARAGRAFO 999-ERRO)       *
+      *    O PROGRAMA CHAMADOR DEVE TER, NA WORKING-STORAGE:         *
+      *       WS-PROGID   PIC X(08)  - NOME DO PROGRAMA              *
+      *       WS-MSG      PIC X(30)  - MENSAGEM DO ERRO               *
+      *       WS-FS-MSG   PIC X(02)  - FILE STATUS DA OPERACAO        *
+      *    E FAZER GO TO 999-ERRO QUANDO UM FILE STATUS DE ABRIR/     *
+      *    LER/GRAVAR/FECHAR INDICAR FALHA                            *
+      *--------------------------------------------------------------*
+       999-ERRO.
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *           PROGRAMA CANCELADO           *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * PROGRAMA    = ' WS-PROGID
+           DISPLAY ' * MENSAGEM    = ' WS-MSG
+           DISPLAY ' * FILE STATUS = ' WS-FS-MSG
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *        TERMINO ANORMAL DO PROGRAMA      *'
+           DISPLAY ' *----------------------------------------*'
+           MOVE 12 TO RETURN-CODE
+           STOP RUN
+           .
