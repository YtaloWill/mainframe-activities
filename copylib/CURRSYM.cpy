@@ -0,0 +1,12 @@
+      *--------------------------------------------------------------*
+      *    CONVENCAO DE MOEDA E PONTO DECIMAL                         *
+      *    PONTO UNICO DE MANUTENCAO DA CLAUSULA DE SPECIAL-NAMES     *
+      *    USADA POR TODOS OS PROGRAMAS QUE EDITAM VALORES EM PICTURE *
+      *    COM SIMBOLO "$" (WS-VAL-VENDA, WS-COMISSAO, ETC). PARA      *
+      *    RODAR OS RELATORIOS EM OUTRA MOEDA/CONVENCAO, BASTA ALTERAR*
+      *    ESTE COPY E RECOMPILAR - NENHUM PROGRAMA PRECISA SER       *
+      *    TOCADO INDIVIDUALMENTE                                     *
+      *--------------------------------------------------------------*
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
+           .
