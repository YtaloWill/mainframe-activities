@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      *    CARTAO DE PARAMETROS DO RELATORIO (SYSIN)                  *
+      *    LAYOUT COMUM AOS PROGRAMAS QUE GERAM UM RELATORIO A        *
+      *    PARTIR DE UM CADASTRO, PARA QUE O OPERADOR NAO PRECISE     *
+      *    LEMBRAR DE UMA CONVENCAO DIFERENTE PARA CADA PROGRAMA NO   *
+      *    PASSO DE "ESCOLHER O QUE SERA RELATADO"                   *
+      *--------------------------------------------------------------*
+      *    WS-PARM-PERIODO : COMPETENCIA (AAAAMM) A SELECIONAR;      *
+      *                      ZEROS = TODOS OS PERIODOS                *
+      *    WS-PARM-FILTRO  : CRITERIO DE SELECAO (TEXTO); BRANCOS =   *
+      *                      SEM FILTRO                               *
+      *--------------------------------------------------------------*
+       01  WS-REG-PARM-REL.
+           05  WS-PARM-PERIODO        PIC 9(06).
+           05  WS-PARM-FILTRO         PIC X(15).
