@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      *    TABELA DAS 27 UNIDADES DA FEDERACAO (UF) DO BRASIL        *
+      *    CARGA ESTATICA VIA REDEFINES, EM ORDEM ALFABETICA,        *
+      *    COMPARTILHADA ENTRE OS PROGRAMAS QUE CLASSIFICAM OU       *
+      *    VALIDAM DADOS DE ACIDENTES POR ESTADO (VIA COPY NA        *
+      *    WORKING-STORAGE)                                         *
+      *--------------------------------------------------------------*
+       01  WS-TAB-UF-CARGA.
+           05  FILLER              PIC X(54)  VALUE
+               'ACALAMAPBACEDFESGOMAMGMSMTPAPBPEPIPRRJRNRORRRSSCSESPTO'.
+
+       01  WS-TAB-UF  REDEFINES  WS-TAB-UF-CARGA.
+           05  WS-UF-OCOR          OCCURS 27 TIMES.
+               10  WS-UF-SIGLA     PIC X(02).
