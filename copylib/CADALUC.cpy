@@ -0,0 +1,24 @@
+      *--------------------------------------------------------------*
+      *    LAYOUT DO CADASTRO DE ALUNOS (CADALU)                     *
+      *    COMPARTILHADO ENTRE OS PROGRAMAS QUE ABREM O CADALU       *
+      *    (VIA COPY, TANTO NA FD QUANTO NA WORKING-STORAGE)         *
+      *    CAMPOS NUMERICOS EM COMP-3 (DECIMAL EMPACOTADO) PARA      *
+      *    REDUZIR O TAMANHO DO REGISTRO (70 P/ 65 BYTES); ESTE      *
+      *    COPY NUNCA E USADO EM ACCEPT FROM SYSIN (QUEM RECEBE O    *
+      *    CARTAO E A AREA WS-REG-SYSIN DE CADA PROGRAMA, SEMPRE EM  *
+      *    ZONADO) - SO O REGISTRO EM DISCO/INDEXADO E EMPACOTADO    *
+      *--------------------------------------------------------------*
+           05 WS-NUMERO-S         PIC 9(04)      COMP-3.
+           05 WS-NOME-S           PIC X(20).
+           05 WS-SEXO-S           PIC X(01).
+           05 WS-IDADE-S          PIC 9(02)      COMP-3.
+           05 WS-CURSO-S          PIC X(12).
+           05 WS-NOTA1-S          PIC 9(02)V99   COMP-3.
+           05 WS-NOTA2-S          PIC 9(02)V99   COMP-3.
+           05 WS-MEDIA-S          PIC 9(02)V99   COMP-3.
+           05 WS-NOTA-REC-S       PIC 9(02)V99   COMP-3.
+      *-----> LOTE/EXECUCAO QUE GRAVOU OU ALTEROU O REGISTRO (VER
+      *       WS-HDR-RUNID/WS-HDR-DATA-LOTE EM SYSINHT, 010-INICIAR)
+           05 WS-RUNID-S           PIC 9(04)      COMP-3.
+           05 WS-DTLOTE-S          PIC 9(08)      COMP-3.
+           05 FILLER               PIC X(07).
