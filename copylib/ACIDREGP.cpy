@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      *    LAYOUT EMPACOTADO (COMP-3) DO REGISTRO DE ACIDENTES POR    *
+      *    CIDADE - MESMOS CAMPOS E MESMA ORDEM DO COPY ACIDREG,      *
+      *    SO QUE COM OS CAMPOS NUMERICOS EM DECIMAL EMPACOTADO.      *
+      *    USADO SOMENTE PELAS AREAS QUE REPRESENTAM O REGISTRO DO    *
+      *    ARQUIVO CADGRAVA (FD E WORKING-STORAGE DE LEITURA/GRAVACAO)*
+      *    O CARTAO DE SYSIN CONTINUA EM ACIDREG (ZONADO), POIS O     *
+      *    ACCEPT FROM SYSIN EXIGE REPRESENTACAO DISPLAY              *
+      *--------------------------------------------------------------*
+           05 WS-CIDADE           PIC 9(05)      COMP-3.
+           05 WS-ESTADO           PIC X(02).
+           05 WS-QTD-VEICULOS     PIC 9(07)      COMP-3.
+           05 WS-BAFOMETRO        PIC X(01).
+           05 WS-QTD-ACIDENTES    PIC 9(04)      COMP-3.
+           05 WS-QTD-OBITOS       PIC 9(04)      COMP-3.
