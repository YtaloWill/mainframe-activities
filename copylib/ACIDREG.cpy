@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------*
+      *    LAYOUT BASICO DO REGISTRO DE ACIDENTES POR CIDADE         *
+      *    (CIDADE, ESTADO, FROTA, BAFOMETRO, ACIDENTES E OBITOS)    *
+      *    COMPARTILHADO ENTRE OS PROGRAMAS QUE LEEM O CARTAO DE     *
+      *    SYSIN (ACCEPT EXIGE CAMPOS EM DISPLAY/ZONADO) PARA QUE    *
+      *    UMA MUDANCA NO LAYOUT BASICO SEJA FEITA UMA SO VEZ (VIA   *
+      *    COPY NA WORKING-STORAGE, COM REPLACING QUANDO O PROGRAMA  *
+      *    PRECISAR DE UM SUFIXO PROPRIO NOS NOMES). O REGISTRO DO   *
+      *    ARQUIVO CADGRAVA EM SI USA O COPY ACIDREGP (EMPACOTADO)   *
+      *--------------------------------------------------------------*
+           05 WS-CIDADE           PIC 9(05).
+           05 WS-ESTADO           PIC X(02).
+           05 WS-QTD-VEICULOS     PIC 9(07).
+           05 WS-BAFOMETRO        PIC X(01).
+           05 WS-QTD-ACIDENTES    PIC 9(04).
+           05 WS-QTD-OBITOS       PIC 9(04).
