@@ -15,15 +15,79 @@
       * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
       * ------  -------  ------  ------  -------------------------   *
       *  V01    FEV/2013 010001  SISTEMA MOSTRA SYSOUT
+      *  V02    AGO/2026 010021  INCLUIDA COMPETENCIA (AAAAMM) NO
+      *                          CARTAO DE SYSIN E NO CADGRAVA, PARA
+      *                          PERMITIR COMPARATIVO MES A MES
+      *  V03    AGO/2026 010023  PROTEGIDAS AS DIVISOES DO PERCENTUAL
+      *                          DE ACIDENTES E DE OBITOS CONTRA
+      *                          VEICULOS/ACIDENTES IGUAIS A ZERO
+      *  V04    AGO/2026 010026  CADGRAVA PASSA A SER ABERTO EM MODO
+      *                          EXTEND, ACUMULANDO O HISTORICO DE
+      *                          COMPETENCIAS EM VEZ DE SOBRESCREVER
+      *                          O ARQUIVO A CADA EXECUCAO
+      *  V05    AGO/2026 010028  INCLUIDA A POPULACAO NO CARTAO DE
+      *                          SYSIN E CALCULADO O INDICE DE
+      *                          ACIDENTES POR 100 MIL HABITANTES
+      *  V06    AGO/2026 010029  DEVOLVIDO RETURN-CODE 12 EM 999-ERRO
+      *                          PARA PERMITIR COND NO JCL QUE ENCADEIA
+      *                          O CGPRG011
+      *  V07    AGO/2026 010030  LAYOUT BASICO DE CIDADE/ESTADO/FROTA/
+      *                          BAFOMETRO/ACIDENTES/OBITOS PASSA A
+      *                          VIR DO COPY ACIDREG, COMPARTILHADO
+      *                          COM OS DEMAIS PROGRAMAS DE ACIDENTES.
+      *                          WS-CIDADE AMPLIADO DE 4 PARA 5 DIGITOS
+      *                          (JA USADO ASSIM EM CGPRG006/CGPRG007),
+      *                          REG-CADGRAVA PASSA DE 47 PARA 48 BYTES
+      *  V08    AGO/2026 010031  999-ERRO PASSA A VIR DO COPY
+      *                          ERRORTN, COMPARTILHADO COM OS
+      *                          DEMAIS PROGRAMAS BATCH
+      *  V09    AGO/2026 010037  INCLUIDOS CARTOES DE CABECALHO E
+      *                          RODAPE NO LOTE DE SYSIN, COM CONFRONTO
+      *                          DA QTDE ESPERADA/INFORMADA X WS-CTLIDO
+      *  V10    AGO/2026 010038  WS-CTGRAV (ATE ENTAO DECLARADO E NUNCA
+      *                          INCREMENTADO) PASSA A SER ATUALIZADO
+      *                          NO WRITE DO CADGRAVA, COM CHECAGEM DE
+      *                          FILE STATUS; 090-TERMINAR PASSA A
+      *                          CONFERIR WS-CTLIDO CONTRA WS-CTGRAV,
+      *                          DEVOLVENDO RETURN-CODE 8 SE NAO
+      *                          BATEREM
+      *  V11    AGO/2026 010042  CURRENCY SIGN/DECIMAL-POINT PASSAM A VIR
+      *                          DE UM UNICO COPY (CURRSYM), PONTO UNICO
+      *                          PARA TROCAR MOEDA/CONVENCAO DECIMAL SEM
+      *                          ALTERAR CADA PROGRAMA INDIVIDUALMENTE
+      *  V12    AGO/2026 010044  CAMPOS NUMERICOS DO REGISTRO GRAVADO NO
+      *                          CADGRAVA PASSAM A COMP-3 (COPY ACIDREGP
+      *                          NO LUGAR DE ACIDREG NA WS-REG-CADGRAVA);
+      *                          REG-CADGRAVA REDUZIDO DE 48 PARA 32
+      *                          BYTES. O CARTAO DE SYSIN CONTINUA
+      *                          ZONADO (ACIDREG), POIS O ACCEPT EXIGE
+      *                          REPRESENTACAO DISPLAY
+      *  V13    AGO/2026 010052  WS-ESTADO PASSA A SER VALIDADO CONTRA A
+      *                          TABELA DAS 27 UFs (COPY UFTAB, JA
+      *                          USADA PELO CGPRG007); SIGLA QUE NAO
+      *                          CONSTA DA TABELA E ROTEADA PARA UMA
+      *                          LISTAGEM DE EXCECAO (WS-CTEXCUF) EM
+      *                          VEZ DE SO CONTAR NO TOTAL GERAL (O
+      *                          REGISTRO CONTINUA SENDO GRAVADO NO
+      *                          CADGRAVA, SO A LISTAGEM E NOVA)
+      *  V14    AGO/2026 010053  WS-BAFOMETRO PASSA A SER VALIDADO
+      *                          CONTRA O DOMINIO S/N (NOVA ROTINA
+      *                          039-VALIDAR-BAFOMETRO, NOVO CONTADOR
+      *                          WS-CTEXCBA)
+      *  V15    AGO/2026 010056  CARTAO DE CABECALHO PASSA A TRAZER
+      *                          WS-HDR-RUNID (COPY SYSINHT); RUNID E
+      *                          DATA DO LOTE PASSAM A SER GRAVADOS EM
+      *                          CADA REGISTRO DO CADGRAVA (WS-RUNIDG/
+      *                          WS-DTLOTEG), PARA RASTREAR DE QUAL LOTE
+      *                          CADA REGISTRO VEIO; REG-CADGRAVA
+      *                          AMPLIADO DE 32 PARA 40 BYTES
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
        CONFIGURATION SECTION.
       *---------------------*
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
+           COPY CURRSYM.
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
@@ -38,7 +102,7 @@
            LABEL RECORD STANDARD
            RECORDING MODE F
            .
-       01  REG-CADGRAVA           PIC X(27)
+       01  REG-CADGRAVA           PIC X(40)
            .
        WORKING-STORAGE SECTION.
       *-----------------------*
@@ -63,18 +127,25 @@
            05  AS-QTDACID-MAIOR       PIC 9(04).
            05  AS-PORCOBITO-MENOR     PIC 99V99.
            05  AS-PORCOBITO           PIC 99V99.
+           05  AS-PORACID-CAPITA      PIC 9(04)V99.
            05  WS-CTGRAV              PIC 9(02).
            05  WS-COD-STATUS          PIC X(02).
+           05  WS-PROGID              PIC X(08) VALUE 'CGPRG010'.
            05  WS-MSG                 PIC X(30).
            05  WS-FS-MSG              PIC X(02).
+           05  WS-CTEXCUF             PIC 9(02).
+           05  WS-CTEXCBA             PIC 9(02).
+      *-----> TABELA ESTATICA DAS 27 UFs (COPY), USADA SO PARA
+      *       VALIDAR WS-ESTADO (NAO HA ACUMULADOR POR ESTADO AQUI)
+           COPY UFTAB.
+       01  WS-UF-SUB                 PIC 9(02).
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
        01  WS-REG-SYSIN.
-           05 WS-CIDADE           PIC 9(04).
-           05 WS-ESTADO           PIC X(2).
-           05 WS-QTD-VEICULOS     PIC 9(07).
-           05 WS-BAFOMETRO        PIC X(01).
-           05 WS-QTD-ACIDENTES    PIC 9(04).
-           05 WS-QTD-OBITOS       PIC 9(04).
+           COPY ACIDREG.
+           05 WS-COMPETENCIA      PIC 9(06).
+           05 WS-QTD-POPULACAO    PIC 9(08).
+      *-----> CABECALHO E RODAPE DO LOTE DE SYSIN
+           COPY SYSINHT.
       *-----> SAIDA - DADOS PARA SYSOUT
        01  WS-REG-SYSOUT.
            05 CID                 PIC 99999.
@@ -91,15 +162,29 @@
            05 FILLER              PIC X(04)        VALUE SPACES.
            05 PORC-ACIDS          PIC ZZ9,99.
            05 FILLER              PIC X(01)        VALUE '%'.
+           05 FILLER              PIC X(04)        VALUE SPACES.
+           05 COMPET              PIC 9(06).
+           05 FILLER              PIC X(04)        VALUE SPACES.
+           05 PORC-CAPITA         PIC ZZZZ,99.
+           05 FILLER              PIC X(13)        VALUE
+              ' /100MIL HAB.'.
       *-----> OUTPUT PARA ARQUIVO
        01  WS-REG-CADGRAVA.
-           05 WS-CIDADEG          PIC 9(04).
-           05 WS-ESTADOG          PIC X(2).
-           05 WS-QTD-VEICULOSG    PIC 9(07).
-           05 WS-BAFOMETROG       PIC X(01).
-           05 WS-QTD-ACIDENTESG   PIC 9(04).
-           05 WS-QTD-OBITOSG      PIC 9(04).
-           05 WS-PORCS-ACIDSG     PIC 9(03)V99.
+           COPY ACIDREGP
+               REPLACING WS-CIDADE       BY WS-CIDADEG
+                         WS-ESTADO       BY WS-ESTADOG
+                         WS-QTD-VEICULOS BY WS-QTD-VEICULOSG
+                         WS-BAFOMETRO    BY WS-BAFOMETROG
+                         WS-QTD-ACIDENTES BY WS-QTD-ACIDENTESG
+                         WS-QTD-OBITOS   BY WS-QTD-OBITOSG.
+           05 WS-PORCS-ACIDSG     PIC 9(03)V99   COMP-3.
+           05 WS-COMPETENCIAG     PIC 9(06)      COMP-3.
+           05 WS-QTD-POPULACAOG   PIC 9(08)      COMP-3.
+           05 WS-PORCS-CAPITAG    PIC 9(04)V99   COMP-3.
+      *-----> LOTE/EXECUCAO QUE GRAVOU O REGISTRO (VER WS-HDR-RUNID/
+      *       WS-HDR-DATA-LOTE EM SYSINHT, 010-INICIAR)
+           05 WS-RUNIDG           PIC 9(04)      COMP-3.
+           05 WS-DTLOTEG          PIC 9(08)      COMP-3.
        01  FILLER                 PIC X(35)        VALUE
            '****** FIM DA WORKING-STORAGE *****'.
       *
@@ -123,12 +208,17 @@
            DISPLAY "YTALO WILLIAM"
            DISPLAY "PROGRAMA 10 - FATEC SCS"
            DISPLAY "-----------------------------------------------"
-           OPEN OUTPUT CADGRAVA
+           OPEN EXTEND CADGRAVA
            IF WS-COD-STATUS NOT = "00"
               MOVE "ERRO AO ABRIR O CADGRAVA" TO WS-MSG
               MOVE WS-COD-STATUS              TO WS-FS-MSG
               GO TO 999-ERRO
            END-IF
+
+           ACCEPT WS-REG-HEADER  FROM SYSIN
+           DISPLAY ' * CABECALHO - DATA  : ' WS-HDR-DATA-LOTE
+           DISPLAY ' * CABECALHO - QTDE. : ' WS-HDR-QTD-ESPERADA
+
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
@@ -140,6 +230,7 @@
 
            IF WS-REG-SYSIN = ALL '9'
               MOVE   'S'     TO  WS-FIM
+              ACCEPT WS-REG-TRAILER  FROM SYSIN
            ELSE
               ADD 1  TO WS-CTLIDO
            END-IF
@@ -149,7 +240,19 @@
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           COMPUTE AS-PORACID = 100 * WS-QTD-ACIDENTES / WS-QTD-VEICULOS
+           IF WS-QTD-VEICULOS = ZEROS
+              MOVE ZEROS TO AS-PORACID
+           ELSE
+              COMPUTE AS-PORACID = 100 * WS-QTD-ACIDENTES
+                      / WS-QTD-VEICULOS
+           END-IF
+
+           IF WS-QTD-POPULACAO = ZEROS
+              MOVE ZEROS TO AS-PORACID-CAPITA
+           ELSE
+              COMPUTE AS-PORACID-CAPITA = 100000 * WS-QTD-ACIDENTES
+                      / WS-QTD-POPULACAO
+           END-IF
 
            MOVE WS-CIDADE           TO CID
            MOVE WS-ESTADO           TO UF
@@ -158,6 +261,8 @@
            MOVE WS-QTD-ACIDENTES    TO ACIDS
            MOVE WS-QTD-OBITOS       TO OBITOS
            MOVE AS-PORACID          TO PORC-ACIDS
+           MOVE WS-COMPETENCIA      TO COMPET
+           MOVE AS-PORACID-CAPITA   TO PORC-CAPITA
 
            MOVE WS-CIDADE           TO WS-CIDADEG
            MOVE WS-ESTADO           TO WS-ESTADOG
@@ -166,8 +271,27 @@
            MOVE WS-QTD-ACIDENTES    TO WS-QTD-ACIDENTESG
            MOVE WS-QTD-OBITOS       TO WS-QTD-OBITOSG
            MOVE AS-PORACID          TO WS-PORCS-ACIDSG
+           MOVE WS-COMPETENCIA      TO WS-COMPETENCIAG
+           MOVE WS-QTD-POPULACAO    TO WS-QTD-POPULACAOG
+           MOVE AS-PORACID-CAPITA   TO WS-PORCS-CAPITAG
+           MOVE WS-HDR-RUNID        TO WS-RUNIDG
+           MOVE WS-HDR-DATA-LOTE    TO WS-DTLOTEG
 
            WRITE REG-CADGRAVA     FROM WS-REG-CADGRAVA
+           IF WS-COD-STATUS NOT = '00'
+              MOVE 'ERRO NA GRAVACAO DO CADGRAVA' TO WS-MSG
+              MOVE WS-COD-STATUS                  TO WS-FS-MSG
+              GO TO 999-ERRO
+           ELSE
+              ADD 1 TO WS-CTGRAV
+           END-IF
+
+           PERFORM 036-LOCALIZAR-UF
+           IF WS-UF-SUB > 27
+              PERFORM 038-REPORTAR-EXCECAO-UF
+           END-IF
+
+           PERFORM 039-VALIDAR-BAFOMETRO
 
            IF WS-ESTADO = 'SP'
                PERFORM 040-PROCESSAR-SP
@@ -181,6 +305,47 @@
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    LOCALIZAR A POSICAO DE WS-ESTADO NA TABELA DE UFs.
+      *    WS-UF-SUB FICA > 27 QUANDO A SIGLA NAO CONSTA DA TABELA.
+      *--------------------------------------------------------------*
+       036-LOCALIZAR-UF.
+
+           MOVE 1  TO  WS-UF-SUB
+           PERFORM 037-PROCURAR-UF
+               UNTIL WS-UF-SUB > 27
+                  OR WS-UF-SIGLA (WS-UF-SUB) = WS-ESTADO
+           .
+      *--------------------------------------------------------------*
+      *    AVANCAR UMA POSICAO NA TABELA DE UFs
+      *--------------------------------------------------------------*
+       037-PROCURAR-UF.
+
+           ADD 1  TO  WS-UF-SUB
+           .
+      *--------------------------------------------------------------*
+      *    ROTEAR PARA A LISTAGEM DE EXCECAO UM REGISTRO CUJA SIGLA
+      *    DE ESTADO NAO CONSTA DA TABELA DE UFs
+      *--------------------------------------------------------------*
+       038-REPORTAR-EXCECAO-UF.
+
+           ADD 1  TO  WS-CTEXCUF
+
+           DISPLAY ' *** REGISTRO EM EXCECAO - ESTADO INVALIDO: '
+                   WS-ESTADO ' (CIDADE ' WS-CIDADE ') ***'
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR O BAFOMETRO CONTRA O DOMINIO S/N; FORA DISSO, O
+      *    REGISTRO E ROTEADO PARA A LISTAGEM DE EXCECAO
+      *--------------------------------------------------------------*
+       039-VALIDAR-BAFOMETRO.
+
+           IF WS-BAFOMETRO NOT = 'S' AND NOT = 'N'
+              ADD 1  TO  WS-CTEXCBA
+              DISPLAY ' *** REGISTRO EM EXCECAO - BAFOMETRO INVALIDO: '
+                      WS-BAFOMETRO ' (CIDADE ' WS-CIDADE ') ***'
+           END-IF
+           .
+      *--------------------------------------------------------------*
       *    CALCULAR DADOS SP
       *--------------------------------------------------------------*
        040-PROCESSAR-SP.
@@ -208,7 +373,12 @@
       *--------------------------------------------------------------*
        047-PROCESSAR-MENOR.
 
-           COMPUTE AS-PORCOBITO = 100 * WS-QTD-OBITOS / WS-QTD-ACIDENTES
+           IF WS-QTD-ACIDENTES = ZEROS
+              MOVE ZEROS TO AS-PORCOBITO
+           ELSE
+              COMPUTE AS-PORCOBITO = 100 * WS-QTD-OBITOS
+                      / WS-QTD-ACIDENTES
+           END-IF
 
            IF AS-PORCOBITO < AS-PORCOBITO-MENOR OR WS-CTLIDO = 1
               MOVE WS-CIDADE        TO WS-CID-MENOR-OBITO
@@ -254,7 +424,34 @@
            DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG010        *'
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' * REGISTROS LIDOS    - SYSIN  = ' WS-CTLIDO
+           DISPLAY ' * REGISTROS GRAVADOS - CADGRAVA = ' WS-CTGRAV
+           DISPLAY ' * REGISTROS EM EXCECAO(ESTADO)= ' WS-CTEXCUF
+           DISPLAY ' * REGISTROS EM EXCECAO(BAFO.) = ' WS-CTEXCBA
            DISPLAY ' *========================================*'
+
+           IF WS-CTLIDO NOT = WS-HDR-QTD-ESPERADA
+              OR WS-CTLIDO NOT = WS-TRL-QTD-INFORMADA
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * ATENCAO - LOTE COM QTDE DE CARTOES     *'
+              DISPLAY ' *           DIFERENTE DO ESPERADO        *'
+              DISPLAY ' * QTDE ESPERADA  (CABECALHO) = '
+                      WS-HDR-QTD-ESPERADA
+              DISPLAY ' * QTDE INFORMADA (RODAPE)    = '
+                      WS-TRL-QTD-INFORMADA
+              DISPLAY ' * QTDE LIDA      (WS-CTLIDO) = ' WS-CTLIDO
+           END-IF
+
+           IF WS-CTLIDO NOT = WS-CTGRAV
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * QUEBRA DE CONTROLE - LIDO X GRAVADO    *'
+              DISPLAY ' * REGISTROS LIDOS   (WS-CTLIDO) = '
+                      WS-CTLIDO
+              DISPLAY ' * REGISTROS GRAVADOS(WS-CTGRAV) = '
+                      WS-CTGRAV
+              DISPLAY ' *----------------------------------------*'
+              MOVE 8  TO  RETURN-CODE
+           END-IF
+
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' *      TERMINO NORMAL DO CGPRG010        *'
            DISPLAY ' *----------------------------------------*'
@@ -267,15 +464,5 @@
               GO TO 999-ERRO
            END-IF
            .
-       999-ERRO.
-           DISPLAY " *-------------------------------------*"
-           DISPLAY " *            PROGRAMA CANCELADO       *"
-           DISPLAY " *-------------------------------------*"
-           DISPLAY " * MENSAGEM    = " WS-MSG
-           DISPLAY " * FILE STATUS = " WS-FS-MSG
-           DISPLAY " *-------------------------------------*"
-           DISPLAY " *       TERMINO ANORMAL DO CGPRG010   *"
-           DISPLAY " *-------------------------------------*"
-           STOP RUN
-           .
+           COPY ERRORTN.
       *---------------> FIM DO PROGRAMA CGPRG006 <-------------------*
