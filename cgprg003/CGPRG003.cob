@@ -6,15 +6,24 @@
        DATE-WRITTEN. 02/03/2021.
        DATE-COMPILED. 02/03/2021.
        SECURITY. NIVEL BASICO.
-      *---------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010031  PASSA A LER A TURMA INTEIRA VIA
+      *                          CARTOES DE SYSIN (ACCEPT ... ATE O
+      *                          SENTINELA), EM VEZ DE SEMPRE EXIBIR
+      *                          O UNICO ALUNO FIXO NO 030-PROCESSAR
+      *  V02    AGO/2026 010042  CURRENCY SIGN/DECIMAL-POINT PASSAM A VIR
+      *                          DE UM UNICO COPY (CURRSYM), PONTO UNICO
+      *                          PARA TROCAR MOEDA/CONVENCAO DECIMAL SEM
+      *                          ALTERAR CADA PROGRAMA INDIVIDUALMENTE
+      *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
        CONFIGURATION SECTION.
       *---------------------*
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
+           COPY CURRSYM.
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
@@ -32,10 +41,18 @@
       *-----> AREA AUXILIAR
        77  WS-FIM                 PIC X(01) VALUE "N".
        77  WS-CTEXIB              PIC 9(02).
+       77  WS-CTLIDO              PIC 9(02).
        77  AS-N1                  PIC 99V99.
        77  AS-N2                  PIC 99V99.
        77  AS-MED                 PIC 99V99.
 
+      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
+       01  WS-REG-SYSIN.
+           05 WS-ALUNO-IN         PIC A(25).
+           05 WS-RA-IN            PIC 9(13).
+           05 WS-NOTA1-IN         PIC 9(02)V99.
+           05 WS-NOTA2-IN         PIC 9(02)V99.
+
       *-----> DADOS DE SAIDA VIA SYSOUT
        01  WS-REG-SYSOUT.
            05 WS-ALUNO            PIC A(25).
@@ -74,18 +91,33 @@
            DISPLAY "** PROGRAMA 3 **"
 
            MOVE  ZEROS  TO  WS-CTEXIB
+
+           PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
+      *    LEITURA DADOS DA SYSIN                                    *
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE   'S'     TO  WS-FIM
+           ELSE
+              ADD 1  TO WS-CTLIDO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS  *
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
            DISPLAY '** YTALO WILLIAM **'
 
-           MOVE 'ZE GABARITO JR'   TO   WS-ALUNO
-           MOVE '1680481117111'    TO   WS-RA
-           MOVE 8,25               TO   AS-N1
-           MOVE 10,00              TO   AS-N2
+           MOVE WS-ALUNO-IN        TO   WS-ALUNO
+           MOVE WS-RA-IN           TO   WS-RA
+           MOVE WS-NOTA1-IN        TO   AS-N1
+           MOVE WS-NOTA2-IN        TO   AS-N2
            COMPUTE AS-MED = (AS-N1 + AS-N2)/ 2
            MOVE AS-N1              TO   WS-NOTA1
            MOVE AS-N2              TO   WS-NOTA2
@@ -93,7 +125,8 @@
 
            DISPLAY WS-REG-SYSOUT
            ADD   1               TO   WS-CTEXIB
-           MOVE 'S'              TO   WS-FIM
+
+           PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS                                      *
