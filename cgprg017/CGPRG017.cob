@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.    CGPRG017.
+       AUTHOR.        EQUIPE DE SUSTENTACAO CG.
+       INSTALLATION.  FATEC SAO CAETANO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *--------------------------------------------------------------*
+      * DISCIPLINA: PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: LER O CADALU POR COMPLETO E GERAR O REGEXT, UM
+      *           EXTRATO EM LAYOUT FIXO (MATRICULA/NOME/CURSO/MEDIA
+      *           FINAL/SITUACAO DE RECUPERACAO) PARA ENTREGA A UM
+      *           SISTEMA EXTERNO DE SECRETARIA/HISTORICO ESCOLAR,
+      *           SEM DEPENDER DA DIGITACAO MANUAL DE NUMEROS A
+      *           PARTIR DO RELALU IMPRESSO
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010055  PROGRAMA CRIADO PARA O EXTRATO DE
+      *                          SECRETARIA/HISTORICO ESCOLAR (REGEXT)
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           COPY CURRSYM.
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+           SELECT CADALU ASSIGN TO CADALUJ
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS WS-NUMERO-S OF REG-CADALU
+                  FILE STATUS   IS WS-FS-ALU
+           .
+           SELECT REGEXT ASSIGN TO REGEXTJ
+                  FILE STATUS   IS WS-FS-REG
+           .
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+       FD  CADALU
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-CADALU.
+           COPY CADALUC.
+      *-----> EXTRATO DE SECRETARIA/HISTORICO ESCOLAR, LAYOUT FIXO
+       FD  REGEXT
+           LABEL RECORD OMITTED
+           RECORDING MODE  F
+           .
+       01  REG-REGEXT             PIC X(43)
+           .
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)       VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-CTLIDO               PIC 9(04).
+           05  WS-CTGRAV               PIC 9(04).
+           05  WS-DTSYS                PIC 9(06).
+           05  WS-HRSYS                PIC 9(08).
+           05  WS-DTEDI                PIC X(10).
+           05  WS-HREDI                PIC X(11).
+           05  WS-FS-ALU               PIC X(02).
+           05  WS-FS-REG               PIC X(02).
+           05  WS-PROGID               PIC X(08) VALUE 'CGPRG017'.
+           05  WS-MSG                  PIC X(30).
+           05  WS-FS-MSG               PIC X(02).
+
+      *-----> MEDIA FINAL, LEVANDO EM CONTA A RECUPERACAO, NO MESMO
+      *       CRITERIO USADO PELO CGPRG009 (030-PROCESSAR)
+       01  WS-MEDIA-REC             PIC 9(02)V99  COMP-3 VALUE ZEROS.
+       01  WS-MEDIA-FINAL           PIC 9(02)V99  COMP-3 VALUE ZEROS.
+
+      *-----> DADOS DE ENTRADA - CADASTRO DE ALUNOS
+       01  WS-REG-CADALU.
+           COPY CADALUC.
+
+      *-----> DADOS DE SAIDA - EXTRATO DE SECRETARIA (REGEXT)
+       01  WS-REG-TRANSCRICAO.
+           05 WS-NUMERO-X           PIC 9(04).
+           05 WS-NOME-X             PIC X(20).
+           05 WS-CURSO-X            PIC X(12).
+           05 WS-MEDIA-X            PIC 9(02)V99.
+           05 WS-SIT-RECUP-X        PIC X(03).
+
+       01  FILLER                 PIC X(35)       VALUE
+           '****** FIM DA WORKING-STORAGE *****'.
+      *
+
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-CGPRG017.
+
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR UNTIL WS-FS-ALU = '10'
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "PROGRAMA 17 - FATEC SCS"
+           DISPLAY "EXTRATO DE SECRETARIA/HISTORICO ESCOLAR (CADALU)"
+           DISPLAY "-----------------------------------------------"
+
+           PERFORM 015-DATA-HORA
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * INICIO : ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+
+           PERFORM 020-ABRIR-ARQ
+
+           PERFORM 025-LER-CADALU
+           .
+      *--------------------------------------------------------------*
+      *    OBTER A DATA E HORA DO SISTEMA
+      *--------------------------------------------------------------*
+       015-DATA-HORA.
+
+           ACCEPT  WS-DTSYS  FROM DATE
+           STRING  WS-DTSYS  (5:2) '/'
+                   WS-DTSYS  (3:2) '/20'
+                   WS-DTSYS  (1:2)
+           DELIMITED BY SIZE INTO WS-DTEDI
+
+           ACCEPT  WS-HRSYS  FROM TIME
+           STRING  WS-HRSYS  (1:2) ':'
+                   WS-HRSYS  (3:2) ':'
+                   WS-HRSYS  (5:2) ':'
+                   WS-HRSYS  (7:2)
+           DELIMITED BY SIZE INTO WS-HREDI
+           .
+      *--------------------------------------------------------------*
+      *    ABERTURA DOS ARQUIVOS
+      *--------------------------------------------------------------*
+       020-ABRIR-ARQ.
+
+           OPEN INPUT CADALU
+           IF WS-FS-ALU  NOT = '00'
+              MOVE  'ERRO AO ABRIR O CADALU'   TO WS-MSG
+              MOVE   WS-FS-ALU                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           OPEN OUTPUT REGEXT
+           IF WS-FS-REG  NOT = '00'
+              MOVE  'ERRO AO ABRIR O REGEXT'   TO WS-MSG
+              MOVE   WS-FS-REG                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO CADASTRO DE ALUNOS
+      *--------------------------------------------------------------*
+       025-LER-CADALU.
+
+           READ CADALU  NEXT RECORD  INTO  WS-REG-CADALU
+
+           IF WS-FS-ALU  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA DO CADALU'  TO WS-MSG
+              MOVE   WS-FS-ALU                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           ELSE
+              IF WS-FS-ALU = '00'
+                 ADD   1  TO  WS-CTLIDO
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR UM ALUNO DO CADALU PARA O EXTRATO DE SECRETARIA
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           COMPUTE WS-MEDIA-REC =
+                   (WS-MEDIA-S OF WS-REG-CADALU +
+                    WS-NOTA-REC-S OF WS-REG-CADALU) / 2
+
+           MOVE  WS-MEDIA-S OF WS-REG-CADALU  TO  WS-MEDIA-FINAL
+           IF WS-MEDIA-REC  >  WS-MEDIA-FINAL
+              MOVE WS-MEDIA-REC  TO  WS-MEDIA-FINAL
+           END-IF
+
+           MOVE  WS-NUMERO-S OF WS-REG-CADALU  TO  WS-NUMERO-X
+           MOVE  WS-NOME-S   OF WS-REG-CADALU  TO  WS-NOME-X
+           MOVE  WS-CURSO-S  OF WS-REG-CADALU  TO  WS-CURSO-X
+           MOVE  WS-MEDIA-FINAL                TO  WS-MEDIA-X
+
+           IF WS-NOTA-REC-S OF WS-REG-CADALU  >  ZEROS
+              MOVE 'SIM' TO  WS-SIT-RECUP-X
+           ELSE
+              MOVE 'NAO' TO  WS-SIT-RECUP-X
+           END-IF
+
+           PERFORM 035-GRAVAR-REGEXT
+
+           PERFORM 025-LER-CADALU
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR UMA LINHA DO EXTRATO DE SECRETARIA
+      *--------------------------------------------------------------*
+       035-GRAVAR-REGEXT.
+
+           WRITE REG-REGEXT  FROM  WS-REG-TRANSCRICAO
+           IF  WS-FS-REG  NOT = '00'
+               MOVE 'ERRO NA GRAVACAO DO REGEXT'   TO WS-MSG
+               MOVE  WS-FS-REG                     TO WS-FS-MSG
+               GO TO 999-ERRO
+           ELSE
+               ADD 1 TO WS-CTGRAV
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           PERFORM 015-DATA-HORA.
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * TERMINO: ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG017        *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * REGISTROS LIDOS   - CADALU = ' WS-CTLIDO
+           DISPLAY ' * REGISTROS GRAVADOS - REGEXT = ' WS-CTGRAV
+           DISPLAY ' *========================================*'
+
+           IF WS-CTLIDO NOT = WS-CTGRAV
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * QUEBRA DE CONTROLE - LIDO X GRAVADO    *'
+              DISPLAY ' * REGISTROS LIDOS     (WS-CTLIDO) = '
+                      WS-CTLIDO
+              DISPLAY ' * REGISTROS GRAVADOS  (WS-CTGRAV) = '
+                      WS-CTGRAV
+              DISPLAY ' *----------------------------------------*'
+              MOVE 8  TO  RETURN-CODE
+           END-IF
+
+           PERFORM 095-FECHAR-ARQ
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *      TERMINO NORMAL DO CGPRG017        *'
+           DISPLAY ' *----------------------------------------*'
+           .
+      *--------------------------------------------------------------*
+      *    FECHAR OS ARQUIVOS
+      *--------------------------------------------------------------*
+       095-FECHAR-ARQ.
+
+           CLOSE  CADALU
+           IF WS-FS-ALU  NOT = '00'
+              MOVE  'ERRO AO FECHAR O CADALU'   TO WS-MSG
+              MOVE   WS-FS-ALU                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  REGEXT
+           IF WS-FS-REG  NOT = '00'
+              MOVE  'ERRO AO FECHAR O REGEXT'   TO WS-MSG
+              MOVE   WS-FS-REG                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ROTINA DE ERRO
+      *--------------------------------------------------------------*
+           COPY ERRORTN.
+      *---------------> FIM DO PROGRAMA CGPRG017 <--------------------*
