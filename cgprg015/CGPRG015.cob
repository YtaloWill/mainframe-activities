@@ -0,0 +1,472 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.    CGPRG015.
+       AUTHOR.        EQUIPE DE SUSTENTACAO CG.
+       INSTALLATION.  FATEC SAO CAETANO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *--------------------------------------------------------------*
+      * DISCIPLINA: PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: COMPARAR A TURMA CORRENTE DO CADALU COM A GERACAO
+      *           ANTERIOR DO HISTALU (GRAVADA PELO CGPRG008 NO LOTE
+      *           PASSADO - VER HISTORICO V14 DO CGPRG008 E CGPRG014)
+      *           E EMITIR O RELDIF, LISTANDO AS MATRICULAS NOVAS
+      *           (EM CADALU E NAO EM HISTALU) E AS MATRICULAS
+      *           EVADIDAS/TRANCADAS (EM HISTALU E NAO EM CADALU),
+      *           PELA PRESENCA/AUSENCIA DE WS-NUMERO-S. AMBOS OS
+      *           ARQUIVOS SAO LIDOS EM ORDEM DE MATRICULA (CADALU
+      *           E INDEXADO POR WS-NUMERO-S; O HISTALU FOI GRAVADO
+      *           PELO CGPRG008 NESSA MESMA ORDEM), PERMITINDO UM
+      *           CONFRONTO (MATCH) SEQUENCIAL DOS DOIS ARQUIVOS
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010051  PROGRAMA CRIADO PARA O CONFRONTO
+      *                          ENTRE A TURMA CORRENTE DO CADALU E A
+      *                          GERACAO ANTERIOR DO HISTALU
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           COPY CURRSYM.
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+           SELECT CADALU ASSIGN TO CADALUJ
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS WS-NUMERO-S OF REG-CADALU
+                  FILE STATUS   IS WS-FS-ALU
+           .
+      *-----> GERACAO ANTERIOR DO GDG DE HISTORICO (VER CGPRG008)
+           SELECT HISTALU ASSIGN TO HISTALUJ
+                  FILE STATUS   IS WS-FS-HIS
+           .
+           SELECT RELDIF ASSIGN TO RELDIFJ
+                  FILE STATUS   IS WS-FS-REL
+           .
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+       FD  CADALU
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-CADALU.
+           COPY CADALUC.
+      *-----> GERACAO ANTERIOR DO GDG DE HISTORICO DO CADALU
+       FD  HISTALU
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-HISTALU.
+           COPY CADALUC.
+       FD  RELDIF
+           LABEL RECORD OMITTED
+           RECORDING MODE  F
+           .
+       01  REG-RELDIF              PIC X(80)
+           .
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)       VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-CTLIDO-ALU          PIC 9(04).
+           05  WS-CTLIDO-HIS          PIC 9(04).
+           05  WS-CTNOVA               PIC 9(04).
+           05  WS-CTEVADIDA            PIC 9(04).
+           05  WS-CTIMPR               PIC 9(04).
+           05  WS-CTLIN                PIC 9(02)  VALUE 65.
+           05  WS-DTSYS                PIC 9(06).
+           05  WS-HRSYS                PIC 9(08).
+           05  WS-DTEDI                PIC X(10).
+           05  WS-HREDI                PIC X(11).
+           05  WS-FS-ALU               PIC X(02).
+           05  WS-FS-HIS               PIC X(02).
+           05  WS-FS-REL               PIC X(02).
+           05  WS-PROGID               PIC X(08) VALUE 'CGPRG015'.
+           05  WS-MSG                  PIC X(30).
+           05  WS-FS-MSG               PIC X(02).
+
+      *-----> SWITCHES DE FIM-DE-ARQUIVO DO CONFRONTO (MATCH)
+       01  WS-SWITCHES.
+           05  WS-SW-FIM-ALU           PIC X(01)  VALUE 'N'.
+               88  WS-FIM-ALU                      VALUE 'S'.
+           05  WS-SW-FIM-HIS           PIC X(01)  VALUE 'N'.
+               88  WS-FIM-HIS                      VALUE 'S'.
+
+      *-----> DADOS DE ENTRADA - TURMA CORRENTE (CADALU)
+       01  WS-REG-CADALU.
+           COPY CADALUC.
+
+      *-----> DADOS DE ENTRADA - GERACAO ANTERIOR (HISTALU)
+       01  WS-REG-HISTALU.
+           COPY CADALUC.
+
+      *-----> DADOS DE SAIDA - IMPRESSAO DO RELDIF
+       01  WS-CAB1.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-DATA-CAB           PIC X(10).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(41) VALUE
+              'RELATORIO DE DIFERENCA DE MATRICULAS'.
+           05 FILLER                PIC X(10) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE 'PAG. '.
+           05 WS-PAG-CAB            PIC 9(02) VALUE ZEROS.
+           05 FILLER                PIC X(09) VALUE SPACES.
+
+       01  WS-CAB2.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 FILLER                PIC X(07) VALUE 'NUM.   '.
+           05 FILLER                PIC X(04) VALUE 'NOME'.
+           05 FILLER                PIC X(19) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE 'CURSO'.
+           05 FILLER                PIC X(19) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE 'SITUACAO'.
+           05 FILLER                PIC X(14) VALUE SPACES.
+
+       01  WS-REG-RELDIF.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NUMERO-R         PIC 9(04).
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 WS-NOME-R           PIC X(20).
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 WS-CURSO-R          PIC X(12).
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 WS-SITUACAO-R       PIC X(20).
+           05 FILLER              PIC X(14) VALUE SPACES.
+
+       01  WS-HIFEN               PIC X(80)       VALUE ALL '-'.
+
+      *-----> RODAPE COM OS TOTAIS DO CONFRONTO
+       01  WS-REG-TRAILER.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 FILLER           PIC X(21) VALUE 'MATRICULAS NOVAS    :'.
+           05 WS-CTNOVA-T      PIC ZZZ9.
+           05 FILLER           PIC X(05) VALUE SPACES.
+           05 FILLER           PIC X(21) VALUE 'MATRICULAS EVADIDAS :'.
+           05 WS-CTEVADIDA-T   PIC ZZZ9.
+           05 FILLER           PIC X(23) VALUE SPACES.
+
+       01  FILLER                 PIC X(35)       VALUE
+           '****** FIM DA WORKING-STORAGE *****'.
+      *
+
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-CGPRG015.
+
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR
+               UNTIL WS-FIM-ALU AND WS-FIM-HIS
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "PROGRAMA 15 - FATEC SCS"
+           DISPLAY "RELATORIO DE DIFERENCA DE MATRICULAS (CADALU X"
+           DISPLAY "HISTALU)"
+           DISPLAY "-----------------------------------------------"
+
+           PERFORM 015-DATA-HORA
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * INICIO : ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+
+           PERFORM 020-ABRIR-ARQ
+
+           MOVE    WS-DTEDI        TO    WS-DATA-CAB
+
+           PERFORM 025-LER-CADALU
+           PERFORM 026-LER-HISTALU
+           .
+      *--------------------------------------------------------------*
+      *    OBTER A DATA E HORA DO SISTEMA
+      *--------------------------------------------------------------*
+       015-DATA-HORA.
+
+           ACCEPT  WS-DTSYS  FROM DATE
+           STRING  WS-DTSYS  (5:2) '/'
+                   WS-DTSYS  (3:2) '/20'
+                   WS-DTSYS  (1:2)
+           DELIMITED BY SIZE INTO WS-DTEDI
+
+           ACCEPT  WS-HRSYS  FROM TIME
+           STRING  WS-HRSYS  (1:2) ':'
+                   WS-HRSYS  (3:2) ':'
+                   WS-HRSYS  (5:2) ':'
+                   WS-HRSYS  (7:2)
+           DELIMITED BY SIZE INTO WS-HREDI
+           .
+      *--------------------------------------------------------------*
+      *    ABERTURA DOS ARQUIVOS
+      *--------------------------------------------------------------*
+       020-ABRIR-ARQ.
+
+           OPEN INPUT CADALU
+           IF WS-FS-ALU  NOT = '00'
+              MOVE  'ERRO AO ABRIR O CADALU'   TO WS-MSG
+              MOVE   WS-FS-ALU                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           OPEN INPUT HISTALU
+           IF WS-FS-HIS  NOT = '00'
+              MOVE  'ERRO AO ABRIR O HISTALU'  TO WS-MSG
+              MOVE   WS-FS-HIS                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           OPEN OUTPUT RELDIF
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO AO ABRIR O RELDIF'   TO WS-MSG
+              MOVE   WS-FS-REL                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DA TURMA CORRENTE (CADALU)
+      *--------------------------------------------------------------*
+       025-LER-CADALU.
+
+           READ CADALU  NEXT RECORD  INTO  WS-REG-CADALU
+
+           IF WS-FS-ALU  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA DO CADALU'  TO WS-MSG
+              MOVE   WS-FS-ALU                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           ELSE
+              IF WS-FS-ALU = '00'
+                 ADD   1  TO  WS-CTLIDO-ALU
+              ELSE
+                 SET  WS-FIM-ALU  TO  TRUE
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DA GERACAO ANTERIOR (HISTALU)
+      *--------------------------------------------------------------*
+       026-LER-HISTALU.
+
+           READ HISTALU  INTO  WS-REG-HISTALU
+
+           IF WS-FS-HIS  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA DO HISTALU'  TO WS-MSG
+              MOVE   WS-FS-HIS                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           ELSE
+              IF WS-FS-HIS = '00'
+                 ADD   1  TO  WS-CTLIDO-HIS
+              ELSE
+                 SET  WS-FIM-HIS  TO  TRUE
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    CONFRONTAR (MATCH) AS DUAS ENTRADAS PELA MATRICULA
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           EVALUATE TRUE
+               WHEN WS-FIM-HIS
+                   PERFORM 031-REPORTAR-NOVA
+                   PERFORM 025-LER-CADALU
+               WHEN WS-FIM-ALU
+                   PERFORM 032-REPORTAR-EVADIDA
+                   PERFORM 026-LER-HISTALU
+               WHEN WS-NUMERO-S OF WS-REG-CADALU  <
+                    WS-NUMERO-S OF WS-REG-HISTALU
+                   PERFORM 031-REPORTAR-NOVA
+                   PERFORM 025-LER-CADALU
+               WHEN WS-NUMERO-S OF WS-REG-CADALU  >
+                    WS-NUMERO-S OF WS-REG-HISTALU
+                   PERFORM 032-REPORTAR-EVADIDA
+                   PERFORM 026-LER-HISTALU
+               WHEN OTHER
+                   PERFORM 025-LER-CADALU
+                   PERFORM 026-LER-HISTALU
+           END-EVALUATE
+           .
+      *--------------------------------------------------------------*
+      *    MATRICULA NOVA - PRESENTE NO CADALU, AUSENTE NO HISTALU
+      *--------------------------------------------------------------*
+       031-REPORTAR-NOVA.
+
+           MOVE  WS-NUMERO-S OF WS-REG-CADALU  TO  WS-NUMERO-R
+           MOVE  WS-NOME-S   OF WS-REG-CADALU  TO  WS-NOME-R
+           MOVE  WS-CURSO-S  OF WS-REG-CADALU  TO  WS-CURSO-R
+           MOVE  'MATRICULA NOVA'              TO  WS-SITUACAO-R
+
+           ADD  1  TO  WS-CTNOVA
+
+           PERFORM 035-IMPREL
+           .
+      *--------------------------------------------------------------*
+      *    MATRICULA EVADIDA - PRESENTE NO HISTALU, AUSENTE NO CADALU
+      *--------------------------------------------------------------*
+       032-REPORTAR-EVADIDA.
+
+           MOVE  WS-NUMERO-S OF WS-REG-HISTALU  TO  WS-NUMERO-R
+           MOVE  WS-NOME-S   OF WS-REG-HISTALU  TO  WS-NOME-R
+           MOVE  WS-CURSO-S  OF WS-REG-HISTALU  TO  WS-CURSO-R
+           MOVE  'MATRICULA EVADIDA'            TO  WS-SITUACAO-R
+
+           ADD  1  TO  WS-CTEVADIDA
+
+           PERFORM 035-IMPREL
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR LINHAS DO RELATORIO
+      *--------------------------------------------------------------*
+       035-IMPREL.
+
+           IF WS-CTLIN > 8
+              PERFORM 040-IMPCAB
+           END-IF
+
+           WRITE REG-RELDIF  FROM  WS-REG-RELDIF
+           IF  WS-FS-REL  NOT = '00'
+               MOVE 'ERRO NA GRAVACAO DO RELDIF'   TO WS-MSG
+               MOVE  WS-FS-REL                     TO WS-FS-MSG
+               GO TO 999-ERRO
+           ELSE
+               ADD 1 TO WS-CTIMPR
+               ADD 1 TO WS-CTLIN
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR CABECALHO
+      *--------------------------------------------------------------*
+       040-IMPCAB.
+
+           ADD    1        TO WS-PAG-CAB
+
+           WRITE REG-RELDIF FROM WS-CAB1 AFTER PAGE
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO CAB1' TO WS-MSG
+              MOVE WS-FS-REL TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELDIF FROM WS-HIFEN
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO HIFEN-1' TO WS-MSG
+              MOVE WS-FS-REL               TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELDIF FROM WS-CAB2
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO CAB2' TO WS-MSG
+              MOVE WS-FS-REL            TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELDIF FROM WS-HIFEN
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO HIFEN-2' TO WS-MSG
+              MOVE WS-FS-REL               TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           MOVE 4 TO WS-CTLIN
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR RODAPE COM OS TOTAIS DO CONFRONTO
+      *--------------------------------------------------------------*
+       045-IMPTRAILER.
+
+           MOVE  WS-CTNOVA      TO  WS-CTNOVA-T
+           MOVE  WS-CTEVADIDA   TO  WS-CTEVADIDA-T
+
+           WRITE REG-RELDIF FROM WS-HIFEN
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO HIFEN-TRAILER' TO WS-MSG
+              MOVE WS-FS-REL                     TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELDIF FROM WS-REG-TRAILER
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO TRAILER' TO WS-MSG
+              MOVE WS-FS-REL               TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           PERFORM 015-DATA-HORA.
+
+           PERFORM 045-IMPTRAILER
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * TERMINO: ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG015        *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * REGISTROS LIDOS - CADALU  (ATUAL) = '
+                   WS-CTLIDO-ALU
+           DISPLAY ' * REGISTROS LIDOS - HISTALU (ANTER) = '
+                   WS-CTLIDO-HIS
+           DISPLAY ' * MATRICULAS NOVAS                  = ' WS-CTNOVA
+           DISPLAY ' * MATRICULAS EVADIDAS                = '
+                   WS-CTEVADIDA
+           DISPLAY ' *========================================*'
+
+           PERFORM 095-FECHAR-ARQ
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *      TERMINO NORMAL DO CGPRG015        *'
+           DISPLAY ' *----------------------------------------*'
+           .
+      *--------------------------------------------------------------*
+      *    FECHAR OS ARQUIVOS
+      *--------------------------------------------------------------*
+       095-FECHAR-ARQ.
+
+           CLOSE  CADALU
+           IF WS-FS-ALU  NOT = '00'
+              MOVE  'ERRO AO FECHAR O CADALU'   TO WS-MSG
+              MOVE   WS-FS-ALU                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  HISTALU
+           IF WS-FS-HIS  NOT = '00'
+              MOVE  'ERRO AO FECHAR O HISTALU'  TO WS-MSG
+              MOVE   WS-FS-HIS                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  RELDIF
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO AO FECHAR O RELDIF'   TO WS-MSG
+              MOVE   WS-FS-REL                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ROTINA DE ERRO
+      *--------------------------------------------------------------*
+           COPY ERRORTN.
+      *---------------> FIM DO PROGRAMA CGPRG015 <
