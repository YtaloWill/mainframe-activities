@@ -0,0 +1,792 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGPRG012.
+       AUTHOR.       EQUIPE DE SUSTENTACAO CG.
+       INSTALLATION. FATEC SAO CAETANO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *--------------------------------------------------------------*
+      * DISCIPLINA PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: CONSOLIDAR, EM UM SO RELATORIO, A TENDENCIA DE
+      *           APROVACAO DO CADALU (UM PONTO POR EXECUCAO, GRAVADO
+      *           NO HISTORICO ANUALU) E A TENDENCIA DE ACIDENTES POR
+      *           CIDADE/ANO A PARTIR DO ACUMULADO DE TODAS AS
+      *           EXECUCOES DO CADGRAVA, PARA QUE UM PERIODO NUNCA
+      *           SEJA OLHADO MAIS ISOLADAMENTE
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010043  PROGRAMA CRIADO. O CADALU AINDA NAO
+      *                          TEM CAMPO DE COMPETENCIA PROPRIO (VER
+      *                          NOTA NO HISTORICO DE IMPLANTACAO),
+      *                          ENTAO O PERIODO DE CADA SNAPSHOT E
+      *                          INFORMADO VIA CARTAO DE SYSIN (COPY
+      *                          RELPARM) E GRAVADO NO ANUALU A CADA
+      *                          EXECUCAO; A TENDENCIA DE ACIDENTES
+      *                          POR CIDADE/ANO JA NASCE COMPLETA,
+      *                          POIS O CADGRAVA (QUE JA GRAVA A
+      *                          COMPETENCIA EM CADA REGISTRO) JA
+      *                          ACUMULA TODAS AS EXECUCOES DO CGPRG010
+      *  V02    AGO/2026 010044  CAMPOS NUMERICOS DO CADALU (WS-REG-
+      *                          CADALU) E DO CADGRAVA (WS-REG-
+      *                          CADGRAVA) PASSAM A COMP-3, SEGUINDO
+      *                          O MESMO LAYOUT EMPACOTADO JA ADOTADO
+      *                          PELOS COPYS CADALUC E ACIDREGP
+      *  V03    AGO/2026 010056  REG-CADGRAVA AMPLIADO DE 32 PARA 40
+      *                          BYTES (RUNID/DATA DO LOTE INCLUIDOS
+      *                          NO REGISTRO PELO CGPRG010); ESTE
+      *                          PROGRAMA NAO USA OS NOVOS CAMPOS, SO
+      *                          ACOMPANHA O NOVO TAMANHO DO REGISTRO
+      *  V04    AGO/2026 010060  TRES CORRECOES: (1) CARTAO DE
+      *                          PARAMETROS PASSA A SER LIDO NUM SO
+      *                          ACCEPT DE WS-REG-PARM-REL, COMO O
+      *                          LAYOUT DO COPY RELPARM JA DOCUMENTA
+      *                          (ANTES ERAM DOIS ACCEPT FROM SYSIN,
+      *                          EXIGINDO DOIS CARTOES); (2) O ANO DA
+      *                          COMPETENCIA PARA A TENDENCIA POR
+      *                          CIDADE/ANO PASSA A SER EXTRAIDO DE UM
+      *                          CAMPO DISPLAY INTERMEDIARIO
+      *                          (WS-COMPETENCIA-DISP) - REFERENCE
+      *                          MODIFICATION DIRETO EM WS-COMPETENCIA
+      *                          (COMP-3) NAO FUNCIONA, POIS O CAMPO E
+      *                          ARMAZENADO EMPACOTADO, NAO BYTE A
+      *                          BYTE POR DIGITO; (3) A CLASSIFICACAO
+      *                          APROVADO/REPROVADO PASSA A CONSIDERAR
+      *                          A RECUPERACAO (WS-NOTA-REC-E), NO
+      *                          MESMO PADRAO JA USADO NO CGPRG009/
+      *                          CGPRG017 (MEDIA COM RECUPERACAO =
+      *                          (MEDIA + RECUPERACAO) / 2, VALE A
+      *                          MAIOR DAS DUAS)
+      *  V05    AGO/2026 010062  WS-REG-CADGRAVA (WORKING-STORAGE) NA
+      *                          VERDADE AINDA TINHA 32 BYTES, APESAR DO
+      *                          COMENTARIO DA V03 - O READ INTO
+      *                          TRUNCAVA OS 8 BYTES FINAIS (RUNID/
+      *                          DTLOTE) DE CADA REGISTRO DE 40 BYTES.
+      *                          WS-RUNID/WS-DTLOTE INCLUIDOS AGORA,
+      *                          NO MESMO LAYOUT DO CGPRG018
+      *  V06    AGO/2026 010063  A 31a COMBINACAO DISTINTA DE CIDADE/
+      *                          ANO NO LOTE (TABELA WS-TAB-CIDANO
+      *                          LIMITADA A 30 POSICOES) ERA DESCARTADA
+      *                          EM SILENCIO; PASSA A CAIR NUM NOVO
+      *                          CONTADOR DE EXCECAO (WS-CTEXCCIDANO,
+      *                          065-REPORTAR-EXCECAO-CIDANO), NO MESMO
+      *                          PADRAO JA USADO NO CGPRG005 PARA A
+      *                          TABELA DE CURSOS (WS-CTEXCCURSO)
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           COPY CURRSYM.
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+           SELECT CADALU ASSIGN TO CADALUJ
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS WS-NUMERO-S OF REG-CADALU
+                  FILE STATUS   IS WS-FS-ALU
+           .
+           SELECT CADGRAVA ASSIGN TO CADGRAVJ
+                  FILE STATUS   IS WS-FS-ARQ
+           .
+           SELECT ANUALU ASSIGN TO ANUALUJ
+                  FILE STATUS   IS WS-FS-ANU
+           .
+           SELECT RELANU ASSIGN TO RELANUJ
+                  FILE STATUS   IS WS-FS-REL
+           .
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+       FD  CADALU
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-CADALU.
+           COPY CADALUC.
+       FD  CADGRAVA
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-CADGRAVA           PIC X(40)
+           .
+      *-----> HISTORICO DE TENDENCIA DE APROVACAO, UM REGISTRO POR
+      *       EXECUCAO DESTE PROGRAMA (ACUMULADO ENTRE EXECUCOES)
+       FD  ANUALU
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-ANUALU.
+           05  REG-ANU-PERIODO        PIC 9(06).
+           05  REG-ANU-LIDOS          PIC 9(02).
+           05  REG-ANU-APROV          PIC 9(02).
+           05  REG-ANU-REPROV         PIC 9(02).
+           05  REG-ANU-TXAPROV        PIC 9(03)V99.
+       FD  RELANU
+           LABEL RECORD OMITTED
+           RECORDING MODE  F
+           .
+       01  REG-RELANU              PIC X(80)
+           .
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)       VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADAS NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-CTLIDO-ALU          PIC 9(02).
+           05  WS-CTLIDO-CAD          PIC 9(02).
+           05  WS-CTEXCCIDANO         PIC 9(02).
+           05  WS-QTD-APROV           PIC 9(02).
+           05  WS-QTD-REPROV          PIC 9(02).
+           05  WS-TXAPROV             PIC 9(03)V99.
+           05  WS-CTLIN               PIC 9(02)  VALUE 65.
+           05  WS-DTSYS               PIC 9(06).
+           05  WS-HRSYS               PIC 9(08).
+           05  WS-DTEDI               PIC X(10).
+           05  WS-HREDI               PIC X(11).
+           05  WS-FS-ALU              PIC X(02).
+           05  WS-FS-ARQ              PIC X(02).
+           05  WS-FS-ANU              PIC X(02).
+           05  WS-FS-REL              PIC X(02).
+           05  WS-PROGID              PIC X(08) VALUE 'CGPRG012'.
+           05  WS-MSG                 PIC X(30).
+           05  WS-FS-MSG              PIC X(02).
+
+      *-----> CARTAO DE PARAMETROS DA SYSIN (LAYOUT COMUM AOS
+      *       PROGRAMAS DE RELATORIO - VER COPY RELPARM). SO
+      *       WS-PARM-PERIODO E USADO AQUI (IDENTIFICA O PERIODO DO
+      *       SNAPSHOT DO CADALU LIDO NESTA EXECUCAO)
+           COPY RELPARM.
+
+      *-----> DADOS DE ENTRADA - CADASTRO DE ALUNOS
+       01  WS-REG-CADALU.
+           05 WS-NUMERO-E         PIC 9(04)      COMP-3.
+           05 WS-NOME-E           PIC X(20).
+           05 WS-SEXO-E           PIC X(01).
+           05 WS-IDADE-E          PIC 9(02)      COMP-3.
+           05 WS-CURSO-E          PIC X(12).
+           05 WS-NOTA1-E          PIC 9(02)V99   COMP-3.
+           05 WS-NOTA2-E          PIC 9(02)V99   COMP-3.
+           05 WS-MEDIA-E          PIC 9(02)V99   COMP-3.
+           05 WS-NOTA-REC-E       PIC 9(02)V99   COMP-3.
+           05 FILLER              PIC X(15).
+
+      *-----> DADOS DE ENTRADA - CADASTRO DE CIDADES (ACUMULADO DE
+      *       TODAS AS EXECUCOES DO CGPRG010)
+       01  WS-REG-CADGRAVA.
+           COPY ACIDREGP.
+           05 WS-PORCS-ACIDS        PIC 9(03)V99   COMP-3.
+           05 WS-COMPETENCIA        PIC 9(06)      COMP-3.
+           05 WS-QTD-POPULACAO      PIC 9(08)      COMP-3.
+           05 WS-PORCS-CAPITA       PIC 9(04)V99   COMP-3.
+           05 WS-RUNID               PIC 9(04)      COMP-3.
+           05 WS-DTLOTE              PIC 9(08)      COMP-3.
+
+       01  WS-MEDIA-REC           PIC 9(02)V99   COMP-3.
+
+       01  WS-COMPETENCIA-DISP    PIC 9(06).
+
+       01  WS-ANO                  PIC 9(04).
+
+      *-----> HISTORICO DE TENDENCIA DE APROVACAO - AREA DE TRABALHO
+      *       (USADA TANTO PARA GRAVAR A LINHA DESTA EXECUCAO QUANTO
+      *       PARA RELER TODO O ACUMULADO NA HORA DE IMPRIMIR)
+       01  WS-REG-ANUALU.
+           05  WS-ANU-PERIODO         PIC 9(06).
+           05  WS-ANU-LIDOS           PIC 9(02).
+           05  WS-ANU-APROV           PIC 9(02).
+           05  WS-ANU-REPROV          PIC 9(02).
+           05  WS-ANU-TXAPROV         PIC 9(03)V99.
+
+      *-----> TABELA DINAMICA DE SUBTOTAIS POR CIDADE/ANO, MONTADA
+      *       CONFORME AS COMBINACOES APARECEM NO CADGRAVA (SEM
+      *       CARGA ESTATICA, POIS O ROL DE CIDADES/ANOS NAO E FIXO).
+      *       WS-CIDANO-CT GUARDA A QUANTIDADE DE COMBINACOES JA
+      *       ENCONTRADAS; SO AS POSICOES 1 A WS-CIDANO-CT ESTAO
+      *       EM USO
+       01  WS-TAB-CIDANO.
+           05  WS-CIDANO-OCOR         OCCURS 30 TIMES.
+               10  WS-TAB-CIDANO-CIDADE  PIC 9(05).
+               10  WS-TAB-CIDANO-ESTADO  PIC X(02).
+               10  WS-TAB-CIDANO-ANO     PIC 9(04).
+               10  WS-TAB-CIDANO-VEIC    PIC 9(08).
+               10  WS-TAB-CIDANO-ACID    PIC 9(06).
+               10  WS-TAB-CIDANO-OBIT    PIC 9(06).
+
+       01  WS-TAB-CIDANO-AUX.
+           05  WS-CIDANO-CT           PIC 9(02) VALUE ZEROS.
+           05  WS-CIDANO-SUB          PIC 9(02).
+           05  WS-CIDANO-TAXA         PIC 9(03)V99.
+
+      *-----> CABECALHO E RODAPE DA SECAO 1 - TENDENCIA DE APROVACAO
+       01  WS-CAB1-ALU.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-DATA-CAB           PIC X(10).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(45) VALUE
+              'RELATORIO ANUAL - TENDENCIA DE APROVACAO'.
+
+       01  WS-CAB2-ALU.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE 'PERIODO'.
+           05 FILLER                PIC X(06) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE 'LIDOS'.
+           05 FILLER                PIC X(06) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE 'APROVADO'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE 'REPROVAD'.
+           05 FILLER                PIC X(05) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE '%APROVACA'.
+
+       01  WS-REG-RELANU-1.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-PERIODO-R          PIC 9(06).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 WS-LIDOS-R            PIC ZZ9.
+           05 FILLER                PIC X(06) VALUE SPACES.
+           05 WS-APROV-R            PIC ZZ9.
+           05 FILLER                PIC X(06) VALUE SPACES.
+           05 WS-REPROV-R           PIC ZZ9.
+           05 FILLER                PIC X(06) VALUE SPACES.
+           05 WS-TXAPROV-R          PIC ZZ9,99.
+           05 FILLER                PIC X(01) VALUE '%'.
+           05 FILLER                PIC X(33) VALUE SPACES.
+
+      *-----> CABECALHO DA SECAO 2 - TENDENCIA DE ACIDENTES POR
+      *       CIDADE/ANO
+       01  WS-CAB1-CID.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 FILLER                PIC X(51) VALUE
+              'RELATORIO ANUAL - TENDENCIA DE ACIDENTES POR CIDADE'.
+
+       01  WS-CAB2-CID.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 FILLER                PIC X(04) VALUE 'ANO'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE 'CIDADE-UF'.
+           05 FILLER                PIC X(05) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE 'VEICULOS'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE 'ACIDENTE'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(06) VALUE 'OBITOS'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(06) VALUE '%ACIDS'.
+
+       01  WS-REG-RELANU-2.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-ANO-R              PIC 9(04).
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 WS-CIDADE-R2          PIC 9(05).
+           05 FILLER                PIC X(01) VALUE '-'.
+           05 WS-ESTADO-R2          PIC X(02).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 WS-VEIC-R2            PIC Z.ZZZ.ZZ9.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 WS-ACID-R2            PIC ZZ.ZZ9.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 WS-OBIT-R2            PIC ZZ.ZZ9.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 WS-TXACID-R2          PIC ZZ9,99.
+           05 FILLER                PIC X(01) VALUE '%'.
+           05 FILLER                PIC X(23) VALUE SPACES.
+
+       01  WS-HIFEN                 PIC X(80)       VALUE ALL '-'.
+
+       01  FILLER                 PIC X(35)       VALUE
+           '***** FIM DA WORKING-STORAGE  *****'.
+      *
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-CGPRG012.
+
+           PERFORM 010-INICIAR
+
+           PERFORM 025-LER-CADALU
+           PERFORM 030-PROCESSAR-ALUNO UNTIL WS-FS-ALU = '10'
+           PERFORM 035-GRAVAR-HISTORICO
+           PERFORM 045-IMPRIMIR-TENDENCIA-ALU
+
+           PERFORM 050-LER-CADGRAVA
+           PERFORM 055-PROCESSAR-CIDADE UNTIL WS-FS-ARQ = '10'
+           PERFORM 070-IMPRIMIR-TENDENCIA-CID
+
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "PROGRAMA 12 - FATEC SCS"
+           DISPLAY "EQUIPE DE SUSTENTACAO CG"
+           DISPLAY "-----------------------------------------------"
+
+           PERFORM 015-DATA-HORA
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * INICIO : ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+
+           PERFORM 020-ABRIR-ARQ
+
+      *-----> WS-PARM-FILTRO E ACEITO SO PARA MANTER O MESMO LAYOUT
+      *       DE CARTAO DOS DEMAIS RELATORIOS; NAO E USADO AQUI
+           ACCEPT WS-REG-PARM-REL  FROM  SYSIN
+           MOVE   WS-DTEDI         TO    WS-DATA-CAB
+           .
+      *--------------------------------------------------------------*
+      *    OBTER DATA/HORA DO SISTEMA
+      *--------------------------------------------------------------*
+       015-DATA-HORA.
+
+           ACCEPT  WS-DTSYS  FROM DATE
+           STRING  WS-DTSYS  (5:2) '/'
+                   WS-DTSYS  (3:2) '/20'
+                   WS-DTSYS  (1:2)
+           DELIMITED BY SIZE INTO WS-DTEDI
+
+           ACCEPT  WS-HRSYS  FROM TIME
+           STRING  WS-HRSYS  (1:2) ':'
+                   WS-HRSYS  (3:2) ':'
+                   WS-HRSYS  (5:2) ':'
+                   WS-HRSYS  (7:2)
+           DELIMITED BY SIZE INTO WS-HREDI
+           .
+      *--------------------------------------------------------------*
+      *    ABERTURA DOS ARQUIVOS DE ENTRADA E DO RELANU
+      *--------------------------------------------------------------*
+       020-ABRIR-ARQ.
+
+           OPEN INPUT CADALU
+           IF WS-FS-ALU  NOT = '00'
+              MOVE  'ERRO AO ABRIR O CADALU'  TO WS-MSG
+              MOVE   WS-FS-ALU                TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           OPEN INPUT CADGRAVA
+           IF WS-FS-ARQ  NOT = '00'
+              MOVE  'ERRO AO ABRIR O CADGRAVA'  TO WS-MSG
+              MOVE   WS-FS-ARQ                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           OPEN OUTPUT RELANU
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO AO ABRIR O RELANU'  TO WS-MSG
+              MOVE   WS-FS-REL                TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO CADASTRO DE ALUNOS
+      *--------------------------------------------------------------*
+       025-LER-CADALU.
+
+           READ CADALU  NEXT RECORD  INTO  WS-REG-CADALU
+
+           IF WS-FS-ALU  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA DO CADALU'  TO WS-MSG
+              MOVE   WS-FS-ALU                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           ELSE
+              IF WS-FS-ALU = '00'
+                 ADD   1  TO  WS-CTLIDO-ALU
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    CLASSIFICAR O ALUNO LIDO EM APROVADO/REPROVADO
+      *--------------------------------------------------------------*
+       030-PROCESSAR-ALUNO.
+
+           COMPUTE WS-MEDIA-REC = (WS-MEDIA-E + WS-NOTA-REC-E) / 2
+           IF WS-MEDIA-REC  >  WS-MEDIA-E
+              MOVE WS-MEDIA-REC  TO  WS-MEDIA-E
+           END-IF
+
+           IF WS-MEDIA-E  <  7
+              ADD 1 TO WS-QTD-REPROV
+           ELSE
+              ADD 1 TO WS-QTD-APROV
+           END-IF
+
+           PERFORM 025-LER-CADALU
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR NO ANUALU O PONTO DE TENDENCIA DESTA EXECUCAO
+      *--------------------------------------------------------------*
+       035-GRAVAR-HISTORICO.
+
+           IF WS-CTLIDO-ALU = ZEROS
+              MOVE ZEROS  TO  WS-TXAPROV
+           ELSE
+              COMPUTE WS-TXAPROV = (WS-QTD-APROV * 100) / WS-CTLIDO-ALU
+           END-IF
+
+           MOVE WS-PARM-PERIODO  TO  WS-ANU-PERIODO
+           MOVE WS-CTLIDO-ALU    TO  WS-ANU-LIDOS
+           MOVE WS-QTD-APROV     TO  WS-ANU-APROV
+           MOVE WS-QTD-REPROV    TO  WS-ANU-REPROV
+           MOVE WS-TXAPROV       TO  WS-ANU-TXAPROV
+
+           OPEN EXTEND ANUALU
+           IF WS-FS-ANU  NOT = '00'
+              MOVE  'ERRO AO ABRIR O ANUALU (EXTEND)'  TO WS-MSG
+              MOVE   WS-FS-ANU                         TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           WRITE REG-ANUALU  FROM  WS-REG-ANUALU
+           IF WS-FS-ANU  NOT = '00'
+              MOVE  'ERRO NA GRAVACAO DO ANUALU'  TO WS-MSG
+              MOVE   WS-FS-ANU                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE ANUALU
+           IF WS-FS-ANU  NOT = '00'
+              MOVE  'ERRO AO FECHAR O ANUALU'  TO WS-MSG
+              MOVE   WS-FS-ANU                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    RELER TODO O HISTORICO DO ANUALU (INCLUSIVE O PONTO
+      *    DESTA EXECUCAO) E IMPRIMIR A TENDENCIA DE APROVACAO
+      *--------------------------------------------------------------*
+       045-IMPRIMIR-TENDENCIA-ALU.
+
+           OPEN INPUT ANUALU
+           IF WS-FS-ANU  NOT = '00'
+              MOVE  'ERRO AO REABRIR O ANUALU'  TO WS-MSG
+              MOVE   WS-FS-ANU                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           MOVE 65  TO  WS-CTLIN
+
+           PERFORM 046-LER-ANUALU
+
+           PERFORM 047-IMPRIMIR-LINHA-ALU
+               UNTIL WS-FS-ANU = '10'
+
+           CLOSE ANUALU
+           IF WS-FS-ANU  NOT = '00'
+              MOVE  'ERRO AO FECHAR O ANUALU (LEITURA)'  TO WS-MSG
+              MOVE   WS-FS-ANU                           TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LER UM REGISTRO DO HISTORICO DO ANUALU
+      *--------------------------------------------------------------*
+       046-LER-ANUALU.
+
+           READ ANUALU  NEXT RECORD  INTO  WS-REG-ANUALU
+
+           IF WS-FS-ANU  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA DO ANUALU'  TO WS-MSG
+              MOVE   WS-FS-ANU                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR UMA LINHA DA TENDENCIA DE APROVACAO
+      *--------------------------------------------------------------*
+       047-IMPRIMIR-LINHA-ALU.
+
+           IF WS-CTLIN > 60
+              PERFORM 040-IMPCAB-ALU
+           END-IF
+
+           MOVE WS-ANU-PERIODO   TO  WS-PERIODO-R
+           MOVE WS-ANU-LIDOS     TO  WS-LIDOS-R
+           MOVE WS-ANU-APROV     TO  WS-APROV-R
+           MOVE WS-ANU-REPROV    TO  WS-REPROV-R
+           MOVE WS-ANU-TXAPROV   TO  WS-TXAPROV-R
+
+           WRITE REG-RELANU  FROM  WS-REG-RELANU-1
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO NA GRAVACAO DO RELANU (ALU)'  TO WS-MSG
+              MOVE   WS-FS-REL                          TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           ADD 1  TO  WS-CTLIN
+
+           PERFORM 046-LER-ANUALU
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR CABECALHO DA SECAO 1 - TENDENCIA DE APROVACAO
+      *--------------------------------------------------------------*
+       040-IMPCAB-ALU.
+
+           WRITE REG-RELANU  FROM  WS-CAB1-ALU  AFTER PAGE
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO GRAVACAO CAB1-ALU'  TO WS-MSG
+              MOVE   WS-FS-REL                TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           WRITE REG-RELANU  FROM  WS-HIFEN
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO GRAVACAO HIFEN-1-ALU'  TO WS-MSG
+              MOVE   WS-FS-REL                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           WRITE REG-RELANU  FROM  WS-CAB2-ALU
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO GRAVACAO CAB2-ALU'  TO WS-MSG
+              MOVE   WS-FS-REL                TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           WRITE REG-RELANU  FROM  WS-HIFEN
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO GRAVACAO HIFEN-2-ALU'  TO WS-MSG
+              MOVE   WS-FS-REL                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           MOVE 4  TO  WS-CTLIN
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DO CADASTRO DE CIDADES (CADGRAVA)
+      *--------------------------------------------------------------*
+       050-LER-CADGRAVA.
+
+           READ CADGRAVA  INTO  WS-REG-CADGRAVA
+
+           IF WS-FS-ARQ  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA DO CADGRAVA'  TO WS-MSG
+              MOVE   WS-FS-ARQ                     TO WS-FS-MSG
+              GO TO  999-ERRO
+           ELSE
+              IF WS-FS-ARQ = '00'
+                 ADD   1  TO  WS-CTLIDO-CAD
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULAR O REGISTRO LIDO NA TABELA DE CIDADE/ANO
+      *--------------------------------------------------------------*
+       055-PROCESSAR-CIDADE.
+
+           MOVE WS-COMPETENCIA         TO  WS-COMPETENCIA-DISP
+           MOVE WS-COMPETENCIA-DISP (1:4)  TO  WS-ANO
+
+           PERFORM 060-LOCALIZAR-CIDADE-ANO
+
+           PERFORM 050-LER-CADGRAVA
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR A COMBINACAO CIDADE/ANO NA TABELA DINAMICA,
+      *    CRIANDO UMA NOVA POSICAO QUANDO FOR A PRIMEIRA OCORRENCIA,
+      *    E ACUMULAR O REGISTRO NA POSICAO LOCALIZADA
+      *--------------------------------------------------------------*
+       060-LOCALIZAR-CIDADE-ANO.
+
+           MOVE 1  TO  WS-CIDANO-SUB
+           PERFORM 061-PROCURAR-CIDADE-ANO
+               UNTIL WS-CIDANO-SUB > WS-CIDANO-CT
+                  OR (WS-TAB-CIDANO-CIDADE (WS-CIDANO-SUB) = WS-CIDADE
+                 AND  WS-TAB-CIDANO-ANO    (WS-CIDANO-SUB) = WS-ANO)
+
+           IF WS-CIDANO-SUB > WS-CIDANO-CT
+              IF WS-CIDANO-CT < 30
+                 ADD 1  TO  WS-CIDANO-CT
+                 MOVE WS-CIDADE
+                      TO  WS-TAB-CIDANO-CIDADE (WS-CIDANO-SUB)
+                 MOVE WS-ESTADO
+                      TO  WS-TAB-CIDANO-ESTADO (WS-CIDANO-SUB)
+                 MOVE WS-ANO
+                      TO  WS-TAB-CIDANO-ANO    (WS-CIDANO-SUB)
+              ELSE
+                 PERFORM 065-REPORTAR-EXCECAO-CIDANO
+              END-IF
+           END-IF
+
+           IF WS-CIDANO-SUB < 31
+              ADD WS-QTD-VEICULOS
+                  TO  WS-TAB-CIDANO-VEIC (WS-CIDANO-SUB)
+              ADD WS-QTD-ACIDENTES
+                  TO  WS-TAB-CIDANO-ACID (WS-CIDANO-SUB)
+              ADD WS-QTD-OBITOS
+                  TO  WS-TAB-CIDANO-OBIT (WS-CIDANO-SUB)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ROTEAR PARA A LISTAGEM DE EXCECAO UMA COMBINACAO CIDADE/ANO
+      *    QUE NAO COUBE NA TABELA DINAMICA (31a COMBINACAO DISTINTA
+      *    DO ACUMULADO, TABELA LIMITADA A 30 OCORRENCIAS); O REGISTRO
+      *    DO CADGRAVA SO NAO E SUBTOTALIZADO NA TENDENCIA POR CIDADE/
+      *    ANO, O RESTANTE DO PROCESSAMENTO CONTINUA NORMALMENTE
+      *--------------------------------------------------------------*
+       065-REPORTAR-EXCECAO-CIDANO.
+
+           ADD 1  TO  WS-CTEXCCIDANO
+
+           DISPLAY ' *** REGISTRO EM EXCECAO - TABELA CIDADE/ANO '
+                   'CHEIA, COMBINACAO NAO SUBTOTALIZADA: CIDADE '
+                   WS-CIDADE ' ANO ' WS-ANO ' ***'
+           .
+      *--------------------------------------------------------------*
+      *    AVANCAR UMA POSICAO NA TABELA DE CIDADE/ANO
+      *--------------------------------------------------------------*
+       061-PROCURAR-CIDADE-ANO.
+
+           ADD 1  TO  WS-CIDANO-SUB
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR A SECAO 2 - TENDENCIA DE ACIDENTES POR CIDADE/ANO
+      *--------------------------------------------------------------*
+       070-IMPRIMIR-TENDENCIA-CID.
+
+           MOVE 65  TO  WS-CTLIN
+           MOVE 1   TO  WS-CIDANO-SUB
+
+           PERFORM 071-IMPRIMIR-LINHA-CID
+               UNTIL WS-CIDANO-SUB > WS-CIDANO-CT
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR UMA LINHA DA TENDENCIA DE ACIDENTES POR CIDADE
+      *--------------------------------------------------------------*
+       071-IMPRIMIR-LINHA-CID.
+
+           IF WS-CTLIN > 60
+              PERFORM 065-IMPCAB-CID
+           END-IF
+
+           IF WS-TAB-CIDANO-VEIC (WS-CIDANO-SUB) = ZEROS
+              MOVE ZEROS  TO  WS-CIDANO-TAXA
+           ELSE
+              COMPUTE WS-CIDANO-TAXA =
+                 (WS-TAB-CIDANO-ACID (WS-CIDANO-SUB) * 100) /
+                  WS-TAB-CIDANO-VEIC (WS-CIDANO-SUB)
+           END-IF
+
+           MOVE WS-TAB-CIDANO-ANO    (WS-CIDANO-SUB)  TO  WS-ANO-R
+           MOVE WS-TAB-CIDANO-CIDADE (WS-CIDANO-SUB)  TO  WS-CIDADE-R2
+           MOVE WS-TAB-CIDANO-ESTADO (WS-CIDANO-SUB)  TO  WS-ESTADO-R2
+           MOVE WS-TAB-CIDANO-VEIC   (WS-CIDANO-SUB)  TO  WS-VEIC-R2
+           MOVE WS-TAB-CIDANO-ACID   (WS-CIDANO-SUB)  TO  WS-ACID-R2
+           MOVE WS-TAB-CIDANO-OBIT   (WS-CIDANO-SUB)  TO  WS-OBIT-R2
+           MOVE WS-CIDANO-TAXA                        TO  WS-TXACID-R2
+
+           WRITE REG-RELANU  FROM  WS-REG-RELANU-2
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO NA GRAVACAO DO RELANU (CID)'  TO WS-MSG
+              MOVE   WS-FS-REL                          TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           ADD 1  TO  WS-CTLIN
+
+           ADD 1  TO  WS-CIDANO-SUB
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR CABECALHO DA SECAO 2 - TENDENCIA POR CIDADE/ANO
+      *--------------------------------------------------------------*
+       065-IMPCAB-CID.
+
+           WRITE REG-RELANU  FROM  WS-CAB1-CID  AFTER PAGE
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO GRAVACAO CAB1-CID'  TO WS-MSG
+              MOVE   WS-FS-REL                TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           WRITE REG-RELANU  FROM  WS-HIFEN
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO GRAVACAO HIFEN-1-CID'  TO WS-MSG
+              MOVE   WS-FS-REL                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           WRITE REG-RELANU  FROM  WS-CAB2-CID
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO GRAVACAO CAB2-CID'  TO WS-MSG
+              MOVE   WS-FS-REL                TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           WRITE REG-RELANU  FROM  WS-HIFEN
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO GRAVACAO HIFEN-2-CID'  TO WS-MSG
+              MOVE   WS-FS-REL                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           MOVE 4  TO  WS-CTLIN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           PERFORM 015-DATA-HORA.
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * TERMINO: ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG012        *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * REGISTROS LIDOS - CADALU   = ' WS-CTLIDO-ALU
+           DISPLAY ' * REGISTROS LIDOS - CADGRAVA = ' WS-CTLIDO-CAD
+           DISPLAY ' * CIDADES/ANOS NA TENDENCIA  = ' WS-CIDANO-CT
+           IF WS-CTEXCCIDANO NOT = ZEROS
+              DISPLAY ' * CIDADE/ANO EM EXCECAO (TAB.CHEIA)= '
+                      WS-CTEXCCIDANO
+           END-IF
+           DISPLAY ' *========================================*'
+
+           PERFORM 095-FECHAR-ARQ
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *      TERMINO NORMAL DO CGPRG012        *'
+           DISPLAY ' *----------------------------------------*'
+           .
+      *--------------------------------------------------------------*
+      *    FECHAR OS ARQUIVOS
+      *--------------------------------------------------------------*
+       095-FECHAR-ARQ.
+
+           CLOSE  CADALU
+           IF WS-FS-ALU  NOT = '00'
+              MOVE  'ERRO AO FECHAR O CADALU'  TO WS-MSG
+              MOVE   WS-FS-ALU                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  CADGRAVA
+           IF WS-FS-ARQ  NOT = '00'
+              MOVE  'ERRO AO FECHAR O CADGRAVA'  TO WS-MSG
+              MOVE   WS-FS-ARQ                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  RELANU
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO AO FECHAR O RELANU'  TO WS-MSG
+              MOVE   WS-FS-REL                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ROTINA DE ERRO
+      *--------------------------------------------------------------*
+           COPY ERRORTN.
+      *---------------> FIM DO PROGRAMA CGPRG012 <--------------------*
