@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.    CGPRG013.
+       AUTHOR.        EQUIPE DE SUSTENTACAO CG.
+       INSTALLATION.  FATEC SAO CAETANO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *--------------------------------------------------------------*
+      * DISCIPLINA: PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: TRANSACAO ONLINE (CICS) DE CONSULTA AO CADALU POR
+      *           NUMERO DE MATRICULA (WS-NUMERO-S), PARA QUE A
+      *           SECRETARIA RESPONDA "QUAL A MEDIA DO ALUNO X" SEM
+      *           ESPERAR A PROXIMA JANELA DE BATCH DO CGPRG009
+      *--------------------------------------------------------------*
+      * INSTALACAO (RDO/CEDA):
+      *   TRANSACAO ..: CG13   PROGRAM(CGPRG013)
+      *   PROGRAMA ...: CGPRG013  LANGUAGE(COBOL)
+      *   ARQUIVO ....: CADALU (FCT JA EXISTENTE/A CRIAR, APONTANDO
+      *                 PARA O MESMO VSAM KSDS QUE O CGPRG008/CGPRG009
+      *                 ABREM EM BATCH - CHAVE WS-NUMERO-S, PIC 9(04)
+      *                 COMP-3, 3 BYTES)
+      *   ESTE PROGRAMA NAO USA MAPA BMS - A TELA E TEXTO LIVRE
+      *   (EXEC CICS SEND/RECEIVE TEXT), PARA MANTER A TRANSACAO
+      *   PEQUENA, COMO PEDIDO
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010048  PROGRAMA CRIADO - CONSULTA ONLINE
+      *                          DE UM REGISTRO DO CADALU POR
+      *                          MATRICULA, EM MODO PSEUDO-
+      *                          CONVERSACIONAL (RETURN TRANSID)
+      *  V02    AGO/2026 010059  WS-CHAVE-CADALU CORRIGIDA PARA
+      *                          PIC 9(04) COMP-3 (ESTAVA ZONED, 4
+      *                          BYTES); A CHAVE DO KSDS E EMPACOTADA,
+      *                          3 BYTES (VER WS-NUMERO-S EM CADALUC),
+      *                          E O EXEC CICS READ NUNCA CASAVA COM
+      *                          UM REGISTRO REAL
+      *  V03    AGO/2026 010060  040-LER-CADALU PASSA A DISTINGUIR
+      *                          DFHRESP(NOTFND) (TELA DE MATRICULA
+      *                          NAO ENCONTRADA) DE QUALQUER OUTRO
+      *                          RESP NAO-NORMAL (NOTOPEN/IOERR/
+      *                          DISABLED ETC., ROTEADO PARA 900-ERRO);
+      *                          ANTES QUALQUER RESP DIFERENTE DE
+      *                          NORMAL CAIA NA TELA DE "NAO
+      *                          ENCONTRADA", MASCARANDO UMA
+      *                          INDISPONIBILIDADE REAL DO ARQUIVO
+      *                          COMO SE FOSSE MATRICULA INEXISTENTE
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           COPY CURRSYM.
+       DATA DIVISION.
+      *=============*
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)       VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> IDENTIFICADORES DE TECLA DE ATENCAO (AID) DO CICS
+           COPY DFHAID.
+
+      *-----> VARIAVEIS AUXILIARES DA TRANSACAO
+       01  WS-AREA-AUX.
+           05  WS-PROGID              PIC X(08) VALUE 'CGPRG013'.
+           05  WS-TRANID              PIC X(04) VALUE 'CG13'.
+           05  WS-RESP                PIC S9(08) COMP.
+           05  WS-RESP2               PIC S9(08) COMP.
+
+      *-----> TELA DE ENTRADA - PEDIDO DA MATRICULA
+       01  WS-TELA-PEDIDO.
+           05 FILLER               PIC X(37) VALUE
+              'CGPRG013 - CONSULTA ONLINE DO CADALU'.
+           05 FILLER               PIC X(01) VALUE X'15'.
+           05 FILLER               PIC X(33) VALUE
+              'DIGITE A MATRICULA E ENTER. PF3='.
+           05 FILLER               PIC X(05) VALUE 'SAIR.'.
+
+      *-----> AREA DE ENTRADA DO TERMINAL (TEXTO LIVRE)
+       01  WS-TELA-ENTRADA          PIC X(04).
+       01  WS-TAM-ENTRADA           PIC S9(04) COMP VALUE +4.
+
+      *-----> CHAVE DE LEITURA DO CADALU (MESMO LAYOUT EMPACOTADO DA
+      *       CHAVE DO KSDS - WS-NUMERO-S OF CADALUC, PIC 9(04) COMP-3)
+       01  WS-CHAVE-CADALU          PIC 9(04)      COMP-3.
+
+      *-----> REGISTRO DO CADALU (LAYOUT COMPARTILHADO VIA COPY)
+       01  WS-REG-CADALU.
+           COPY CADALUC.
+
+      *-----> LINHA DE RETORNO - DADOS DO ALUNO ENCONTRADO
+       01  WS-TELA-RESP.
+           05 FILLER               PIC X(11) VALUE 'MATRICULA: '.
+           05 WS-NUMERO-T          PIC 9(04).
+           05 FILLER               PIC X(01) VALUE X'15'.
+           05 FILLER               PIC X(06) VALUE 'NOME: '.
+           05 WS-NOME-T            PIC X(20).
+           05 FILLER               PIC X(01) VALUE X'15'.
+           05 FILLER               PIC X(07) VALUE 'CURSO: '.
+           05 WS-CURSO-T           PIC X(12).
+           05 FILLER               PIC X(01) VALUE X'15'.
+           05 FILLER               PIC X(07) VALUE 'NOTA1: '.
+           05 WS-NOTA1-T           PIC Z9,99.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 FILLER               PIC X(07) VALUE 'NOTA2: '.
+           05 WS-NOTA2-T           PIC Z9,99.
+           05 FILLER               PIC X(01) VALUE X'15'.
+           05 FILLER               PIC X(07) VALUE 'MEDIA: '.
+           05 WS-MEDIA-T           PIC Z9,99.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE 'NOTA-REC.: '.
+           05 WS-NOTA-REC-T        PIC Z9,99.
+           05 FILLER               PIC X(01) VALUE X'15'.
+           05 FILLER               PIC X(37) VALUE
+              'NOVA CONSULTA: DIGITE OUTRA MATRICULA'.
+
+      *-----> LINHA DE RETORNO - MATRICULA NAO ENCONTRADA
+       01  WS-TELA-NAOENC.
+           05 FILLER               PIC X(18) VALUE
+              'MATRICULA NAO '.
+           05 FILLER               PIC X(10) VALUE
+              'CADASTRADA'.
+           05 FILLER               PIC X(01) VALUE X'15'.
+           05 WS-NAOENC-MAT        PIC 9(04).
+           05 FILLER               PIC X(37) VALUE
+              ' NOVA CONSULTA: DIGITE OUTRA MATRIC.'.
+
+      *-----> LINHA DE RETORNO - MATRICULA DIGITADA INVALIDA
+       01  WS-TELA-ERRO.
+           05 FILLER               PIC X(45) VALUE
+              'MATRICULA INVALIDA - DIGITE SOMENTE NUMEROS'.
+
+       01  FILLER                 PIC X(35)       VALUE
+           '****** FIM DA WORKING-STORAGE *****'.
+      *
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL - CICLO PSEUDO-CONVERSACIONAL
+      *--------------------------------------------------------------*
+       000-CGPRG013.
+
+           EXEC CICS HANDLE CONDITION
+                PGMIDERR  (900-ERRO)
+                ERROR     (900-ERRO)
+           END-EXEC
+
+           IF EIBCALEN = 0
+              PERFORM 010-ENVIAR-PEDIDO
+           ELSE
+              IF EIBAID = DFHPF3
+                 PERFORM 090-TERMINAR
+              ELSE
+                 PERFORM 030-PROCESSAR
+              END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRANID)
+           END-EXEC
+           .
+      *--------------------------------------------------------------*
+      *    ENVIAR A TELA DE PEDIDO DA MATRICULA (PRIMEIRA CHAMADA)
+      *--------------------------------------------------------------*
+       010-ENVIAR-PEDIDO.
+
+           EXEC CICS SEND TEXT
+                FROM    (WS-TELA-PEDIDO)
+                LENGTH  (LENGTH OF WS-TELA-PEDIDO)
+                ERASE
+                RESP    (WS-RESP)
+           END-EXEC
+           .
+      *--------------------------------------------------------------*
+      *    RECEBER A MATRICULA DIGITADA E PROCESSAR A CONSULTA
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           MOVE LENGTH OF WS-TELA-ENTRADA  TO  WS-TAM-ENTRADA
+           MOVE SPACES                     TO  WS-TELA-ENTRADA
+
+           EXEC CICS RECEIVE
+                INTO    (WS-TELA-ENTRADA)
+                LENGTH  (WS-TAM-ENTRADA)
+                RESP    (WS-RESP)
+           END-EXEC
+
+           IF WS-TELA-ENTRADA IS NOT NUMERIC
+              PERFORM 080-ENVIAR-ERRO
+           ELSE
+              MOVE WS-TELA-ENTRADA  TO  WS-CHAVE-CADALU
+              PERFORM 040-LER-CADALU
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LER O REGISTRO DO CADALU PELA MATRICULA DIGITADA
+      *--------------------------------------------------------------*
+       040-LER-CADALU.
+
+           EXEC CICS READ
+                DATASET   ('CADALU')
+                INTO      (WS-REG-CADALU)
+                RIDFLD    (WS-CHAVE-CADALU)
+                KEYLENGTH (LENGTH OF WS-CHAVE-CADALU)
+                RESP      (WS-RESP)
+           END-EXEC
+
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NORMAL)
+                 PERFORM 050-ENVIAR-RESPOSTA
+              WHEN DFHRESP(NOTFND)
+                 PERFORM 060-ENVIAR-NAOENC
+              WHEN OTHER
+                 PERFORM 900-ERRO
+           END-EVALUATE
+           .
+      *--------------------------------------------------------------*
+      *    MONTAR E ENVIAR A TELA COM OS DADOS DO ALUNO ENCONTRADO
+      *--------------------------------------------------------------*
+       050-ENVIAR-RESPOSTA.
+
+           MOVE WS-NUMERO-S OF WS-REG-CADALU     TO  WS-NUMERO-T
+           MOVE WS-NOME-S   OF WS-REG-CADALU     TO  WS-NOME-T
+           MOVE WS-CURSO-S  OF WS-REG-CADALU     TO  WS-CURSO-T
+           MOVE WS-NOTA1-S  OF WS-REG-CADALU     TO  WS-NOTA1-T
+           MOVE WS-NOTA2-S  OF WS-REG-CADALU     TO  WS-NOTA2-T
+           MOVE WS-MEDIA-S  OF WS-REG-CADALU     TO  WS-MEDIA-T
+           MOVE WS-NOTA-REC-S OF WS-REG-CADALU   TO  WS-NOTA-REC-T
+
+           EXEC CICS SEND TEXT
+                FROM    (WS-TELA-RESP)
+                LENGTH  (LENGTH OF WS-TELA-RESP)
+                ERASE
+                RESP    (WS-RESP2)
+           END-EXEC
+           .
+      *--------------------------------------------------------------*
+      *    ENVIAR A TELA DE MATRICULA NAO ENCONTRADA NO CADALU
+      *--------------------------------------------------------------*
+       060-ENVIAR-NAOENC.
+
+           MOVE WS-CHAVE-CADALU   TO  WS-NAOENC-MAT
+
+           EXEC CICS SEND TEXT
+                FROM    (WS-TELA-NAOENC)
+                LENGTH  (LENGTH OF WS-TELA-NAOENC)
+                ERASE
+                RESP    (WS-RESP2)
+           END-EXEC
+           .
+      *--------------------------------------------------------------*
+      *    ENVIAR A TELA DE MATRICULA DIGITADA FORA DO FORMATO
+      *--------------------------------------------------------------*
+       080-ENVIAR-ERRO.
+
+           EXEC CICS SEND TEXT
+                FROM    (WS-TELA-ERRO)
+                LENGTH  (LENGTH OF WS-TELA-ERRO)
+                ERASE
+                RESP    (WS-RESP2)
+           END-EXEC
+           .
+      *--------------------------------------------------------------*
+      *    FINALIZAR A TRANSACAO (PF3)
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           EXEC CICS SEND CONTROL
+                FREEKB
+                ERASE
+                RESP    (WS-RESP2)
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *--------------------------------------------------------------*
+      *    ROTINA DE ERRO - CONDICAO CICS NAO ESPERADA
+      *--------------------------------------------------------------*
+       900-ERRO.
+
+           EXEC CICS SEND TEXT
+                FROM    (WS-PROGID)
+                LENGTH  (LENGTH OF WS-PROGID)
+                ERASE
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *---------------> FIM DO PROGRAMA CGPRG013 <
