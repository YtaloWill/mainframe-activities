@@ -0,0 +1,44 @@
+//CGJOB012 JOB (ACCT),'ROLLUP ANUAL ALUNOS/ACIDENTES',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB      : CGJOB012
+//*  OBJETIVO : EXECUTAR O CGPRG012, QUE LE O SNAPSHOT ATUAL DO
+//*             CADALU E TODO O ACUMULADO DO CADGRAVA E EMITE O
+//*             RELANU COM A TENDENCIA DE APROVACAO (POR PERIODO,
+//*             ACUMULADA NO ANUALUJ A CADA EXECUCAO) E A TENDENCIA
+//*             DE ACIDENTES POR CIDADE/ANO.
+//*
+//*             O ANUALUJ E UM ARQUIVO CUMULATIVO (DISP=MOD), NOS
+//*             MESMOS MOLDES DO CADGRAVJ DO CGJOB011 - NAO PRECISA
+//*             SER RECRIADO NEM LIMPO ENTRE EXECUCOES.
+//*--------------------------------------------------------------*
+//*------------------> HISTORICO - MANUTENCAO <--------------------*
+//* VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+//* ------  -------  ------  ------  -------------------------   *
+//*  V01    AGO/2026 010043  JOB CRIADO PARA O CGPRG012
+//*  V02    AGO/2026 010060  SYSIN PASSA A TER UM SO CARTAO (21
+//*                          BYTES, COPY RELPARM) EM VEZ DE DOIS -
+//*                          O PROGRAMA LIA WS-PARM-PERIODO E
+//*                          WS-PARM-FILTRO EM DOIS ACCEPT FROM
+//*                          SYSIN SEPARADOS, CADA UM CONSUMINDO UM
+//*                          CARTAO, CONTRARIANDO O LAYOUT UNICO
+//*                          JA DOCUMENTADO NO COPY
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=CGPRG012
+//CADALUJ  DD   DSN=PROD.CG.CADALU,DISP=SHR
+//CADGRAVJ DD   DSN=PROD.CG.CADGRAVA,DISP=SHR
+//ANUALUJ  DD   DSN=PROD.CG.ANUALU,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=17)
+//RELANUJ  DD   SYSOUT=*
+//*  CARTAO UNICO (COPY RELPARM, 21 BYTES) = WS-PARM-PERIODO NAS
+//*               POSICOES 1-6 (COMPETENCIA DO SNAPSHOT DE CADALU
+//*               DESTA EXECUCAO) + WS-PARM-FILTRO NAS POSICOES 7-21,
+//*               NAO USADO POR ESTE PROGRAMA (EM BRANCO, SO PARA
+//*               MANTER O MESMO LAYOUT DE CARTAO DOS DEMAIS
+//*               RELATORIOS)
+//SYSIN    DD   *
+202602
+//SYSOUT   DD   SYSOUT=*
+//*---------------------> FIM DO JOB CGJOB012 <---------------------*
