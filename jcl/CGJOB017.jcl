@@ -0,0 +1,23 @@
+//CGJOB017 JOB (ACCT),'EXTRATO DE SECRETARIA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB      : CGJOB017
+//*  OBJETIVO : EXECUTAR O CGPRG017, QUE LE O CADALU POR COMPLETO E
+//*             GERA O REGEXTJ - EXTRATO EM LAYOUT FIXO (MATRICULA/
+//*             NOME/CURSO/MEDIA FINAL/SITUACAO DE RECUPERACAO) PARA
+//*             ENTREGA AO SISTEMA EXTERNO DE SECRETARIA/HISTORICO
+//*             ESCOLAR.
+//*--------------------------------------------------------------*
+//*------------------> HISTORICO - MANUTENCAO <--------------------*
+//* VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+//* ------  -------  ------  ------  -------------------------   *
+//*  V01    AGO/2026 010055  JOB CRIADO PARA O CGPRG017
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=CGPRG017
+//CADALUJ  DD   DSN=PROD.CG.CADALU,DISP=SHR
+//REGEXTJ  DD   DSN=PROD.CG.CADALU.REGEXT,DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=43)
+//SYSOUT   DD   SYSOUT=*
+//*---------------------> FIM DO JOB CGJOB017 <---------------------*
