@@ -0,0 +1,77 @@
+//CGJOB011 JOB (ACCT),'RELATORIO DE ACIDENTES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP010
+//*--------------------------------------------------------------*
+//*  JOB      : CGJOB011
+//*  OBJETIVO : ENCADEAR CGPRG010 (GRAVA O CADGRAVA A PARTIR DA
+//*             SYSIN) E CGPRG011 (LE O CADGRAVA E EMITE O RELACID
+//*             E O ALERTINS) EM UM UNICO JOB, COM O STEP020 SO
+//*             EXECUTANDO SE O CGPRG010 TERMINOU LIMPO.
+//*
+//*             RESTART: SE O STEP020 ABENDAR, RESSUBMETER O JOB
+//*             COM RESTART=STEP020 NO CARTAO DE JOB (OU VIA
+//*             PARAMETRO DE RESTART DO SCHEDULER). O CADGRAVA JA
+//*             ESTARA GRAVADO (CGPRG010 ABRE EM MODO EXTEND - VER
+//*             HISTORICO DO CGPRG010), ENTAO O STEP010 NAO PRECISA
+//*             SER REEXECUTADO PARA RECONSTRUIR O ARQUIVO.
+//*--------------------------------------------------------------*
+//*------------------> HISTORICO - MANUTENCAO <--------------------*
+//* VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+//* ------  -------  ------  ------  -------------------------   *
+//*  V01    AGO/2026 010029  JOB CRIADO PARA ENCADEAR CGPRG010 E
+//*                          CGPRG011 COM COND/RESTART ENTRE OS
+//*                          STEPS
+//*  V02    AGO/2026 010030  LRECL DO CADGRAVJ AMPLIADO DE 47 PARA
+//*                          48 BYTES (WS-CIDADE PASSOU A 5 DIGITOS
+//*                          NO LAYOUT COMPARTILHADO ACIDREG)
+//*  V03    AGO/2026 010044  LRECL DO CADGRAVJ REDUZIDO DE 48 PARA
+//*                          32 BYTES (CAMPOS NUMERICOS DO REGISTRO
+//*                          GRAVADO/LIDO PASSAM A COMP-3 - VER
+//*                          COPY ACIDREGP)
+//*  V04    AGO/2026 010046  CGPRG011 PASSA A ORDENAR O CADGRAVA
+//*                          POR ESTADO/CIDADE ANTES DE LER (SORT
+//*                          VERB), GRAVANDO O RESULTADO NO ARQUIVO
+//*                          DE TRABALHO CADGRVSJ; INCLUIDA A DD
+//*                          SORTWKJ (ARQUIVO DE TRABALHO DO SORT)
+//*  V05    AGO/2026 010056  LRECL DO CADGRAVJ/SORTWKJ/CADGRVSJ
+//*                          AMPLIADO DE 32 PARA 40 BYTES (RUNID E
+//*                          DATA DO LOTE GRAVADOS EM CADA REGISTRO
+//*                          PELO CGPRG010 - VER CARTAO DE CABECALHO
+//*                          DA SYSIN, COPY SYSINHT)
+//*  V06    AGO/2026 010060  INCLUIDA A DD CKPT011J NO STEP020,
+//*                          FALTANTE DESDE O CHECKPOINT/RESTART DO
+//*                          CGPRG011 (SELECT CKPT011 ASSIGN TO
+//*                          CKPT011J); SEM ESTA DD O OPEN I-O
+//*                          CKPT011 NAO TINHA ARQUIVO PARA ALOCAR
+//*  V07    AGO/2026 010064  SYSIN DO STEP020 TROCADA DE DUMMY PARA
+//*                          CARTAO REAL (COPY RELPARM) COM PERIODO
+//*                          ZERO E FILTRO EM BRANCO - O ACCEPT DO
+//*                          CGPRG011 NAO PODE DEPENDER DE COMO O
+//*                          COMPILADOR TRATA UM ACCEPT CONTRA DD
+//*                          DUMMY (COMPORTAMENTO NAO PADRONIZADO)
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=CGPRG010
+//CADGRAVJ DD   DSN=PROD.CG.CADGRAVA,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSIN    DD   DSN=PROD.CG.CADGRAVA.SYSIN,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=CGPRG011,COND=(0,NE,STEP010)
+//CADGRAVJ DD   DSN=PROD.CG.CADGRAVA,DISP=SHR
+//SORTWKJ  DD   UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40)
+//CADGRVSJ DD   UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40)
+//CKPT011J DD   DSN=PROD.CG.CKPT011,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=8)
+//RELACIDJ DD   SYSOUT=*
+//ALERTINJ DD   SYSOUT=*
+//*  CARTAO UNICO (COPY RELPARM, 21 BYTES) = WS-PARM-PERIODO NAS
+//*               POSICOES 1-6 (ZEROS = TODOS OS PERIODOS) + WS-PARM-
+//*               FILTRO NAS POSICOES 7-21 (EM BRANCO = SEM FILTRO)
+//SYSIN    DD   *
+000000
+//SYSOUT   DD   SYSOUT=*
+//*---------------------> FIM DO JOB CGJOB011 <---------------------*
