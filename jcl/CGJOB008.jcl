@@ -0,0 +1,55 @@
+//CGJOB008 JOB (ACCT),'CADASTRO DE ALUNOS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB      : CGJOB008
+//*  OBJETIVO : EXECUTAR O CGPRG008, QUE GRAVA/ATUALIZA O CADALU
+//*             (INDEXADO, SOMENTE A TURMA CORRENTE) A PARTIR DA
+//*             SYSIN E, AO FINAL DO LOTE, EXTRAI O CONTEUDO
+//*             INTEIRO DO CADALU JA ATUALIZADO PARA O HISTALUJ
+//*             (VER HISTORICO V14 DO CGPRG008).
+//*
+//*             O HISTALUJ DEVE SER ASSOCIADO A UMA NOVA GERACAO
+//*             DO GDG DE HISTORICO DO CADALU - UMA GERACAO POR
+//*             LOTE/SEMESTRE. O CADALU EM SI NAO PODE SER O GDG
+//*             (KSDS/VSAM NAO PODE SER GERACAO DE GDG), POR ISSO
+//*             CONTINUA SENDO UM UNICO ARQUIVO INDEXADO, REFLETINDO
+//*             SEMPRE A TURMA CORRENTE. O CGPRG014 (CGJOB014) E
+//*             QUEM LE UMA GERACAO DO HISTALUJ PARA REPORTAR UM
+//*             SEMESTRE ANTERIOR.
+//*
+//*             BASE DO GDG (CRIAR UMA UNICA VEZ, ANTES DA 1A
+//*             EXECUCAO DESTE JOB):
+//*               //STEP010  EXEC PGM=IDCAMS
+//*               //SYSPRINT DD   SYSOUT=*
+//*               //SYSIN    DD   *
+//*                 DEFINE GDG (NAME(PROD.CG.CADALU.HIST)   -
+//*                             LIMIT(12)                   -
+//*                             NOEMPTY                     -
+//*                             SCRATCH)
+//*--------------------------------------------------------------*
+//*------------------> HISTORICO - MANUTENCAO <--------------------*
+//* VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+//* ------  -------  ------  ------  -------------------------   *
+//*  V01    AGO/2026 010050  JOB CRIADO PARA O CGPRG008, JA COM A
+//*                          NOVA DD HISTALUJ (GERACAO DO GDG DE
+//*                          HISTORICO DO CADALU)
+//*  V02    AGO/2026 010060  LRECL DO CKPT008J CORRIGIDA DE 12 PARA
+//*                          14 BYTES - REG-CKPT008 TEM 7 CAMPOS
+//*                          PIC 9(02) (CTLIDO/CTGRAV/CTALT/CTEXC/
+//*                          CTREJ/CTDUP/CTREJNOM), 14 BYTES NO TOTAL
+//*  V03    AGO/2026 010061  LRECL DO CKPT008J AMPLIADA DE 14 PARA
+//*                          16 BYTES - REG-CKPT008 GANHOU O CAMPO
+//*                          CTREJNE (VER HISTORICO V18 DO CGPRG008)
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=CGPRG008
+//CADALUJ  DD   DSN=PROD.CG.CADALU,DISP=OLD
+//CKPT008J DD   DSN=PROD.CG.CKPT008,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=16)
+//HISTALUJ DD   DSN=PROD.CG.CADALU.HIST(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65)
+//SYSIN    DD   DSN=PROD.CG.CADALU.SYSIN,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*---------------------> FIM DO JOB CGJOB008 <---------------------*
