@@ -0,0 +1,30 @@
+//CGJOB015 JOB (ACCT),'DIFERENCA DE MATRICULAS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB      : CGJOB015
+//*  OBJETIVO : EXECUTAR O CGPRG015, QUE CONFRONTA A TURMA CORRENTE
+//*             DO CADALU COM A GERACAO ANTERIOR DO HISTALU (GRAVADA
+//*             PELO CGPRG008 NO LOTE PASSADO - VER CGJOB008) E
+//*             EMITE O RELDIFJ COM AS MATRICULAS NOVAS E EVADIDAS
+//*             DO SEMESTRE.
+//*--------------------------------------------------------------*
+//*------------------> HISTORICO - MANUTENCAO <--------------------*
+//* VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+//* ------  -------  ------  ------  -------------------------   *
+//*  V01    AGO/2026 010051  JOB CRIADO PARA O CGPRG015
+//*  V02    AGO/2026 010059  HISTALUJ CORRIGIDA DE (0) PARA (-1). O
+//*                          CGPRG008 GRAVA UMA NOVA GERACAO DO HIST
+//*                          AO FINAL DE TODO LOTE (090-TERMINAR), SEM
+//*                          CONDICAO - ENTAO NO CICLO NORMAL (CGJOB008
+//*                          DESTE SEMESTRE JA EXECUTADO ANTES DESTE
+//*                          JOB), A GERACAO (0) E O SNAPSHOT DESTE
+//*                          PROPRIO SEMESTRE, NAO O DO SEMESTRE
+//*                          PASSADO; (-1) E A GERACAO ANTERIOR A ESSA
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=CGPRG015
+//CADALUJ  DD   DSN=PROD.CG.CADALU,DISP=SHR
+//HISTALUJ DD   DSN=PROD.CG.CADALU.HIST(-1),DISP=SHR
+//RELDIFJ  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*---------------------> FIM DO JOB CGJOB015 <---------------------*
