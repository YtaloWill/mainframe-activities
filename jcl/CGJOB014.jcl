@@ -0,0 +1,29 @@
+//CGJOB014 JOB (ACCT),'HISTORICO DE ALUNOS POR SEMESTRE',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB      : CGJOB014
+//*  OBJETIVO : EXECUTAR O CGPRG014, QUE LE UMA GERACAO DO GDG DE
+//*             HISTORICO DO CADALU (GRAVADA PELO CGPRG008 - VER
+//*             CGJOB008) E EMITE O RELHISTJ DAQUELE SEMESTRE,
+//*             JA SUBSTITUIDO NO CADALU CORRENTE.
+//*
+//*             TROCAR O NUMERO RELATIVO DE GERACAO DO HISTALUJ
+//*             CONFORME O SEMESTRE DESEJADO: (0) = ULTIMA GERACAO
+//*             GRAVADA, (-1) = PENULTIMA, E ASSIM POR DIANTE.
+//*--------------------------------------------------------------*
+//*------------------> HISTORICO - MANUTENCAO <--------------------*
+//* VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+//* ------  -------  ------  ------  -------------------------   *
+//*  V01    AGO/2026 010050  JOB CRIADO PARA O CGPRG014
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=CGPRG014
+//HISTALUJ DD   DSN=PROD.CG.CADALU.HIST(0),DISP=SHR
+//RELHISTJ DD   SYSOUT=*
+//*  1O CARTAO = WS-PARM-TERMO (ROTULO DO SEMESTRE/PERIODO DESTA
+//*               GERACAO, SO PARA CONSTAR NO CABECALHO DO RELHIST)
+//SYSIN    DD   *
+202601
+
+//SYSOUT   DD   SYSOUT=*
+//*---------------------> FIM DO JOB CGJOB014 <---------------------*
