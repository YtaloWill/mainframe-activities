@@ -0,0 +1,71 @@
+//CGJOB018 JOB (ACCT),'EXPURGO DE HISTORICO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB      : CGJOB018
+//*  OBJETIVO : ROTINA DE HOUSEKEEPING (EXECUCAO PERIODICA, EX.:
+//*             1 VEZ POR SEMESTRE) PARA LIMITAR O ACUMULO DE
+//*             HISTORICO EM DASD, MANTENDO SO A QUANTIDADE DE
+//*             PERIODOS CONFIGURADA COMO RETENCAO:
+//*
+//*             STEP010 - AJUSTA O LIMITE DA BASE DO GDG DE
+//*             HISTORICO DO CADALU (PROD.CG.CADALU.HIST) PARA A
+//*             QUANTIDADE DE GERACOES A RETER. A BASE JA FOI
+//*             DEFINIDA COM SCRATCH (VER CGJOB008), ENTAO A PROPRIA
+//*             IDCAMS DESCATALOGA/APAGA AUTOMATICAMENTE A GERACAO
+//*             MAIS ANTIGA SEMPRE QUE UMA NOVA GERACAO (+1) ULTRAPASSA
+//*             O LIMITE - NAO HA EXPURGO MANUAL DE GERACAO A FAZER
+//*             AQUI DAQUI EM DIANTE, SO A ATUALIZACAO DO LIMITE. SE
+//*             JA EXISTIREM MAIS GERACOES CATALOGADAS DO QUE O NOVO
+//*             LIMITE (PRIMEIRA EXECUCAO DESTE JOB NUM GDG QUE JA
+//*             ACUMULOU HISTORICO DEMAIS), DESCATALOGAR O EXCEDENTE
+//*             A MAO, UMA VEZ, ANTES DESTE JOB:
+//*               //STEP005  EXEC PGM=IDCAMS
+//*               //SYSPRINT DD   SYSOUT=*
+//*               //SYSIN    DD   *
+//*                 DELETE PROD.CG.CADALU.HIST(-9) GENERATIONDATASET
+//*                 DELETE PROD.CG.CADALU.HIST(-10) GENERATIONDATASET
+//*                 ...  (REPETIR PARA CADA GERACAO ALEM DA RETENCAO)
+//*
+//*             STEP020 - EXECUTA O CGPRG018, QUE LE O CADGRAVA
+//*             (NUNCA CONVERTIDO EM GDG - E UM UNICO ARQUIVO EM
+//*             EXTEND, VER HISTORICO DO CGPRG010) E GRAVA EM
+//*             PROD.CG.CADGRAVA.NOVA SO AS COMPETENCIAS A PARTIR DA
+//*             COMPETENCIA DE CORTE INFORMADA NA SYSIN (CARTAO
+//*             WS-PARM-PERIODO, COPY RELPARM - MESMA CONVENCAO DOS
+//*             DEMAIS RELATORIOS, SO QUE AQUI SIGNIFICA "MANTER A
+//*             PARTIR DESTA COMPETENCIA").
+//*
+//*             CONFERIDOS OS TOTAIS DE CONTROLE DO STEP020 (SYSOUT),
+//*             A TROCA DO ARQUIVO E FEITA A MAO, UMA VEZ POR
+//*             EXECUCAO (NAO AUTOMATIZADA NESTE JOB PARA QUE O
+//*             OPERADOR CONFIRME OS TOTAIS ANTES DE DESCATALOGAR O
+//*             CADGRAVA ANTIGO):
+//*               //STEP030  EXEC PGM=IDCAMS
+//*               //SYSPRINT DD   SYSOUT=*
+//*               //SYSIN    DD   *
+//*                 DELETE PROD.CG.CADGRAVA
+//*                 ALTER  PROD.CG.CADGRAVA.NOVA -
+//*                        NEWNAME(PROD.CG.CADGRAVA)
+//*--------------------------------------------------------------*
+//*------------------> HISTORICO - MANUTENCAO <--------------------*
+//* VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+//* ------  -------  ------  ------  -------------------------   *
+//*  V01    AGO/2026 010058  JOB CRIADO PARA O EXPURGO PERIODICO
+//*                          DO HISTORICO DO CADALU (GDG) E DO
+//*                          CADGRAVA (POR COMPETENCIA, VIA CGPRG018)
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  ALTER PROD.CG.CADALU.HIST LIMIT(8)
+/*
+//*
+//STEP020  EXEC PGM=CGPRG018
+//CADGRVOJ DD   DSN=PROD.CG.CADGRAVA,DISP=SHR
+//CADGRVNJ DD   DSN=PROD.CG.CADGRAVA.NOVA,DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSIN    DD   DSN=PROD.CG.CADGRAVA.RETENCAO,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*---------------------> FIM DO JOB CGJOB018 <---------------------*
