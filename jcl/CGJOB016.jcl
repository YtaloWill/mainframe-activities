@@ -0,0 +1,53 @@
+//CGJOB016 JOB (ACCT),'CONSOLIDACAO DE SECOES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB      : CGJOB016
+//*  OBJETIVO : EXECUTAR O CGPRG016, QUE CONSOLIDA AS EXTRACOES DAS
+//*             SECOES DE UMA TURMA (ATE 3 PROFESSORES, UMA SECAO
+//*             POR DD SECAOnJ) EM UM UNICO CADALU, REJEITANDO
+//*             MATRICULAS DUPLICADAS ENTRE SECOES, ANTES DO
+//*             CGPRG009 SER EXECUTADO SOBRE A TURMA CONSOLIDADA.
+//*
+//*             SECOES NAO UTILIZADAS NUMA TURMA DE SECAO UNICA OU
+//*             DUPLA DEVEM APONTAR PARA UM DATASET VAZIO (DUMMY OU
+//*             COM ZERO REGISTROS) NA DD CORRESPONDENTE.
+//*
+//*             O CGPRG016 ABRE O CADALUJ EM OUTPUT (RECONSTROI O
+//*             CADALU DA TURMA POR COMPLETO A CADA EXECUCAO). O
+//*             CADALU E UM KSDS (VSAM, INDEXADO POR WS-NUMERO-S -
+//*             VER COPY CADALUC), ENTAO OPEN OUTPUT SO FUNCIONA
+//*             SOBRE UM CLUSTER VAZIO JA DEFINIDO; NAO HA COMO
+//*             ALOCAR UM KSDS POR DCB/SPACE NUMA DD COMO SE FOSSE UM
+//*             ARQUIVO SEQUENCIAL. ANTES DESTE JOB, DESCATALOGAR (SE
+//*             JA EXISTIR DE UM LOTE ANTERIOR) E REDEFINIR O CLUSTER
+//*             VAZIO:
+//*               //STEP005  EXEC PGM=IDCAMS
+//*               //SYSPRINT DD   SYSOUT=*
+//*               //SYSIN    DD   *
+//*                 DELETE PROD.CG.CADALU
+//*                 DEFINE CLUSTER (NAME(PROD.CG.CADALU)      -
+//*                             RECORDSIZE(65 65)              -
+//*                             KEYS(3 0)                       -
+//*                             INDEXED                         -
+//*                             TRACKS(5 5))
+//*--------------------------------------------------------------*
+//*------------------> HISTORICO - MANUTENCAO <--------------------*
+//* VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+//* ------  -------  ------  ------  -------------------------   *
+//*  V01    AGO/2026 010054  JOB CRIADO PARA O CGPRG016
+//*  V02    AGO/2026 010059  CADALUJ CORRIGIDO - O CADALU E UM KSDS
+//*                          VSAM E NAO PODE SER ALOCADO POR DCB/
+//*                          SPACE NUMA DD (ISSO SO FUNCIONA PARA
+//*                          ARQUIVO SEQUENCIAL); O CLUSTER DEVE
+//*                          ESTAR DEFINIDO (IDCAMS DEFINE CLUSTER)
+//*                          ANTES DESTE JOB, E A DD PASSA A SER
+//*                          DISP=OLD
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=CGPRG016
+//SECAO1J  DD   DSN=PROD.CG.CADALU.SECAO1,DISP=SHR
+//SECAO2J  DD   DSN=PROD.CG.CADALU.SECAO2,DISP=SHR
+//SECAO3J  DD   DSN=PROD.CG.CADALU.SECAO3,DISP=SHR
+//CADALUJ  DD   DSN=PROD.CG.CADALU,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*---------------------> FIM DO JOB CGJOB016 <---------------------*
