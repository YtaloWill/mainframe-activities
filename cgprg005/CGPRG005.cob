@@ -13,15 +13,33 @@
       * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
       * ------  -------  ------  ------  -------------------------   *
       *  V01    FEV/2013 010001  SISTEMA MOSTRA SYSOUT
+      *  V02    AGO/2026 010034  INCLUIDO SUBTOTAL POR WS-CURSO-IN NO
+      *                          090-TERMINAR
+      *  V03    AGO/2026 010035  INCLUIDO RASTREIO DO MAIOR E DO
+      *                          MENOR WS-MEDIA DO LOTE, COM NUMERO
+      *                          E NOME DO ALUNO
+      *  V04    AGO/2026 010036  INCLUIDA A QUEBRA POR FAIXA ETARIA
+      *                          (MENOR DE 20 / 20 A 25 / MAIOR DE 25)
+      *  V05    AGO/2026 010037  INCLUIDOS CARTOES DE CABECALHO E
+      *                          RODAPE NO LOTE DE SYSIN, COM CONFRONTO
+      *                          DA QTDE ESPERADA/INFORMADA X WS-CTLIDO
+      *  V06    AGO/2026 010042  CURRENCY SIGN/DECIMAL-POINT PASSAM A VIR
+      *                          DE UM UNICO COPY (CURRSYM), PONTO UNICO
+      *                          PARA TROCAR MOEDA/CONVENCAO DECIMAL SEM
+      *                          ALTERAR CADA PROGRAMA INDIVIDUALMENTE
+      *  V07    AGO/2026 010059  CURSO QUE NAO COUBE NA TABELA DINAMICA
+      *                          (21o CURSO DISTINTO, TABELA LIMITADA A
+      *                          20) PASSA A SER ROTEADO PARA A
+      *                          LISTAGEM DE EXCECAO (WS-CTEXCCURSO),
+      *                          NO MESMO PADRAO JA USADO PARA ESTADO/
+      *                          BAFOMETRO INVALIDOS EM OUTROS PROGRAMAS
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
        CONFIGURATION SECTION.
       *---------------------*
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
+           COPY CURRSYM.
        INPUT-OUTPUT SECTION.
       *---------------------*
        DATA DIVISION.
@@ -54,6 +72,38 @@
            05  AS-SUM-GRADES          PIC 9(04)V99.
            05  AS-SUM-SIX             PIC 9(04)V99.
            05  AS-COUNT-SIX           PIC 9(02).
+           05  WS-CURSO-CT            PIC 9(02).
+           05  WS-CURSO-SUB           PIC 9(02).
+           05  WS-CTEXCCURSO          PIC 9(02).
+           05  AS-MEDIA-MAIOR         PIC 9(02)V99.
+           05  WS-NUM-MAIOR           PIC 9(04).
+           05  WS-NOME-MAIOR          PIC X(20).
+           05  AS-MEDIA-MENOR         PIC 9(02)V99.
+           05  WS-NUM-MENOR           PIC 9(04).
+           05  WS-NOME-MENOR          PIC X(20).
+
+      *-----> TABELA DE SUBTOTAIS POR CURSO, MONTADA DINAMICAMENTE
+      *       CONFORME OS CURSOS APARECEM NA SYSIN (SEM CARGA
+      *       ESTATICA, POIS O ROL DE CURSOS NAO E FIXO).
+      *       WS-CURSO-CT GUARDA A QUANTIDADE DE CURSOS DISTINTOS
+      *       JA ENCONTRADOS; SO AS POSICOES 1 A WS-CURSO-CT ESTAO
+      *       EM USO.
+       01  WS-TAB-CURSO.
+           05  WS-CURSO-OCOR          OCCURS 20 TIMES.
+               10  WS-TAB-CURSO-NOME    PIC X(12).
+               10  WS-TAB-CURSO-QTD     PIC 9(02).
+               10  WS-TAB-CURSO-SOMA    PIC 9(04)V99.
+               10  WS-TAB-CURSO-QTDSIX  PIC 9(02).
+               10  WS-TAB-CURSO-MEDIA   PIC 9(02)V99.
+
+      *-----> ACUMULADORES POR FAIXA ETARIA
+       01  WS-AC-IDADE.
+           05  AS-QTD-SUB20           PIC 9(02).
+           05  AS-QTD-SUB20-SIX       PIC 9(02).
+           05  AS-QTD-20A25           PIC 9(02).
+           05  AS-QTD-20A25-SIX       PIC 9(02).
+           05  AS-QTD-OVER25          PIC 9(02).
+           05  AS-QTD-OVER25-SIX      PIC 9(02).
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
        01  WS-REG-SYSIN.
            05 WS-NUMERO-IN        PIC 9(04).
@@ -63,6 +113,8 @@
            05 WS-CURSO-IN         PIC X(12).
            05 WS-NOTA1-IN         PIC 9(02)V99.
            05 WS-NOTA2-IN         PIC 9(02)V99.
+      *-----> CABECALHO E RODAPE DO LOTE DE SYSIN
+           COPY SYSINHT.
       *-----> DADOS DE SAIDA
        01  WS-REG-SYSOUT.
            05 WS-NUM              PIC 9(04).
@@ -107,6 +159,10 @@
            DISPLAY 'CALCULO DA MEDIA DOS ALUNOS A PARTIR DA SYSIN'
            DISPLAY '---------------------------------------------'
 
+           ACCEPT WS-REG-HEADER  FROM SYSIN
+           DISPLAY ' * CABECALHO - DATA  : ' WS-HDR-DATA-LOTE
+           DISPLAY ' * CABECALHO - QTDE. : ' WS-HDR-QTD-ESPERADA
+
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
@@ -118,6 +174,7 @@
 
            IF WS-REG-SYSIN = ALL '9'
               MOVE   'S'     TO  WS-FIM
+              ACCEPT WS-REG-TRAILER  FROM SYSIN
            ELSE
               ADD 1  TO WS-CTLIDO
            END-IF
@@ -151,11 +208,114 @@
            MOVE WS-NOTA2-IN           TO WS-NT2
            MOVE WS-MEDIA              TO WS-MED
 
+           PERFORM 036-LOCALIZAR-CURSO
+           PERFORM 045-PROCESSAR-MAIOR
+           PERFORM 047-PROCESSAR-MENOR
+           PERFORM 048-PROCESSAR-FAIXA-IDADE
+
            DISPLAY WS-REG-SYSOUT
 
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    LOCALIZAR O CURSO DO REGISTRO NA TABELA DINAMICA DE
+      *    CURSOS, CRIANDO UMA NOVA POSICAO QUANDO FOR A PRIMEIRA
+      *    OCORRENCIA DESTE CURSO NO LOTE, E ACUMULAR O REGISTRO
+      *    NA POSICAO LOCALIZADA
+      *--------------------------------------------------------------*
+       036-LOCALIZAR-CURSO.
+
+           MOVE 1  TO  WS-CURSO-SUB
+           PERFORM 037-PROCURAR-CURSO
+               UNTIL WS-CURSO-SUB > WS-CURSO-CT
+                  OR WS-TAB-CURSO-NOME (WS-CURSO-SUB) = WS-CURSO-IN
+
+           IF WS-CURSO-SUB > WS-CURSO-CT
+              IF WS-CURSO-CT < 20
+                 ADD 1  TO  WS-CURSO-CT
+                 MOVE WS-CURSO-IN  TO  WS-TAB-CURSO-NOME (WS-CURSO-SUB)
+              ELSE
+                 PERFORM 038-REPORTAR-EXCECAO-CURSO
+              END-IF
+           END-IF
+
+           IF WS-CURSO-SUB < 21
+              ADD 1  TO  WS-TAB-CURSO-QTD  (WS-CURSO-SUB)
+              ADD WS-MEDIA  TO  WS-TAB-CURSO-SOMA (WS-CURSO-SUB)
+              IF WS-MEDIA < 6
+                 ADD 1  TO  WS-TAB-CURSO-QTDSIX (WS-CURSO-SUB)
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    AVANCAR UMA POSICAO NA TABELA DE CURSOS
+      *--------------------------------------------------------------*
+       037-PROCURAR-CURSO.
+
+           ADD 1  TO  WS-CURSO-SUB
+           .
+      *--------------------------------------------------------------*
+      *    ROTEAR PARA A LISTAGEM DE EXCECAO UM CURSO QUE NAO COUBE
+      *    NA TABELA DINAMICA (21o CURSO DISTINTO DO LOTE, TABELA
+      *    LIMITADA A 20 OCORRENCIAS); O REGISTRO CONTINUA SENDO
+      *    PROCESSADO NORMALMENTE, SO O SUBTOTAL POR CURSO E QUE NAO
+      *    RECEBE ESTE REGISTRO
+      *--------------------------------------------------------------*
+       038-REPORTAR-EXCECAO-CURSO.
+
+           ADD 1  TO  WS-CTEXCCURSO
+
+           DISPLAY ' *** REGISTRO EM EXCECAO - TABELA DE CURSOS '
+                   'CHEIA, CURSO NAO SUBTOTALIZADO: ' WS-CURSO-IN
+                   ' (ALUNO ' WS-NUMERO-IN ') ***'
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR MAIOR WS-MEDIA DO LOTE
+      *--------------------------------------------------------------*
+       045-PROCESSAR-MAIOR.
+
+           IF WS-MEDIA > AS-MEDIA-MAIOR OR WS-CTLIDO = 1
+              MOVE WS-MEDIA         TO  AS-MEDIA-MAIOR
+              MOVE WS-NUMERO-IN     TO  WS-NUM-MAIOR
+              MOVE WS-NOME-IN       TO  WS-NOME-MAIOR
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR MENOR WS-MEDIA DO LOTE
+      *--------------------------------------------------------------*
+       047-PROCESSAR-MENOR.
+
+           IF WS-MEDIA < AS-MEDIA-MENOR OR WS-CTLIDO = 1
+              MOVE WS-MEDIA         TO  AS-MEDIA-MENOR
+              MOVE WS-NUMERO-IN     TO  WS-NUM-MENOR
+              MOVE WS-NOME-IN       TO  WS-NOME-MENOR
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULAR O REGISTRO NA FAIXA ETARIA CORRESPONDENTE
+      *--------------------------------------------------------------*
+       048-PROCESSAR-FAIXA-IDADE.
+
+           IF WS-IDADE-IN < 20
+              ADD 1  TO  AS-QTD-SUB20
+              IF WS-MEDIA < 6
+                 ADD 1  TO  AS-QTD-SUB20-SIX
+              END-IF
+           ELSE
+              IF WS-IDADE-IN NOT > 25
+                 ADD 1  TO  AS-QTD-20A25
+                 IF WS-MEDIA < 6
+                    ADD 1  TO  AS-QTD-20A25-SIX
+                 END-IF
+              ELSE
+                 ADD 1  TO  AS-QTD-OVER25
+                 IF WS-MEDIA < 6
+                    ADD 1  TO  AS-QTD-OVER25-SIX
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
       *--------------------------------------------------------------*
        090-TERMINAR.
@@ -182,8 +342,77 @@
            DISPLAY ' * PORCENTAGEM DE ALUNOS ABAIXO DA MEDIA 6,00:'
            DISPLAY WS-PERCENT-SIX '%'
            DISPLAY ' *========================================*'
+           DISPLAY ' *   MELHOR E PIOR DESEMPENHO DO LOTE     *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * MAIOR MEDIA: ALUNO ' WS-NUM-MAIOR ' - '
+      -           WS-NOME-MAIOR ' (' AS-MEDIA-MAIOR ')'
+           DISPLAY ' * MENOR MEDIA: ALUNO ' WS-NUM-MENOR ' - '
+      -           WS-NOME-MENOR ' (' AS-MEDIA-MENOR ')'
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   ALUNOS ABAIXO DA MEDIA 6,00 POR FAIXA *'
+           DISPLAY ' *   ETARIA                               *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * MENOR DE 20 ANOS  : ' AS-QTD-SUB20-SIX
+      -           ' DE ' AS-QTD-SUB20
+           DISPLAY ' * DE 20 A 25 ANOS   : ' AS-QTD-20A25-SIX
+      -           ' DE ' AS-QTD-20A25
+           DISPLAY ' * MAIOR DE 25 ANOS  : ' AS-QTD-OVER25-SIX
+      -           ' DE ' AS-QTD-OVER25
+           DISPLAY ' *========================================*'
+
+           PERFORM 049-IMPRIMIR-CURSOS
+
+           IF WS-CTEXCCURSO NOT = ZEROS
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * REGISTROS EM EXCECAO(CURSO)= '
+                      WS-CTEXCCURSO
+           END-IF
+
+           IF WS-CTLIDO NOT = WS-HDR-QTD-ESPERADA
+              OR WS-CTLIDO NOT = WS-TRL-QTD-INFORMADA
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * ATENCAO - LOTE COM QTDE DE CARTOES     *'
+              DISPLAY ' *           DIFERENTE DO ESPERADO        *'
+              DISPLAY ' * QTDE ESPERADA  (CABECALHO) = '
+                      WS-HDR-QTD-ESPERADA
+              DISPLAY ' * QTDE INFORMADA (RODAPE)    = '
+                      WS-TRL-QTD-INFORMADA
+              DISPLAY ' * QTDE LIDA      (WS-CTLIDO) = ' WS-CTLIDO
+           END-IF
+
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' *      TERMINO NORMAL DO CGPRG005        *'
            DISPLAY ' *----------------------------------------*'
            .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O SUBTOTAL (MEDIA, QTDE E QTDE ABAIXO DE 6,00)
+      *    DE CADA CURSO ENCONTRADO NO LOTE
+      *--------------------------------------------------------------*
+       049-IMPRIMIR-CURSOS.
+
+           DISPLAY ' *   SUBTOTAIS POR CURSO                  *'
+           DISPLAY ' *----------------------------------------*'
+
+           MOVE 1  TO  WS-CURSO-SUB
+           PERFORM 050-IMPRIMIR-UM-CURSO
+               UNTIL WS-CURSO-SUB > WS-CURSO-CT
+
+           DISPLAY ' *========================================*'
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O SUBTOTAL DE UM CURSO E AVANCAR A POSICAO
+      *--------------------------------------------------------------*
+       050-IMPRIMIR-UM-CURSO.
+
+           COMPUTE WS-TAB-CURSO-MEDIA (WS-CURSO-SUB) =
+                   WS-TAB-CURSO-SOMA (WS-CURSO-SUB)
+                   / WS-TAB-CURSO-QTD (WS-CURSO-SUB)
+
+           DISPLAY ' * ' WS-TAB-CURSO-NOME (WS-CURSO-SUB)
+      -           ' ALUNOS: ' WS-TAB-CURSO-QTD (WS-CURSO-SUB)
+      -           ' MEDIA: ' WS-TAB-CURSO-MEDIA (WS-CURSO-SUB)
+      -           ' ABAIXO DE 6,00: ' WS-TAB-CURSO-QTDSIX (WS-CURSO-SUB)
+
+           ADD 1  TO  WS-CURSO-SUB
+           .
       *---------------> FIM DO PROGRAMA RSPRG002 <-------------------*
