@@ -15,15 +15,52 @@
       * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
       * ------  -------  ------  ------  -------------------------   *
       *  V01    FEV/2013 010001  SISTEMA MOSTRA SYSOUT
+      *  V02    AGO/2026 010020  SUBSTITUIDA A CASCATA SP/RJ/MG POR
+      *                          TABELA DAS 27 UFs (COPY UFTAB) COM
+      *                          ACUMULADORES GENERICOS POR ESTADO
+      *  V03    AGO/2026 010023  PROTEGIDAS AS DIVISOES DO PERCENTUAL
+      *                          DE ACIDENTES E DE OBITOS CONTRA
+      *                          VEICULOS/ACIDENTES IGUAIS A ZERO
+      *  V04    AGO/2026 010028  INCLUIDA A POPULACAO NO CARTAO DE
+      *                          SYSIN E CALCULADO O INDICE DE
+      *                          ACIDENTES POR 100 MIL HABITANTES
+      *  V05    AGO/2026 010030  LAYOUT BASICO DE CIDADE/ESTADO/FROTA/
+      *                          BAFOMETRO/ACIDENTES/OBITOS PASSA A
+      *                          VIR DO COPY ACIDREG, COMPARTILHADO
+      *                          COM OS DEMAIS PROGRAMAS DE ACIDENTES
+      *  V06    AGO/2026 010037  INCLUIDOS CARTOES DE CABECALHO E
+      *                          RODAPE NO LOTE DE SYSIN, COM CONFRONTO
+      *                          DA QTDE ESPERADA/INFORMADA X WS-CTLIDO
+      *  V07    AGO/2026 010042  CURRENCY SIGN/DECIMAL-POINT PASSAM A VIR
+      *                          DE UM UNICO COPY (CURRSYM), PONTO UNICO
+      *                          PARA TROCAR MOEDA/CONVENCAO DECIMAL SEM
+      *                          ALTERAR CADA PROGRAMA INDIVIDUALMENTE
+      *  V08    AGO/2026 010052  SIGLA DE ESTADO QUE NAO CONSTA DA
+      *                          TABELA DE UFs (WS-UF-SUB > 27) PASSA A
+      *                          SER ROTEADA PARA UMA LISTAGEM DE
+      *                          EXCECAO (NOVA ROTINA 044-REPORTAR-
+      *                          EXCECAO-UF, NOVO CONTADOR WS-CTEXCUF)
+      *                          EM VEZ DE SO SER EXCLUIDA DO ACUMULADO
+      *                          POR ESTADO EM SILENCIO
+      *  V09    AGO/2026 010053  WS-BAFOMETRO PASSA A SER VALIDADO
+      *                          CONTRA O DOMINIO S/N (NOVA ROTINA
+      *                          048-VALIDAR-BAFOMETRO, NOVO CONTADOR
+      *                          WS-CTEXCBA) ANTES DE SEGUIR PARA O
+      *                          SYSOUT
+      *  V10    AGO/2026 010057  AS-DATA/AS-HORA (JA CAPTURADOS EM
+      *                          010-INICIAR) PASSAM A SER GRAVADOS
+      *                          TAMBEM NO PROPRIO WS-REG-SYSOUT, PARA
+      *                          QUE CADA LINHA DE DETALHE FIQUE
+      *                          AUTOIDENTIFICADA QUANDO O SYSOUT DE
+      *                          VARIAS EXECUCOES FOR CONCATENADO PARA
+      *                          CONFERENCIA
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
        CONFIGURATION SECTION.
       *---------------------*
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
+           COPY CURRSYM.
        INPUT-OUTPUT SECTION.
       *---------------------*
        DATA DIVISION.
@@ -49,32 +86,26 @@
            05  AS-QTDACID-MAIOR       PIC 9(04).
            05  AS-PORCOBITO-MENOR     PIC 99V99.
            05  AS-PORCOBITO           PIC 99V99.
-       01  WS-REG-SP.
-           05  AS-COUNTPORCSP         PIC 9V99.
-           05  AS-QTDACIDSSP          PIC 9(06).
-           05  AS-QTDCIDSSP           PIC 9(02).
-           05  WS-MED-POR-SP          PIC ZZ9,99.
-           05  WS-QTD-ACIDS-SP        PIC ZZZ.ZZ9.
-       01  WS-REG-RJ.
-           05  AS-COUNTPORCRJ         PIC 9V99.
-           05  AS-QTDACIDSRJ          PIC 9(06).
-           05  AS-QTDCIDSRJ           PIC 9(02).
-           05  WS-MED-POR-RJ          PIC ZZ9,99.
-           05  WS-QTD-ACIDS-RJ        PIC ZZZ.ZZ9.
-       01  WS-REG-MG.
-           05  AS-COUNTPORCMG         PIC 9V99.
-           05  AS-QTDACIDSMG          PIC 9(06).
-           05  AS-QTDCIDSMG           PIC 9(02).
-           05  WS-MED-POR-MG          PIC ZZ9,99.
-           05  WS-QTD-ACIDS-MG        PIC ZZZ.ZZ9.
+           05  AS-PORACID-CAPITA      PIC 9(04)V99.
+           05  WS-CTEXCUF             PIC 9(02).
+           05  WS-CTEXCBA             PIC 9(02).
+      *-----> TABELA ESTATICA DAS 27 UFs (COPY) E ACUMULADORES
+      *       PARALELOS POR ESTADO, AMBOS SUBSCRITOS POR WS-UF-SUB
+           COPY UFTAB.
+       01  WS-TAB-ACUM.
+           05  WS-ACUM-OCOR           OCCURS 27 TIMES.
+               10  WS-ACUM-QTDCID     PIC 9(02).
+               10  WS-ACUM-QTDACID    PIC 9(06).
+               10  WS-ACUM-SOMAPORC   PIC 9(05)V99.
+               10  WS-ACUM-MEDPORC    PIC ZZ9,99.
+               10  WS-ACUM-QTDACID-ED PIC ZZZ.ZZ9.
+       01  WS-UF-SUB                 PIC 9(02).
       *-----> ENTRADA - DADOS VIA SYSIN
        01  WS-REG-SYSIN.
-           05 WS-CIDADE           PIC 9(05).
-           05 WS-ESTADO           PIC X(2).
-           05 WS-QTD-VEICULOS     PIC 9(07).
-           05 WS-BAFOMETRO        PIC X(01).
-           05 WS-QTD-ACIDENTES    PIC 9(04).
-           05 WS-QTD-OBITOS       PIC 9(04).
+           COPY ACIDREG.
+           05 WS-QTD-POPULACAO    PIC 9(08).
+      *-----> CABECALHO E RODAPE DO LOTE DE SYSIN
+           COPY SYSINHT.
       *-----> SAIDA - DADOS PARA SYSOUT
        01  WS-REG-SYSOUT.
            05 CID                 PIC 99999.
@@ -91,6 +122,15 @@
            05 FILLER              PIC X(04)        VALUE SPACES.
            05 PORC-ACIDS          PIC ZZ9,99.
            05 FILLER              PIC X(01)        VALUE '%'.
+           05 FILLER              PIC X(04)        VALUE SPACES.
+           05 PORC-CAPITA         PIC ZZZZ,99.
+           05 FILLER              PIC X(13)        VALUE
+              ' /100MIL HAB.'.
+           05 FILLER              PIC X(04)        VALUE SPACES.
+           05 FILLER              PIC X(06)        VALUE 'DATA: '.
+           05 AS-DATA-R           PIC 9999/99/99.
+           05 FILLER              PIC X(07)        VALUE ' HORA: '.
+           05 AS-HORA-R           PIC 99.99.9999.
 
        01  FILLER                 PIC X(35)        VALUE
            '****** FIM DA WORKING-STORAGE *****'.
@@ -120,6 +160,10 @@
            AS-HORA
            DISPLAY "-----------------------------------------------"
 
+           ACCEPT WS-REG-HEADER  FROM SYSIN
+           DISPLAY ' * CABECALHO - DATA  : ' WS-HDR-DATA-LOTE
+           DISPLAY ' * CABECALHO - QTDE. : ' WS-HDR-QTD-ESPERADA
+
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
@@ -131,6 +175,7 @@
 
            IF WS-REG-SYSIN = ALL '9'
               MOVE   'S'     TO  WS-FIM
+              ACCEPT WS-REG-TRAILER  FROM SYSIN
            ELSE
               ADD 1  TO WS-CTLIDO
            END-IF
@@ -140,7 +185,19 @@
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           COMPUTE AS-PORACID = 100 * WS-QTD-ACIDENTES / WS-QTD-VEICULOS
+           IF WS-QTD-VEICULOS = ZEROS
+              MOVE ZEROS TO AS-PORACID
+           ELSE
+              COMPUTE AS-PORACID = 100 * WS-QTD-ACIDENTES
+                      / WS-QTD-VEICULOS
+           END-IF
+
+           IF WS-QTD-POPULACAO = ZEROS
+              MOVE ZEROS TO AS-PORACID-CAPITA
+           ELSE
+              COMPUTE AS-PORACID-CAPITA = 100000 * WS-QTD-ACIDENTES
+                      / WS-QTD-POPULACAO
+           END-IF
 
            MOVE WS-CIDADE           TO CID
            MOVE WS-ESTADO           TO UF
@@ -149,19 +206,19 @@
            MOVE WS-QTD-ACIDENTES    TO ACIDS
            MOVE WS-QTD-OBITOS       TO OBITOS
            MOVE AS-PORACID          TO PORC-ACIDS
+           MOVE AS-PORACID-CAPITA   TO PORC-CAPITA
+           MOVE AS-DATA             TO AS-DATA-R
+           MOVE AS-HORA             TO AS-HORA-R
 
-           IF WS-ESTADO = 'SP'
-               PERFORM 040-PROCESSAR-SP
+           PERFORM 040-LOCALIZAR-UF
+           IF WS-UF-SUB NOT > 27
+              PERFORM 043-ACUMULAR-UF
            ELSE
-               IF WS-ESTADO = 'RJ'
-                   PERFORM 041-PROCESSAR-RJ
-               ELSE
-                   IF WS-ESTADO = 'MG'
-                       PERFORM 042-PROCESSAR-MG
-                   END-IF
-               END-IF
+              PERFORM 044-REPORTAR-EXCECAO-UF
            END-IF
 
+           PERFORM 048-VALIDAR-BAFOMETRO
+
            PERFORM 045-PROCESSAR-MAIOR
            PERFORM 047-PROCESSAR-MENOR
 
@@ -170,37 +227,50 @@
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
-      *    CALCULAR DADOS SP
+      *    LOCALIZAR A POSICAO DE WS-ESTADO NA TABELA DE UFs.
+      *    WS-UF-SUB FICA > 27 QUANDO A SIGLA NAO CONSTA DA TABELA.
       *--------------------------------------------------------------*
-       040-PROCESSAR-SP.
-           ADD 1  TO AS-QTDCIDSSP
-           COMPUTE AS-QTDACIDSSP = AS-QTDACIDSSP + WS-QTD-ACIDENTES
-           COMPUTE AS-COUNTPORCSP = AS-COUNTPORCSP + AS-PORACID
-           COMPUTE WS-MED-POR-SP = AS-COUNTPORCSP / AS-QTDCIDSSP
+       040-LOCALIZAR-UF.
 
-           MOVE AS-QTDACIDSSP    TO WS-QTD-ACIDS-SP
+           MOVE 1  TO  WS-UF-SUB
+           PERFORM 041-PROCURAR-UF
+               UNTIL WS-UF-SUB > 27
+                  OR WS-UF-SIGLA (WS-UF-SUB) = WS-ESTADO
            .
       *--------------------------------------------------------------*
-      *    CALCULAR DADOS RJ
+      *    AVANCAR UMA POSICAO NA TABELA DE UFs
       *--------------------------------------------------------------*
-       041-PROCESSAR-RJ.
-           ADD 1  TO AS-QTDCIDSRJ
-           COMPUTE AS-QTDACIDSRJ = AS-QTDACIDSRJ + WS-QTD-ACIDENTES
-           COMPUTE AS-COUNTPORCRJ = AS-COUNTPORCRJ + AS-PORACID
-           COMPUTE WS-MED-POR-RJ = AS-COUNTPORCRJ / AS-QTDCIDSRJ
+       041-PROCURAR-UF.
 
-           MOVE AS-QTDACIDSRJ    TO WS-QTD-ACIDS-RJ
+           ADD 1  TO  WS-UF-SUB
            .
       *--------------------------------------------------------------*
-      *    CALCULAR DADOS MG
+      *    ACUMULAR OS DADOS DO REGISTRO NA UF JA LOCALIZADA
       *--------------------------------------------------------------*
-       042-PROCESSAR-MG.
-           ADD 1  TO AS-QTDCIDSMG
-           COMPUTE AS-QTDACIDSMG = AS-QTDACIDSMG + WS-QTD-ACIDENTES
-           COMPUTE AS-COUNTPORCMG = AS-COUNTPORCMG + AS-PORACID
-           COMPUTE WS-MED-POR-MG = AS-COUNTPORCMG / AS-QTDCIDSMG
+       043-ACUMULAR-UF.
 
-           MOVE AS-QTDACIDSMG    TO WS-QTD-ACIDS-MG
+           ADD 1  TO  WS-ACUM-QTDCID (WS-UF-SUB)
+           COMPUTE WS-ACUM-QTDACID (WS-UF-SUB) =
+                   WS-ACUM-QTDACID (WS-UF-SUB) + WS-QTD-ACIDENTES
+           COMPUTE WS-ACUM-SOMAPORC (WS-UF-SUB) =
+                   WS-ACUM-SOMAPORC (WS-UF-SUB) + AS-PORACID
+           COMPUTE WS-ACUM-MEDPORC (WS-UF-SUB) =
+                   WS-ACUM-SOMAPORC (WS-UF-SUB)
+                   / WS-ACUM-QTDCID (WS-UF-SUB)
+
+           MOVE WS-ACUM-QTDACID (WS-UF-SUB)
+                   TO WS-ACUM-QTDACID-ED (WS-UF-SUB)
+           .
+      *--------------------------------------------------------------*
+      *    ROTEAR PARA A LISTAGEM DE EXCECAO UM REGISTRO CUJA SIGLA
+      *    DE ESTADO NAO CONSTA DA TABELA DE UFs
+      *--------------------------------------------------------------*
+       044-REPORTAR-EXCECAO-UF.
+
+           ADD 1  TO  WS-CTEXCUF
+
+           DISPLAY ' *** REGISTRO EM EXCECAO - ESTADO INVALIDO: '
+                   WS-ESTADO ' (CIDADE ' WS-CIDADE ') ***'
            .
       *--------------------------------------------------------------*
       *    PROCESSAR MAIOR
@@ -219,7 +289,12 @@
       *--------------------------------------------------------------*
        047-PROCESSAR-MENOR.
 
-           COMPUTE AS-PORCOBITO = 100 * WS-QTD-OBITOS / WS-QTD-ACIDENTES
+           IF WS-QTD-ACIDENTES = ZEROS
+              MOVE ZEROS TO AS-PORCOBITO
+           ELSE
+              COMPUTE AS-PORCOBITO = 100 * WS-QTD-OBITOS
+                      / WS-QTD-ACIDENTES
+           END-IF
 
            IF AS-PORCOBITO < AS-PORCOBITO-MENOR OR WS-CTLIDO = 1
               MOVE WS-CIDADE        TO WS-CID-MENOR-OBITO
@@ -229,33 +304,47 @@
 
            .
       *--------------------------------------------------------------*
-      *    PROCEDIMENTOS FINAIS
+      *    ROTEAR PARA A LISTAGEM DE EXCECAO UM REGISTRO CUJO
+      *    BAFOMETRO NAO PERTENCE AO DOMINIO S/N
       *--------------------------------------------------------------*
-       090-TERMINAR.
+       048-VALIDAR-BAFOMETRO.
 
-           DISPLAY '-----------------------------------------'
-           DISPLAY 'MEDIA DAS PORCENTAGENS DE SP............: '
-      -    WS-MED-POR-SP '%'
-           DISPLAY 'QTDE. DE ACIDENTES TOTAIS EM SP.........: '
-      -    WS-QTD-ACIDS-SP
-           DISPLAY 'QTDE. DE CIDADES DE SP PESQUISADAS......: '
-      -    AS-QTDCIDSSP
+           IF WS-BAFOMETRO NOT = 'S' AND NOT = 'N'
+              ADD 1  TO  WS-CTEXCBA
+              DISPLAY ' *** REGISTRO EM EXCECAO - BAFOMETRO INVALIDO: '
+                      WS-BAFOMETRO ' (CIDADE ' WS-CIDADE ') ***'
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR OS TOTAIS DE UMA POSICAO DA TABELA DE UFs E
+      *    AVANCAR PARA A PROXIMA. UFs SEM NENHUMA CIDADE PESQUISADA
+      *    SAO OMITIDAS DO RELATORIO.
+      *--------------------------------------------------------------*
+       050-IMPRIMIR-UF.
 
-           DISPLAY '-----------------------------------------'
-           DISPLAY 'MEDIA DAS PORCENTAGENS DE RJ............: '
-      -    WS-MED-POR-RJ '%'
-           DISPLAY 'QTDE. DE ACIDENTES TOTAIS EM RJ.........: '
-      -    WS-QTD-ACIDS-RJ
-           DISPLAY 'QTDE. DE CIDADES DE RJ PESQUISADAS......: '
-      -    AS-QTDCIDSRJ
+           IF WS-ACUM-QTDCID (WS-UF-SUB) > 0
+              DISPLAY '-----------------------------------------'
+              DISPLAY 'MEDIA DAS PORCENTAGENS DE '
+      -              WS-UF-SIGLA (WS-UF-SUB) '............: '
+      -              WS-ACUM-MEDPORC (WS-UF-SUB) '%'
+              DISPLAY 'QTDE. DE ACIDENTES TOTAIS EM '
+      -              WS-UF-SIGLA (WS-UF-SUB) '.........: '
+      -              WS-ACUM-QTDACID-ED (WS-UF-SUB)
+              DISPLAY 'QTDE. DE CIDADES DE '
+      -              WS-UF-SIGLA (WS-UF-SUB) ' PESQUISADAS......: '
+      -              WS-ACUM-QTDCID (WS-UF-SUB)
+           END-IF
 
-           DISPLAY '-----------------------------------------'
-           DISPLAY 'MEDIA DAS PORCENTAGENS DE MG............: '
-      -    WS-MED-POR-MG '%'
-           DISPLAY 'QTDE. DE ACIDENTES TOTAIS EM MG.........: '
-      -    WS-QTD-ACIDS-MG
-           DISPLAY 'QTDE. DE CIDADES DE MG PESQUISADAS......: '
-      -    AS-QTDCIDSMG
+           ADD 1  TO  WS-UF-SUB
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           MOVE 1  TO  WS-UF-SUB
+           PERFORM 050-IMPRIMIR-UF
+               UNTIL WS-UF-SUB > 27
 
            DISPLAY '-----------------------------------------'
            DISPLAY 'CIDADE COM MAIOR QUANTIDADE DE ACIDENTES: '
@@ -275,7 +364,22 @@
            DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG007        *'
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' * REGISTROS LIDOS    - SYSIN  = ' WS-CTLIDO
+           DISPLAY ' * REGISTROS EM EXCECAO(ESTADO)= ' WS-CTEXCUF
+           DISPLAY ' * REGISTROS EM EXCECAO(BAFO.) = ' WS-CTEXCBA
            DISPLAY ' *========================================*'
+
+           IF WS-CTLIDO NOT = WS-HDR-QTD-ESPERADA
+              OR WS-CTLIDO NOT = WS-TRL-QTD-INFORMADA
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * ATENCAO - LOTE COM QTDE DE CARTOES     *'
+              DISPLAY ' *           DIFERENTE DO ESPERADO        *'
+              DISPLAY ' * QTDE ESPERADA  (CABECALHO) = '
+                      WS-HDR-QTD-ESPERADA
+              DISPLAY ' * QTDE INFORMADA (RODAPE)    = '
+                      WS-TRL-QTD-INFORMADA
+              DISPLAY ' * QTDE LIDA      (WS-CTLIDO) = ' WS-CTLIDO
+           END-IF
+
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' *      TERMINO NORMAL DO CGPRG007        *'
            DISPLAY ' *----------------------------------------*'
