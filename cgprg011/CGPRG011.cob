@@ -15,24 +15,138 @@
       * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
       * ------  -------  ------  ------  -------------------------   *
       *  V01    FEV/2013 010001  SISTEMA LER ARQUIVO E GERA RELATORIO
+      *  V02    AGO/2026 010021  INCLUIDA COMPETENCIA (AAAAMM) NO
+      *                          LAYOUT DO CADGRAVA, PARA PERMITIR
+      *                          COMPARATIVO MES A MES
+      *  V03    AGO/2026 010022  INCLUIDA QUEBRA DE CONTROLE POR
+      *                          ESTADO NO RELACID, COM SUBTOTAL DE
+      *                          CIDADES/VEICULOS/ACIDENTES/OBITOS
+      *  V04    AGO/2026 010024  INCLUIDA NO FINAL DO RELACID A LISTA
+      *                          DAS 10 CIDADES COM MAIOR %ACIDS,
+      *                          ORDENADA POR ORDEM DECRESCENTE
+      *  V05    AGO/2026 010025  INCLUIDO NO TERMINO O RESUMO DE
+      *                          ACIDENTES POR RESULTADO DO BAFOMETRO
+      *  V06    AGO/2026 010027  CRIADO O ARQUIVO ALERTINS, GRAVADO
+      *                          AUTOMATICAMENTE PARA TODA CIDADE
+      *                          CLASSIFICADA INSEGURA
+      *  V07    AGO/2026 010028  INCLUIDA A POPULACAO E O INDICE DE
+      *                          ACIDENTES POR 100 MIL HABITANTES NO
+      *                          LAYOUT DO CADGRAVA LIDO
+      *  V08    AGO/2026 010029  DEVOLVIDO RETURN-CODE 12 EM 999-ERRO
+      *                          PARA PERMITIR COND NO JCL QUE ENCADEIA
+      *                          ESTE PASSO APOS O CGPRG010
+      *  V09    AGO/2026 010030  LAYOUT BASICO DE CIDADE/ESTADO/FROTA/
+      *                          BAFOMETRO/ACIDENTES/OBITOS PASSA A
+      *                          VIR DO COPY ACIDREG, COMPARTILHADO
+      *                          COM OS DEMAIS PROGRAMAS DE ACIDENTES.
+      *                          WS-CIDADE AMPLIADO DE 4 PARA 5 DIGITOS
+      *                          (JA USADO ASSIM EM CGPRG006/CGPRG007),
+      *                          REFLETIDO NO RELACID, NO ALERTINS E
+      *                          NO REG-CADGRAVA (47 PARA 48 BYTES)
+      *  V10    AGO/2026 010031  999-ERRO PASSA A VIR DO COPY
+      *                          ERRORTN, COMPARTILHADO COM OS
+      *                          DEMAIS PROGRAMAS BATCH
+      *  V11    AGO/2026 010038  090-TERMINAR PASSA A CONFERIR
+      *                          WS-CTLIDO CONTRA WS-CTIMPR, DEVOLVENDO
+      *                          RETURN-CODE 8 SE NAO BATEREM
+      *  V12    AGO/2026 010040  CHECKPOINT/RESTART DO RELACID VIA
+      *                          CKPT011, PULANDO NO RESTART OS
+      *                          REGISTROS DO CADGRAVA JA IMPRESSOS E
+      *                          RETOMANDO O RELACID/ALERTINS EM MODO
+      *                          EXTEND, PARA NAO REIMPRIMIR PAGINAS
+      *                          JA EMITIDAS (SUBTOTAL POR ESTADO E
+      *                          TOP 10 SO REFLETEM OS REGISTROS LIDOS
+      *                          APOS O PONTO DE RESTART - VER NOTA NO
+      *                          HISTORICO DE IMPLANTACAO)
+      *  V13    AGO/2026 010041  CARTAO DE PARAMETROS DA SYSIN PASSA A
+      *                          SEGUIR O LAYOUT COMUM (COPY RELPARM)
+      *                          COMPARTILHADO COM O CGPRG009; O
+      *                          ACCEPT QUE LIA PARA WS-REG-CADGRAVA
+      *                          (E NUNCA ERA APLICADO COMO FILTRO) FOI
+      *                          SUBSTITUIDO POR UM FILTRO REAL DE
+      *                          PERIODO (WS-COMPETENCIA) E/OU ESTADO
+      *  V14    AGO/2026 010042  CURRENCY SIGN/DECIMAL-POINT PASSAM A VIR
+      *                          DE UM UNICO COPY (CURRSYM), PONTO UNICO
+      *                          PARA TROCAR MOEDA/CONVENCAO DECIMAL SEM
+      *                          ALTERAR CADA PROGRAMA INDIVIDUALMENTE
+      *  V15    AGO/2026 010044  CAMPOS NUMERICOS DO REGISTRO LIDO DO
+      *                          CADGRAVA PASSAM A COMP-3 (COPY ACIDREGP
+      *                          NO LUGAR DE ACIDREG NA WS-REG-CADGRAVA);
+      *                          REG-CADGRAVA REDUZIDO DE 48 PARA 32
+      *                          BYTES
+      *  V16    AGO/2026 010046  CADGRAVA PASSA POR UM SORT (POR
+      *                          ESTADO/CIDADE) ANTES DA LEITURA
+      *                          SEQUENCIAL, GRAVANDO O RESULTADO EM
+      *                          CADGRAVAS; O PROGRAMA PASSA A LER O
+      *                          CADGRAVAS ORDENADO NO LUGAR DO
+      *                          CADGRAVA CRU GRAVADO PELO CGPRG010,
+      *                          PARA QUE O RELACID SAIA AGRUPADO POR
+      *                          ESTADO/CIDADE EM VEZ DA ORDEM DE
+      *                          GRAVACAO ORIGINAL
+      *  V17    AGO/2026 010047  INCLUIDA NO RELACID A COLUNA
+      *                          GRAVIDADE (WS-GRAVIDADE-R), QUE
+      *                          MARCA "REVISAR" PARA TODA CIDADE COM
+      *                          WS-QTD-OBITOS > 0, INDEPENDENTE DA
+      *                          FAIXA DE %ACIDS JA REFLETIDA EM
+      *                          WS-AVALIACAO-R
+      *  V18    AGO/2026 010049  INCLUIDO RODAPE DE PAGINA NO RELACID,
+      *                          IMPRESSO EM 040-IMPCAB IMEDIATAMENTE
+      *                          ANTES DE CADA QUEBRA DE PAGINA, COM A
+      *                          QUANTIDADE DE CIDADES E O %ACIDS MEDIO
+      *                          DA PROPRIA PAGINA (WS-CTDET-PAG/
+      *                          WS-AC-PORCACIDS-PAG, ZERADOS A CADA
+      *                          RODAPE IMPRESSO)
+      *  V19    AGO/2026 010056  CADGRAVA/CADGRAVAS AMPLIADOS DE 32
+      *                          PARA 40 BYTES (RUNID/DATA DO LOTE
+      *                          GRAVADOS PELO CGPRG010 - VER COPY
+      *                          SYSINHT); REG-SORTCAD ACOMPANHA A
+      *                          AMPLIACAO PARA QUE O SORT CONTINUE
+      *                          BYTE A BYTE COM O LAYOUT DO CADGRAVA
+      *  V20    AGO/2026 010059  TOP 10 PASSA A IMPRIMIR TAMBEM A
+      *                          QUANTIDADE DE ACIDENTES DE CADA
+      *                          CIDADE (WS-TOP10-QTDACID), ALEM DO
+      *                          %ACIDS JA EXISTENTE; O SUBTOTAL POR
+      *                          ESTADO PASSA A IMPRIMIR TAMBEM A
+      *                          MEDIA DE %ACIDS DAS CIDADES DO ESTADO
+      *                          (WS-AC-PORCACIDS/WS-AC-QTDCID), ALEM
+      *                          DO TOTAL DE ACIDENTES JA IMPRESSO
+      *  V21    AGO/2026 010060  CARTAO DE PARAMETROS (WS-PARM-PERIODO/
+      *                          WS-PARM-FILTRO) PASSA A SER LIDO NUM
+      *                          SO ACCEPT DE WS-REG-PARM-REL, COMO O
+      *                          LAYOUT DO COPY RELPARM JA DOCUMENTA -
+      *                          ANTES ERAM DOIS ACCEPT FROM SYSIN
+      *                          SEPARADOS, QUE CONSOMEM DOIS CARTOES
+      *                          DA SYSIN EM VEZ DE UM SO
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
        CONFIGURATION SECTION.
       *---------------------*
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
+           COPY CURRSYM.
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
            SELECT CADGRAVA ASSIGN TO CADGRAVJ
                   FILE STATUS   IS WS-FS-ARQ
            .
+           SELECT SORTCAD  ASSIGN TO SORTWKJ
+           .
+           SELECT CADGRAVAS ASSIGN TO CADGRVSJ
+                  FILE STATUS   IS WS-FS-ARQ
+           .
            SELECT RELACID ASSIGN TO RELACIDJ
                   FILE STATUS   IS WS-FS-REL
            .
+           SELECT ALERTINS ASSIGN TO ALERTINJ
+                  FILE STATUS   IS WS-FS-ALE
+           .
+           SELECT CKPT011 ASSIGN TO CKPT011J
+                  ORGANIZATION  IS RELATIVE
+                  ACCESS MODE   IS DYNAMIC
+                  RELATIVE KEY  IS WS-CKPT-KEY
+                  FILE STATUS   IS WS-FS-CKP
+           .
        DATA DIVISION.
       *=============*
        FILE SECTION.
@@ -41,13 +155,55 @@
            LABEL RECORD STANDARD
            RECORDING MODE  F
            .
-       01  REG-CADGRAVA           PIC X(27)
+       01  REG-CADGRAVA           PIC X(40)
+           .
+      *-----> ARQUIVO DE TRABALHO DO SORT (CADGRAVA ORDENADO POR
+      *       ESTADO/CIDADE)
+       SD  SORTCAD
+           RECORDING MODE  F
+           .
+       01  REG-SORTCAD.
+           COPY ACIDREGP
+               REPLACING WS-CIDADE       BY WS-CIDADE-SRT
+                         WS-ESTADO       BY WS-ESTADO-SRT
+                         WS-QTD-VEICULOS BY WS-QTD-VEICULOS-SRT
+                         WS-BAFOMETRO    BY WS-BAFOMETRO-SRT
+                         WS-QTD-ACIDENTES BY WS-QTD-ACIDENTES-SRT
+                         WS-QTD-OBITOS   BY WS-QTD-OBITOS-SRT.
+           05 WS-PORCS-ACIDS-SRT    PIC 9(03)V99   COMP-3.
+           05 WS-COMPETENCIA-SRT    PIC 9(06)      COMP-3.
+           05 WS-QTD-POPULACAO-SRT  PIC 9(08)      COMP-3.
+           05 WS-PORCS-CAPITA-SRT   PIC 9(04)V99   COMP-3.
+           05 WS-RUNID-SRT          PIC 9(04)      COMP-3.
+           05 WS-DTLOTE-SRT         PIC 9(08)      COMP-3.
+      *-----> CADGRAVA JA ORDENADO - E O QUE O RESTO DO PROGRAMA LE
+       FD  CADGRAVAS
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-CADGRAVAS          PIC X(40)
            .
+      *-----> PONTO DE CHECKPOINT/RESTART DO RELACID/ALERTINS
+       FD  CKPT011
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-CKPT011.
+           05  REG-CKPT-CTLIDO      PIC 9(02).
+           05  REG-CKPT-PAG         PIC 9(02).
+           05  REG-CKPT-CTIMPR      PIC 9(02).
+           05  REG-CKPT-ESTADO      PIC X(02).
        FD  RELACID
            LABEL RECORD OMITTED
            RECORDING MODE  F
            .
-       01  REG-RELCID             PIC X(80)
+       01  REG-RELCID             PIC X(92)
+           .
+       FD  ALERTINS
+           LABEL RECORD OMITTED
+           RECORDING MODE  F
+           .
+       01  REG-ALERTINS           PIC X(21)
            .
        WORKING-STORAGE SECTION.
       *-----------------------*
@@ -58,25 +214,44 @@
        01  WS-AREA-AUX.
            05  WS-CTLIDO              PIC 9(02).
            05  WS-CTIMPR              PIC 9(02).
+           05  WS-CTEXCFILT           PIC 9(02).
+           05  WS-CTSOMA               PIC 9(02).
            05  WS-CTLIN               PIC 9(02)  VALUE 65.
+           05  WS-CTDET-PAG           PIC 9(02)  VALUE ZEROS.
            05  WS-DTSYS               PIC 9(06).
            05  WS-HRSYS               PIC 9(08).
            05  WS-DTEDI               PIC X(10).
            05  WS-HREDI               PIC X(11).
            05  WS-FS-ARQ              PIC X(02).
            05  WS-FS-REL              PIC X(02).
+           05  WS-FS-ALE              PIC X(02).
+           05  WS-FS-CKP              PIC X(02).
+           05  WS-PROGID              PIC X(08) VALUE 'CGPRG011'.
            05  WS-MSG                 PIC X(30).
            05  WS-FS-MSG              PIC X(02).
+           05  WS-CTALERTA             PIC 9(02).
+
+      *-----> CONTROLE DE CHECKPOINT/RESTART DO RELACID/ALERTINS
+       01  WS-AREA-CKPT.
+           05  WS-CKPT-KEY            PIC 9(02)     VALUE 1.
+           05  WS-CTLIDO-ANT          PIC 9(02)     VALUE ZEROS.
+           05  WS-PAG-ANT             PIC 9(02)     VALUE ZEROS.
+           05  WS-CTIMPR-ANT          PIC 9(02)     VALUE ZEROS.
+           05  WS-ESTADO-ANT-CKPT     PIC X(02)     VALUE SPACES.
+
+      *-----> CARTAO DE PARAMETROS DA SYSIN (LAYOUT COMUM AOS
+      *       PROGRAMAS DE RELATORIO - VER COPY RELPARM)
+           COPY RELPARM.
 
       *-----> DADOS DE ENTRADA - CADASTRO DE CIDADES
        01  WS-REG-CADGRAVA.
-           05 WS-CIDADE             PIC 9(04).
-           05 WS-ESTADO             PIC X(2).
-           05 WS-QTD-VEICULOS       PIC 9(07).
-           05 WS-BAFOMETRO          PIC X(01).
-           05 WS-QTD-ACIDENTES      PIC 9(04).
-           05 WS-QTD-OBITOS         PIC 9(04).
-           05 WS-PORCS-ACIDS        PIC 9(03)V99.
+           COPY ACIDREGP.
+           05 WS-PORCS-ACIDS        PIC 9(03)V99   COMP-3.
+           05 WS-COMPETENCIA        PIC 9(06)      COMP-3.
+           05 WS-QTD-POPULACAO      PIC 9(08)      COMP-3.
+           05 WS-PORCS-CAPITA       PIC 9(04)V99   COMP-3.
+           05 WS-RUNID              PIC 9(04)      COMP-3.
+           05 WS-DTLOTE             PIC 9(08)      COMP-3.
 
       *-----> DADOS DE SAIDA - IMPRESSAO DO RELATORIO
        01  WS-CAB1.
@@ -88,7 +263,7 @@
            05 FILLER                PIC X(17) VALUE SPACES.
            05 FILLER                PIC X(05) VALUE 'PAG. '.
            05 WS-PAG-CAB            PIC 9(02) VALUE ZEROS.
-           05 FILLER                PIC X(05) VALUE SPACES.
+           05 FILLER                PIC X(17) VALUE SPACES.
 
        01  WS-CAB2.
            05 FILLER                PIC X(01) VALUE SPACES.
@@ -108,11 +283,13 @@
            05 FILLER                PIC X(02) VALUE SPACES.
            05 FILLER                PIC X(10) VALUE 'AVALIACAO'.
            05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(09) VALUE 'GRAVIDADE'.
+           05 FILLER                PIC X(03) VALUE SPACES.
 
        01  WS-REG-RELACID.
            05 FILLER              PIC X(06) VALUE SPACES.
-           05 WS-CIDADE-R         PIC 9(04).
-           05 FILLER              PIC X(05) VALUE SPACES.
+           05 WS-CIDADE-R         PIC 9(05).
+           05 FILLER              PIC X(04) VALUE SPACES.
            05 WS-ESTADO-R         PIC X(02).
            05 FILLER              PIC X(01) VALUE SPACES.
            05 WS-QTD-VEICULOS-R   PIC Z.ZZZ.ZZ9.
@@ -126,9 +303,135 @@
            05 WS-PORCS-ACIDS-R    PIC ZZ9,99.
            05 FILLER              PIC X(04) VALUE SPACES.
            05 WS-AVALIACAO-R      PIC X(08).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WS-GRAVIDADE-R      PIC X(08).
+           05 FILLER              PIC X(02) VALUE SPACES.
+
+      *-----> LINHA DE ALERTA PARA CIDADES CLASSIFICADAS INSEGURA
+       01  WS-REG-ALERTA.
+           05 WS-ALERTA-CIDADE    PIC 9(05).
            05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-ALERTA-ESTADO    PIC X(02).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-ALERTA-PORC      PIC 9(03)V99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-ALERTA-COMPET    PIC 9(06).
+
+       01  WS-HIFEN               PIC X(92)       VALUE ALL '-'.
+
+      *-----> CONTROLE DE QUEBRA POR ESTADO
+       01  WS-CONTROLE-QUEBRA.
+           05  WS-ESTADO-ANT          PIC X(02) VALUE SPACES.
+           05  WS-SW-PRIMEIRA         PIC X(01) VALUE 'S'.
+               88  PRIMEIRA-LEITURA        VALUE 'S'.
+               88  NAO-PRIMEIRA-LEITURA    VALUE 'N'.
 
-       01  WS-HIFEN               PIC X(80)       VALUE ALL '-'.
+      *-----> ACUMULADORES DO RESUMO DO BAFOMETRO
+       01  WS-AC-BAFOMETRO.
+           05  WS-AC-ACID-BAFO-S      PIC 9(06) VALUE ZEROS.
+           05  WS-AC-ACID-BAFO-N      PIC 9(06) VALUE ZEROS.
+           05  WS-AC-ACID-BAFO-OUTRO  PIC 9(06) VALUE ZEROS.
+
+      *-----> ACUMULADOR DO RODAPE DA PAGINA CORRENTE (%ACIDS MEDIO)
+       01  WS-AC-PAGINA.
+           05  WS-AC-PORCACIDS-PAG    PIC 9(05)V99  COMP-3 VALUE ZEROS.
+           05  WS-PORC-MEDIO-PAG      PIC 9(03)V99  COMP-3 VALUE ZEROS.
+
+      *-----> ACUMULADORES DO SUBTOTAL POR ESTADO
+       01  WS-AC-ESTADO.
+           05  WS-AC-QTDCID           PIC 9(04) VALUE ZEROS.
+           05  WS-AC-QTDVEICULOS      PIC 9(09) VALUE ZEROS.
+           05  WS-AC-QTDACIDENTES     PIC 9(06) VALUE ZEROS.
+           05  WS-AC-QTDOBITOS        PIC 9(06) VALUE ZEROS.
+           05  WS-AC-PORCACIDS        PIC 9(05)V99  COMP-3 VALUE ZEROS.
+           05  WS-PORC-MEDIO-SUB      PIC 9(03)V99  COMP-3 VALUE ZEROS.
+
+      *-----> LINHA DE SUBTOTAL POR ESTADO NO RELACID
+       01  WS-REG-SUBTOT.
+           05 FILLER              PIC X(06) VALUE SPACES.
+           05 FILLER              PIC X(10) VALUE 'SUBTOTAL -'.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-ESTADO-SUB       PIC X(02).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(05) VALUE 'CIDS:'.
+           05 WS-QTDCID-SUB       PIC ZZ9.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(06) VALUE 'VEICS:'.
+           05 WS-QTDVEIC-SUB      PIC Z.ZZZ.ZZ9.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(06) VALUE 'ACIDS:'.
+           05 WS-QTDACID-SUB      PIC ZZ.ZZ9.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(08) VALUE 'OBITOS: '.
+           05 WS-QTDOBITOS-SUB    PIC ZZ.ZZ9.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 FILLER              PIC X(07) VALUE 'MACIDS:'.
+           05 WS-PORC-MEDIO-SUB-T PIC ZZ9,99.
+           05 FILLER              PIC X(02) VALUE SPACES.
+
+      *-----> LINHA DE RODAPE DA PAGINA NO RELACID
+       01  WS-REG-RODAPE-PAG.
+           05 FILLER              PIC X(06) VALUE SPACES.
+           05 FILLER              PIC X(20) VALUE
+              'REGISTROS NA PAGINA:'.
+           05 WS-CTDET-PAG-T      PIC ZZ9.
+           05 FILLER              PIC X(04) VALUE SPACES.
+           05 FILLER              PIC X(20) VALUE
+              '%ACIDS MEDIO PAGINA:'.
+           05 WS-PORC-MEDIO-PAG-T PIC ZZ9,99.
+           05 FILLER              PIC X(33) VALUE SPACES.
+
+      *-----> TABELA DAS 10 CIDADES COM MAIOR PERCENTUAL DE ACIDENTES
+       01  WS-TOP10-TAB.
+           05  WS-TOP10-OCOR          OCCURS 10 TIMES.
+               10  WS-TOP10-CIDADE    PIC 9(05) VALUE ZEROS.
+               10  WS-TOP10-ESTADO    PIC X(02) VALUE SPACES.
+               10  WS-TOP10-PORC      PIC 9(03)V99 VALUE ZEROS.
+               10  WS-TOP10-QTDACID   PIC 9(04) VALUE ZEROS.
+
+       01  WS-TOP10-TROCA.
+           05  WS-TOP10-CIDADE-T      PIC 9(05).
+           05  WS-TOP10-ESTADO-T      PIC X(02).
+           05  WS-TOP10-PORC-T        PIC 9(03)V99.
+           05  WS-TOP10-QTDACID-T     PIC 9(04).
+
+      *-----> VARIAVEIS AUXILIARES DA TABELA TOP 10
+       01  WS-TOP10-AUX.
+           05  WS-TOP10-SUB           PIC 9(02).
+           05  WS-TOP10-SUB-AUX       PIC 9(02).
+           05  WS-TOP10-SUB-MENOR     PIC 9(02).
+           05  WS-TOP10-SUB-MAIOR     PIC 9(02).
+           05  WS-TOP10-VALOR-MENOR   PIC 9(03)V99.
+           05  WS-TOP10-RANK          PIC 9(02).
+
+      *-----> CABECALHO E LINHA DO RELATORIO TOP 10
+       01  WS-CAB-TOP10.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 FILLER                 PIC X(46) VALUE
+              'TOP 10 CIDADES - MAIOR PERCENTUAL DE ACIDENTES'.
+           05 FILLER                 PIC X(33) VALUE SPACES.
+
+       01  WS-REG-TOP10.
+           05 FILLER                 PIC X(06) VALUE SPACES.
+           05 FILLER                 PIC X(04) VALUE 'TOP '.
+           05 WS-TOP10-RANK-R        PIC Z9.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'COD-CIDADE'.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-TOP10-CIDADE-R      PIC 9(05).
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(02) VALUE 'UF'.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-TOP10-ESTADO-R      PIC X(02).
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(06) VALUE '%ACIDS'.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-TOP10-PORC-R        PIC ZZ9,99.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(08) VALUE 'ACIDENTE'.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-TOP10-QTDACID-R     PIC Z.ZZ9.
+           05 FILLER                 PIC X(09) VALUE SPACES.
 
        01  FILLER                 PIC X(35)       VALUE
            '****** FIM DA WORKING-STORAGE *****'.
@@ -161,8 +464,23 @@
            DISPLAY ' * INICIO : ' WS-DTEDI ' AS ' WS-HREDI
            DISPLAY ' *----------------------------------------*'
 
+           PERFORM 018-ORDENAR-CADGRAVA
+
+           PERFORM 021-ABRIR-CKPT
+
            PERFORM 020-ABRIR-ARQ
 
+           IF WS-CTLIDO-ANT > 0
+              DISPLAY ' * RESTART - PULANDO ' WS-CTLIDO-ANT
+                      ' REGISTROS JA IMPRESSOS'
+              PERFORM 026-PULAR-CADGRAVA WS-CTLIDO-ANT TIMES
+              MOVE WS-CTLIDO-ANT      TO  WS-CTLIDO
+              MOVE WS-PAG-ANT         TO  WS-PAG-CAB
+              MOVE WS-CTIMPR-ANT      TO  WS-CTIMPR
+              MOVE WS-ESTADO-ANT-CKPT TO  WS-ESTADO-ANT
+              SET NAO-PRIMEIRA-LEITURA  TO  TRUE
+           END-IF
+
            PERFORM 025-LER-CADGRAVA
 
            IF WS-FS-ARQ = '10'
@@ -171,10 +489,81 @@
               GO TO 999-ERRO
            END-IF
 
-           ACCEPT WS-REG-CADGRAVA FROM  SYSIN
+           ACCEPT WS-REG-PARM-REL FROM  SYSIN
            MOVE   WS-DTEDI        TO    WS-DATA-CAB
            .
       *--------------------------------------------------------------*
+      *    ORDENAR O CADGRAVA POR ESTADO/CIDADE, GRAVANDO O RESULTADO
+      *    NO CADGRAVAS, PARA QUE O RELACID SAIA AGRUPADO POR ESTADO
+      *--------------------------------------------------------------*
+       018-ORDENAR-CADGRAVA.
+
+           SORT SORTCAD
+               ON ASCENDING KEY WS-ESTADO-SRT
+                                WS-CIDADE-SRT
+               USING CADGRAVA
+               GIVING CADGRAVAS
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR/POSICIONAR O ARQUIVO DE CHECKPOINT DO RELACID
+      *--------------------------------------------------------------*
+       021-ABRIR-CKPT.
+
+           OPEN I-O CKPT011
+           IF WS-FS-CKP = '35'
+              OPEN OUTPUT CKPT011
+              IF WS-FS-CKP NOT = '00'
+                 MOVE  'ERRO AO CRIAR O CKPT011'  TO WS-MSG
+                 MOVE   WS-FS-CKP                 TO WS-FS-MSG
+                 GO TO  999-ERRO
+              END-IF
+              MOVE ZEROS    TO  REG-CKPT011
+              WRITE REG-CKPT011
+              CLOSE CKPT011
+              OPEN I-O CKPT011
+           END-IF
+           IF WS-FS-CKP  NOT = '00'
+              MOVE  'ERRO AO ABRIR O CKPT011'  TO WS-MSG
+              MOVE   WS-FS-CKP                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           READ CKPT011
+           IF WS-FS-CKP NOT = '00'
+              MOVE  'ERRO NA LEITURA DO CKPT011'  TO WS-MSG
+              MOVE   WS-FS-CKP                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           MOVE REG-CKPT-CTLIDO  TO  WS-CTLIDO-ANT
+           MOVE REG-CKPT-PAG     TO  WS-PAG-ANT
+           MOVE REG-CKPT-CTIMPR  TO  WS-CTIMPR-ANT
+           MOVE REG-CKPT-ESTADO  TO  WS-ESTADO-ANT-CKPT
+           .
+      *--------------------------------------------------------------*
+      *    DESCARTAR REGISTROS DO CADGRAVA JA IMPRESSOS EM EXECUCAO
+      *    ANTERIOR
+      *--------------------------------------------------------------*
+       026-PULAR-CADGRAVA.
+
+           READ CADGRAVAS  INTO  WS-REG-CADGRAVA
+           .
+      *--------------------------------------------------------------*
+      *    ATUALIZAR O CHECKPOINT COM A POSICAO ATUAL DO RELACID
+      *--------------------------------------------------------------*
+       027-GRAVAR-CKPT.
+
+           MOVE WS-CTLIDO     TO  REG-CKPT-CTLIDO
+           MOVE WS-PAG-CAB    TO  REG-CKPT-PAG
+           MOVE WS-CTIMPR     TO  REG-CKPT-CTIMPR
+           MOVE WS-ESTADO-ANT TO  REG-CKPT-ESTADO
+           REWRITE REG-CKPT011
+           IF WS-FS-CKP NOT = '00'
+              MOVE  'ERRO NA GRAVACAO DO CKPT011'  TO WS-MSG
+              MOVE   WS-FS-CKP                     TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
       *    OBTER A DATA E HORA DO SISTEMA
       *--------------------------------------------------------------*
        015-DATA-HORA.
@@ -197,29 +586,44 @@
       *--------------------------------------------------------------*
        020-ABRIR-ARQ.
 
-           OPEN INPUT CADGRAVA
+           OPEN INPUT CADGRAVAS
            IF WS-FS-ARQ  NOT = '00'
-              MOVE  'ERRO AO ABRIR O CADGRAVA'  TO WS-MSG
+              MOVE  'ERRO AO ABRIR O CADGRAVAS'  TO WS-MSG
               MOVE   WS-FS-ARQ                TO WS-FS-MSG
               GO TO  999-ERRO
            END-IF
 
-           OPEN OUTPUT RELACID
+           IF WS-CTLIDO-ANT > 0
+              OPEN EXTEND RELACID
+           ELSE
+              OPEN OUTPUT RELACID
+           END-IF
            IF WS-FS-REL  NOT = '00'
               MOVE  'ERRO AO ABRIR O RELACID'  TO WS-MSG
               MOVE   WS-FS-REL                TO WS-FS-MSG
               GO TO  999-ERRO
            END-IF
+
+           IF WS-CTLIDO-ANT > 0
+              OPEN EXTEND ALERTINS
+           ELSE
+              OPEN OUTPUT ALERTINS
+           END-IF
+           IF WS-FS-ALE  NOT = '00'
+              MOVE  'ERRO AO ABRIR O ALERTINS'  TO WS-MSG
+              MOVE   WS-FS-ALE                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
            .
       *--------------------------------------------------------------*
       *    LEITURA DO CADASTRO DE CIDADES
       *--------------------------------------------------------------*
        025-LER-CADGRAVA.
 
-           READ CADGRAVA  INTO  WS-REG-CADGRAVA
+           READ CADGRAVAS  INTO  WS-REG-CADGRAVA
 
            IF WS-FS-ARQ  NOT = '00' AND '10'
-              MOVE  'ERRO NA LEITURA DO CADGRAVA'  TO WS-MSG
+              MOVE  'ERRO NA LEITURA DO CADGRAVAS'  TO WS-MSG
               MOVE   WS-FS-ARQ                   TO WS-FS-MSG
               GO TO  999-ERRO
            ELSE
@@ -233,29 +637,81 @@
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           IF WS-PORCS-ACIDS  <  1
-              MOVE 'SEGURA' TO  WS-AVALIACAO-R
+           IF (WS-PARM-PERIODO NOT = ZEROS AND
+               WS-COMPETENCIA  NOT = WS-PARM-PERIODO)
+           OR (WS-PARM-FILTRO  NOT = SPACES AND
+               WS-ESTADO       NOT = WS-PARM-FILTRO (1:2))
+              ADD 1 TO WS-CTEXCFILT
            ELSE
-              IF WS-PORCS-ACIDS < 5
-                  MOVE 'ALERTA ' TO  WS-AVALIACAO-R
+              PERFORM 036-VERIFICA-QUEBRA
+
+              IF WS-PORCS-ACIDS  <  1
+                 MOVE 'SEGURA' TO  WS-AVALIACAO-R
               ELSE
-                  MOVE 'INSEGURA' TO WS-AVALIACAO-R
+                 IF WS-PORCS-ACIDS < 5
+                     MOVE 'ALERTA ' TO  WS-AVALIACAO-R
+                 ELSE
+                     MOVE 'INSEGURA' TO WS-AVALIACAO-R
+                 END-IF
+              END-IF
+
+              IF WS-AVALIACAO-R = 'INSEGURA'
+                 PERFORM 031-GRAVAR-ALERTA
+              END-IF
+
+              IF WS-QTD-OBITOS > 0
+                 MOVE 'REVISAR' TO  WS-GRAVIDADE-R
+              ELSE
+                 MOVE SPACES    TO  WS-GRAVIDADE-R
               END-IF
-           END-IF
 
-           MOVE WS-CIDADE            TO  WS-CIDADE-R
-           MOVE WS-ESTADO            TO  WS-ESTADO-R
-           MOVE WS-QTD-VEICULOS      TO  WS-QTD-VEICULOS-R
-           MOVE WS-BAFOMETRO         TO  WS-BAFOMETRO-R
-           MOVE WS-QTD-ACIDENTES     TO  WS-QTD-ACIDENTES-R
-           MOVE WS-QTD-OBITOS        TO  WS-QTD-OBITOS-R
-           MOVE WS-PORCS-ACIDS       TO  WS-PORCS-ACIDS-R
+              MOVE WS-CIDADE            TO  WS-CIDADE-R
+              MOVE WS-ESTADO            TO  WS-ESTADO-R
+              MOVE WS-QTD-VEICULOS      TO  WS-QTD-VEICULOS-R
+              MOVE WS-BAFOMETRO         TO  WS-BAFOMETRO-R
+              MOVE WS-QTD-ACIDENTES     TO  WS-QTD-ACIDENTES-R
+              MOVE WS-QTD-OBITOS        TO  WS-QTD-OBITOS-R
+              MOVE WS-PORCS-ACIDS       TO  WS-PORCS-ACIDS-R
 
-           PERFORM 035-IMPREL
+              PERFORM 035-IMPREL
+
+              ADD 1                TO  WS-AC-QTDCID
+              ADD WS-QTD-VEICULOS  TO  WS-AC-QTDVEICULOS
+              ADD WS-QTD-ACIDENTES TO  WS-AC-QTDACIDENTES
+              ADD WS-QTD-OBITOS    TO  WS-AC-QTDOBITOS
+              ADD WS-PORCS-ACIDS   TO  WS-AC-PORCACIDS
+
+              PERFORM 039-ACUMULAR-BAFOMETRO
+
+              PERFORM 050-ATUALIZAR-TOP10
+           END-IF
+
+           PERFORM 027-GRAVAR-CKPT
 
            PERFORM 025-LER-CADGRAVA
            .
       *--------------------------------------------------------------*
+      *    GRAVAR UM ALERTA NO ALERTINS PARA CIDADE INSEGURA, PARA
+      *    QUE UM PASSO POSTERIOR POSSA NOTIFICAR O ORGAO DE TRANSITO
+      *    SEM DEPENDER DA LEITURA MANUAL DO RELACID
+      *--------------------------------------------------------------*
+       031-GRAVAR-ALERTA.
+
+           MOVE WS-CIDADE       TO  WS-ALERTA-CIDADE
+           MOVE WS-ESTADO       TO  WS-ALERTA-ESTADO
+           MOVE WS-PORCS-ACIDS  TO  WS-ALERTA-PORC
+           MOVE WS-COMPETENCIA  TO  WS-ALERTA-COMPET
+
+           WRITE REG-ALERTINS  FROM  WS-REG-ALERTA
+           IF WS-FS-ALE  NOT = '00'
+              MOVE 'ERRO GRAVACAO ALERTINS'  TO  WS-MSG
+              MOVE WS-FS-ALE                 TO  WS-FS-MSG
+              GO TO 999-ERRO
+           ELSE
+              ADD 1  TO  WS-CTALERTA
+           END-IF
+           .
+      *--------------------------------------------------------------*
       *    IMPRIMIR LINHAS DO RELATORIO
       *--------------------------------------------------------------*
        035-IMPREL.
@@ -272,6 +728,92 @@
            ELSE
                ADD 1 TO WS-CTIMPR
                ADD 1 TO WS-CTLIN
+               ADD 1 TO WS-CTDET-PAG
+               ADD WS-PORCS-ACIDS  TO  WS-AC-PORCACIDS-PAG
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VERIFICAR QUEBRA DE CONTROLE POR ESTADO
+      *--------------------------------------------------------------*
+       036-VERIFICA-QUEBRA.
+
+           IF PRIMEIRA-LEITURA
+              MOVE WS-ESTADO         TO  WS-ESTADO-ANT
+              SET NAO-PRIMEIRA-LEITURA  TO  TRUE
+           ELSE
+              IF WS-ESTADO  NOT =  WS-ESTADO-ANT
+                 PERFORM 037-IMPRIME-SUBTOTAL
+                 PERFORM 038-ZERAR-ACUMULADORES
+                 MOVE WS-ESTADO      TO  WS-ESTADO-ANT
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR O SUBTOTAL DO ESTADO ANTERIOR
+      *--------------------------------------------------------------*
+       037-IMPRIME-SUBTOTAL.
+
+           MOVE WS-ESTADO-ANT          TO  WS-ESTADO-SUB
+           MOVE WS-AC-QTDCID           TO  WS-QTDCID-SUB
+           MOVE WS-AC-QTDVEICULOS      TO  WS-QTDVEIC-SUB
+           MOVE WS-AC-QTDACIDENTES     TO  WS-QTDACID-SUB
+           MOVE WS-AC-QTDOBITOS        TO  WS-QTDOBITOS-SUB
+
+           IF WS-AC-QTDCID = ZEROS
+              MOVE ZEROS  TO  WS-PORC-MEDIO-SUB
+           ELSE
+              COMPUTE WS-PORC-MEDIO-SUB =
+                      WS-AC-PORCACIDS / WS-AC-QTDCID
+           END-IF
+           MOVE WS-PORC-MEDIO-SUB      TO  WS-PORC-MEDIO-SUB-T
+
+           IF WS-CTLIN > 8
+              PERFORM 040-IMPCAB
+           END-IF
+
+           WRITE REG-RELCID  FROM  WS-REG-SUBTOT
+           IF WS-FS-REL  NOT = '00'
+              MOVE 'ERRO GRAVACAO SUBTOTAL'  TO  WS-MSG
+              MOVE WS-FS-REL                 TO  WS-FS-MSG
+              GO TO 999-ERRO
+           ELSE
+              ADD 1  TO  WS-CTLIN
+           END-IF
+
+           WRITE REG-RELCID  FROM  WS-HIFEN
+           IF WS-FS-REL  NOT = '00'
+              MOVE 'ERRO GRAVACAO HIFEN-SUB'  TO  WS-MSG
+              MOVE WS-FS-REL                  TO  WS-FS-MSG
+              GO TO 999-ERRO
+           ELSE
+              ADD 1  TO  WS-CTLIN
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ZERAR OS ACUMULADORES DO SUBTOTAL POR ESTADO
+      *--------------------------------------------------------------*
+       038-ZERAR-ACUMULADORES.
+
+           MOVE ZEROS  TO  WS-AC-QTDCID
+           MOVE ZEROS  TO  WS-AC-QTDVEICULOS
+           MOVE ZEROS  TO  WS-AC-QTDACIDENTES
+           MOVE ZEROS  TO  WS-AC-QTDOBITOS
+           MOVE ZEROS  TO  WS-AC-PORCACIDS
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULAR OS ACIDENTES DO REGISTRO ATUAL POR RESULTADO DO
+      *    TESTE DO BAFOMETRO (S = POSITIVO, N = NEGATIVO)
+      *--------------------------------------------------------------*
+       039-ACUMULAR-BAFOMETRO.
+
+           IF WS-BAFOMETRO = 'S'
+              ADD WS-QTD-ACIDENTES  TO  WS-AC-ACID-BAFO-S
+           ELSE
+              IF WS-BAFOMETRO = 'N'
+                 ADD WS-QTD-ACIDENTES  TO  WS-AC-ACID-BAFO-N
+              ELSE
+                 ADD WS-QTD-ACIDENTES  TO  WS-AC-ACID-BAFO-OUTRO
+              END-IF
            END-IF
            .
       *--------------------------------------------------------------*
@@ -279,6 +821,10 @@
       *--------------------------------------------------------------*
        040-IMPCAB.
 
+           IF WS-CTDET-PAG > 0
+              PERFORM 042-IMPRODAPE-PAG
+           END-IF
+
            ADD    1        TO WS-PAG-CAB
 
            WRITE REG-RELCID FROM WS-CAB1 AFTER PAGE
@@ -312,10 +858,202 @@
            MOVE 4 TO WS-CTLIN
            .
       *--------------------------------------------------------------*
+      *    IMPRIMIR O RODAPE DA PAGINA QUE ESTA SENDO ENCERRADA, COM
+      *    A QUANTIDADE DE CIDADES E O %ACIDS MEDIO DA PROPRIA PAGINA
+      *--------------------------------------------------------------*
+       042-IMPRODAPE-PAG.
+
+           IF WS-CTDET-PAG = ZEROS
+              MOVE ZEROS  TO  WS-PORC-MEDIO-PAG
+           ELSE
+              COMPUTE WS-PORC-MEDIO-PAG =
+                      WS-AC-PORCACIDS-PAG / WS-CTDET-PAG
+           END-IF
+
+           MOVE WS-CTDET-PAG       TO  WS-CTDET-PAG-T
+           MOVE WS-PORC-MEDIO-PAG  TO  WS-PORC-MEDIO-PAG-T
+
+           WRITE REG-RELCID  FROM  WS-REG-RODAPE-PAG
+           IF WS-FS-REL  NOT = '00'
+              MOVE 'ERRO GRAVACAO RODAPE-PAG'  TO  WS-MSG
+              MOVE WS-FS-REL                   TO  WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           MOVE ZEROS  TO  WS-CTDET-PAG
+           MOVE ZEROS  TO  WS-AC-PORCACIDS-PAG
+           .
+      *--------------------------------------------------------------*
+      *    ATUALIZAR A TABELA DAS 10 CIDADES COM MAIOR %ACIDS,
+      *    SUBSTITUINDO A MENOR ENTRADA DA TABELA QUANDO A CIDADE
+      *    ATUAL TIVER UM PERCENTUAL MAIOR
+      *--------------------------------------------------------------*
+       050-ATUALIZAR-TOP10.
+
+           MOVE 1                       TO  WS-TOP10-SUB
+           MOVE 1                       TO  WS-TOP10-SUB-MENOR
+           MOVE WS-TOP10-PORC (1)       TO  WS-TOP10-VALOR-MENOR
+
+           PERFORM 051-LOCALIZAR-MENOR-TOP10
+               UNTIL WS-TOP10-SUB > 10
+
+           IF WS-PORCS-ACIDS  >  WS-TOP10-VALOR-MENOR
+              MOVE WS-CIDADE
+                   TO  WS-TOP10-CIDADE (WS-TOP10-SUB-MENOR)
+              MOVE WS-ESTADO
+                   TO  WS-TOP10-ESTADO (WS-TOP10-SUB-MENOR)
+              MOVE WS-PORCS-ACIDS
+                   TO  WS-TOP10-PORC   (WS-TOP10-SUB-MENOR)
+              MOVE WS-QTD-ACIDENTES
+                   TO  WS-TOP10-QTDACID (WS-TOP10-SUB-MENOR)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR A POSICAO DA MENOR ENTRADA DA TABELA TOP 10
+      *--------------------------------------------------------------*
+       051-LOCALIZAR-MENOR-TOP10.
+
+           IF WS-TOP10-PORC (WS-TOP10-SUB) < WS-TOP10-VALOR-MENOR
+              MOVE WS-TOP10-SUB
+                   TO  WS-TOP10-SUB-MENOR
+              MOVE WS-TOP10-PORC (WS-TOP10-SUB)
+                   TO  WS-TOP10-VALOR-MENOR
+           END-IF
+
+           ADD 1  TO  WS-TOP10-SUB
+           .
+      *--------------------------------------------------------------*
+      *    ORDENAR A TABELA TOP 10 EM ORDEM DECRESCENTE DE %ACIDS
+      *    (SELECTION SORT, 10 POSICOES)
+      *--------------------------------------------------------------*
+       060-ORDENAR-TOP10.
+
+           MOVE 1  TO  WS-TOP10-SUB
+           PERFORM 061-SELECIONAR-MAIOR-TOP10
+               UNTIL WS-TOP10-SUB > 9
+           .
+      *--------------------------------------------------------------*
+      *    SELECIONAR A MAIOR ENTRADA AINDA NAO ORDENADA E TROCAR
+      *    COM A POSICAO CORRENTE
+      *--------------------------------------------------------------*
+       061-SELECIONAR-MAIOR-TOP10.
+
+           MOVE WS-TOP10-SUB      TO  WS-TOP10-SUB-MAIOR
+           MOVE WS-TOP10-SUB      TO  WS-TOP10-SUB-AUX
+           ADD  1                 TO  WS-TOP10-SUB-AUX
+
+           PERFORM 062-PROCURAR-MAIOR-TOP10
+               UNTIL WS-TOP10-SUB-AUX > 10
+
+           IF WS-TOP10-SUB-MAIOR  NOT =  WS-TOP10-SUB
+              PERFORM 063-TROCAR-TOP10
+           END-IF
+
+           ADD 1  TO  WS-TOP10-SUB
+           .
+      *--------------------------------------------------------------*
+      *    PROCURAR A MAIOR ENTRADA A PARTIR DE WS-TOP10-SUB-AUX
+      *--------------------------------------------------------------*
+       062-PROCURAR-MAIOR-TOP10.
+
+           IF WS-TOP10-PORC (WS-TOP10-SUB-AUX) >
+              WS-TOP10-PORC (WS-TOP10-SUB-MAIOR)
+              MOVE WS-TOP10-SUB-AUX  TO  WS-TOP10-SUB-MAIOR
+           END-IF
+
+           ADD 1  TO  WS-TOP10-SUB-AUX
+           .
+      *--------------------------------------------------------------*
+      *    TROCAR DUAS ENTRADAS DA TABELA TOP 10
+      *--------------------------------------------------------------*
+       063-TROCAR-TOP10.
+
+           MOVE WS-TOP10-OCOR (WS-TOP10-SUB)
+                TO  WS-TOP10-TROCA
+           MOVE WS-TOP10-OCOR (WS-TOP10-SUB-MAIOR)
+                TO  WS-TOP10-OCOR (WS-TOP10-SUB)
+           MOVE WS-TOP10-TROCA
+                TO  WS-TOP10-OCOR (WS-TOP10-SUB-MAIOR)
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR A LISTA DAS 10 CIDADES COM MAIOR %ACIDS, JA
+      *    ORDENADA. POSICOES NUNCA PREENCHIDAS (%ACIDS = ZERO)
+      *    SAO OMITIDAS
+      *--------------------------------------------------------------*
+       070-IMPRIMIR-TOP10.
+
+           PERFORM 060-ORDENAR-TOP10
+
+           IF WS-CTLIN > 8
+              PERFORM 040-IMPCAB
+           END-IF
+
+           WRITE REG-RELCID  FROM  WS-CAB-TOP10
+           IF WS-FS-REL  NOT = '00'
+              MOVE 'ERRO GRAVACAO CAB-TOP10'  TO  WS-MSG
+              MOVE WS-FS-REL                  TO  WS-FS-MSG
+              GO TO 999-ERRO
+           ELSE
+              ADD 1  TO  WS-CTLIN
+           END-IF
+
+           WRITE REG-RELCID  FROM  WS-HIFEN
+           IF WS-FS-REL  NOT = '00'
+              MOVE 'ERRO GRAVACAO HIFEN-TOP10'  TO  WS-MSG
+              MOVE WS-FS-REL                    TO  WS-FS-MSG
+              GO TO 999-ERRO
+           ELSE
+              ADD 1  TO  WS-CTLIN
+           END-IF
+
+           MOVE 1  TO  WS-TOP10-SUB
+           MOVE 1  TO  WS-TOP10-RANK
+
+           PERFORM 071-IMPRIMIR-LINHA-TOP10
+               UNTIL WS-TOP10-SUB > 10
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR UMA LINHA DA LISTA TOP 10
+      *--------------------------------------------------------------*
+       071-IMPRIMIR-LINHA-TOP10.
+
+           IF WS-TOP10-PORC (WS-TOP10-SUB) > ZEROS
+              MOVE WS-TOP10-RANK                 TO  WS-TOP10-RANK-R
+              MOVE WS-TOP10-CIDADE (WS-TOP10-SUB) TO WS-TOP10-CIDADE-R
+              MOVE WS-TOP10-ESTADO (WS-TOP10-SUB) TO WS-TOP10-ESTADO-R
+              MOVE WS-TOP10-PORC   (WS-TOP10-SUB) TO WS-TOP10-PORC-R
+              MOVE WS-TOP10-QTDACID (WS-TOP10-SUB)
+                                                   TO WS-TOP10-QTDACID-R
+
+              WRITE REG-RELCID  FROM  WS-REG-TOP10
+              IF WS-FS-REL  NOT = '00'
+                 MOVE 'ERRO GRAVACAO LINHA-TOP10'  TO  WS-MSG
+                 MOVE WS-FS-REL                    TO  WS-FS-MSG
+                 GO TO 999-ERRO
+              ELSE
+                 ADD 1  TO  WS-CTLIN
+              END-IF
+
+              ADD 1  TO  WS-TOP10-RANK
+           END-IF
+
+           ADD 1  TO  WS-TOP10-SUB
+           .
+      *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
       *--------------------------------------------------------------*
        090-TERMINAR.
 
+           IF NAO-PRIMEIRA-LEITURA
+              PERFORM 037-IMPRIME-SUBTOTAL
+           END-IF
+
+           PERFORM 070-IMPRIMIR-TOP10
+
+           IF WS-CTDET-PAG > 0
+              PERFORM 042-IMPRODAPE-PAG
+           END-IF
+
            PERFORM 015-DATA-HORA.
 
            DISPLAY ' *----------------------------------------*'
@@ -326,6 +1064,30 @@
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' * REGISTROS LIDOS     - CADGRAVA = ' WS-CTLIDO
            DISPLAY ' * REGISTROS IMPRESSOS - RELACID = ' WS-CTIMPR
+           DISPLAY ' * REGISTROS EXCLUIDOS  - FILTRO = ' WS-CTEXCFILT
+           DISPLAY ' * ALERTAS GRAVADOS    - ALERTINS = ' WS-CTALERTA
+           DISPLAY ' *========================================*'
+
+           COMPUTE WS-CTSOMA = WS-CTIMPR + WS-CTEXCFILT
+           IF WS-CTLIDO NOT = WS-CTSOMA
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * QUEBRA DE CONTROLE - LIDO X IMPRESSO   *'
+              DISPLAY ' * REGISTROS LIDOS     (WS-CTLIDO)  = '
+                      WS-CTLIDO
+              DISPLAY ' * IMPRESSOS+EXCLUIDOS (WS-CTSOMA)  = '
+                      WS-CTSOMA
+              DISPLAY ' *----------------------------------------*'
+              MOVE 8  TO  RETURN-CODE
+           END-IF
+
+           DISPLAY ' *   RESUMO DO BAFOMETRO - CGPRG011        *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * ACIDENTES COM BAFOMETRO POSITIVO (S) = '
+                   WS-AC-ACID-BAFO-S
+           DISPLAY ' * ACIDENTES COM BAFOMETRO NEGATIVO (N) = '
+                   WS-AC-ACID-BAFO-N
+           DISPLAY ' * ACIDENTES COM BAFOMETRO INVALIDO     = '
+                   WS-AC-ACID-BAFO-OUTRO
            DISPLAY ' *========================================*'
 
            PERFORM 095-FECHAR-ARQ
@@ -339,9 +1101,24 @@
       *--------------------------------------------------------------*
        095-FECHAR-ARQ.
 
-           CLOSE  CADGRAVA
+           MOVE ZEROS    TO  REG-CKPT011
+           REWRITE REG-CKPT011
+           IF WS-FS-CKP NOT = '00'
+              MOVE  'ERRO NA ZERAGEM DO CKPT011'  TO WS-MSG
+              MOVE   WS-FS-CKP                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  CKPT011
+           IF WS-FS-CKP  NOT = '00'
+              MOVE  'ERRO AO FECHAR O CKPT011'  TO WS-MSG
+              MOVE   WS-FS-CKP                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  CADGRAVAS
            IF WS-FS-ARQ  NOT = '00'
-              MOVE  'ERRO AO FECHAR O CADGRAVA'  TO WS-MSG
+              MOVE  'ERRO AO FECHAR O CADGRAVAS'  TO WS-MSG
               MOVE   WS-FS-ARQ                 TO WS-FS-MSG
               GO TO  999-ERRO
            END-IF
@@ -352,20 +1129,16 @@
               MOVE   WS-FS-REL                 TO WS-FS-MSG
               GO TO  999-ERRO
            END-IF
+
+           CLOSE  ALERTINS
+           IF WS-FS-ALE  NOT = '00'
+              MOVE  'ERRO AO FECHAR O ALERTINS'  TO WS-MSG
+              MOVE   WS-FS-ALE                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
            .
       *--------------------------------------------------------------*
       *    ROTINA DE ERRO
       *--------------------------------------------------------------*
-       999-ERRO.
-
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' *           PROGRAMA CANCELADO           *'
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' * MENSAGEM    = ' WS-MSG
-           DISPLAY ' * FILE STATUS = ' WS-FS-MSG
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' *       TERMINO ANORMAL DO CGPRG011      *'
-           DISPLAY ' *----------------------------------------*'
-           STOP RUN
-           .
+           COPY ERRORTN.
       *---------------> FIM DO PROGRAMA CGPRG011 <
