@@ -6,15 +6,28 @@
        DATE-WRITTEN.  20/02/2019.
        DATE-COMPILED. 14/03/2021.
        SECURITY.      NIVEL BASICO.
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010032  AS-CEP, AS-FRENTE E AS-FUNDO PASSAM
+      *                          A VIR DA SYSIN, E O AS-VAL-METRO
+      *                          PASSA A SER OBTIDO POR FAIXA DE CEP
+      *                          EM TABELA, EM VEZ DE UM LOTE UNICO
+      *                          FIXO
+      *  V02    AGO/2026 010033  SUBSTITUIDO O IF/ELSE DE DOIS NIVEIS
+      *                          DA COMISSAO POR UMA TABELA DE FAIXAS
+      *                          DE AS-VAL-VENDA
+      *  V03    AGO/2026 010042  CURRENCY SIGN/DECIMAL-POINT PASSAM A VIR
+      *                          DE UM UNICO COPY (CURRSYM), PONTO UNICO
+      *                          PARA TROCAR MOEDA/CONVENCAO DECIMAL SEM
+      *                          ALTERAR CADA PROGRAMA INDIVIDUALMENTE
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
        CONFIGURATION SECTION.
       *---------------------*
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
+           COPY CURRSYM.
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
@@ -32,6 +45,7 @@
       *-----> AREA AUXILIAR
        77  WS-FIM                 PIC X(01) VALUE "N".
        77  WS-CTEXIB              PIC 9(02).
+       77  WS-CTLIDO              PIC 9(02).
        77  AS-CEP                 PIC 9(08).
        77  AS-FRENTE              PIC 9(03)V99.
        77  AS-FUNDO               PIC 9(03)V99.
@@ -40,6 +54,56 @@
        77  AS-COMISSAO            PIC 9(06)V99.
        77  AS-DATA                PIC 9999/99/99.
        77  AS-HORA                PIC 99.99.9999.
+       77  WS-CEP-SUB             PIC 9(02).
+       77  WS-COM-SUB             PIC 9(02).
+
+      *-----> TABELA ESTATICA DE FAIXAS DE CEP, COM O VALOR BASE DO
+      *       M2 DE CADA FAIXA (CARGA VIA REDEFINES), PERCORRIDA POR
+      *       WS-CEP-SUB
+       01  WS-TAB-CEP-CARGA.
+           05 FILLER              PIC X(38)       VALUE
+              '01000000019999990500000CENTRO/SP      '.
+           05 FILLER              PIC X(38)       VALUE
+              '02000000049999990320000ZONA NORTE/SP  '.
+           05 FILLER              PIC X(38)       VALUE
+              '05000000059999990410000ZONA OESTE/SP  '.
+           05 FILLER              PIC X(38)       VALUE
+              '08000000089999990210000ZONA LESTE/SP  '.
+           05 FILLER              PIC X(38)       VALUE
+              '09000000099999990231500ABC PAULISTA   '.
+
+       01  WS-TAB-CEP  REDEFINES  WS-TAB-CEP-CARGA.
+           05  WS-CEP-OCOR            OCCURS 5 TIMES.
+               10  WS-TAB-CEP-INI      PIC 9(08).
+               10  WS-TAB-CEP-FIM      PIC 9(08).
+               10  WS-TAB-CEP-VALMETRO PIC 9(05)V99.
+               10  WS-TAB-CEP-REGIAO   PIC X(15).
+
+      *-----> TABELA ESTATICA DE FAIXAS DE COMISSAO POR AS-VAL-VENDA,
+      *       EM ORDEM DECRESCENTE DE VALOR-LIMITE (CARGA VIA
+      *       REDEFINES), PERCORRIDA POR WS-COM-SUB. A ULTIMA FAIXA
+      *       (VALOR-LIMITE = ZEROS) SEMPRE CASA, SERVINDO DE PISO
+       01  WS-TAB-COM-CARGA.
+           05 FILLER              PIC X(28)       VALUE
+              '0300000000003ALTO PADRAO SUP'.
+           05 FILLER              PIC X(28)       VALUE
+              '0150000000004ALTO PADRAO    '.
+           05 FILLER              PIC X(28)       VALUE
+              '0080000000005MEDIO PADRAO + '.
+           05 FILLER              PIC X(28)       VALUE
+              '0000000000006MEDIO PADRAO   '.
+
+       01  WS-TAB-COM  REDEFINES  WS-TAB-COM-CARGA.
+           05  WS-COM-OCOR             OCCURS 4 TIMES.
+               10  WS-TAB-COM-LIMITE    PIC 9(08)V99.
+               10  WS-TAB-COM-TAXA      PIC 9V99.
+               10  WS-TAB-COM-DESCR     PIC X(15).
+
+      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
+       01  WS-REG-SYSIN.
+           05 AS-CEP-IN           PIC 9(08).
+           05 AS-FRENTE-IN        PIC 9(03)V99.
+           05 AS-FUNDO-IN         PIC 9(03)V99.
 
       *-----> DADOS DE SAIDA VIA SYSOUT
        01  WS-REG-SYSOUT.
@@ -91,26 +155,36 @@
            DISPLAY "--------------------------------------------------"
 
            MOVE  ZEROS  TO  WS-CTEXIB
+
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DADOS DA SYSIN                                    *
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE   'S'     TO  WS-FIM
+           ELSE
+              ADD 1  TO WS-CTLIDO
+           END-IF
            .
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
+      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS  *
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           MOVE "09000400"         TO   AS-CEP
-           MOVE  22,50             TO   AS-FRENTE
-           MOVE  80,00             TO   AS-FUNDO
-           MOVE  2315,00           TO   AS-VAL-METRO
+           MOVE AS-CEP-IN          TO   AS-CEP
+           MOVE AS-FRENTE-IN       TO   AS-FRENTE
+           MOVE AS-FUNDO-IN        TO   AS-FUNDO
+
+           PERFORM 032-LOCALIZAR-CEP
 
            COMPUTE AS-VAL-VENDA = AS-FRENTE * AS-FUNDO * AS-VAL-METRO
 
-           IF AS-VAL-VENDA > 1500000
-               COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,04
-               MOVE "ALTO PADRAO"  TO   WS-MENSAGEM
-           ELSE
-               COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,06
-               MOVE "MEDIO PADRAO" TO   WS-MENSAGEM
-           END-IF.
+           PERFORM 034-LOCALIZAR-COMISSAO
 
            MOVE AS-CEP             TO   WS-CEP
            MOVE AS-FRENTE          TO   WS-FRENTE
@@ -121,7 +195,63 @@
 
            DISPLAY WS-REG-SYSOUT
            ADD   1               TO   WS-CTEXIB
-           MOVE 'S'              TO   WS-FIM
+
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR A FAIXA DE AS-CEP NA TABELA DE CEPs E OBTER O
+      *    AS-VAL-METRO BASE DA REGIAO. QUANDO O CEP NAO CONSTA DE
+      *    NENHUMA FAIXA, AS-VAL-METRO E WS-MENSAGEM SAO ZERADOS E
+      *    A MENSAGEM ACUSA CEP FORA DE FAIXA
+      *--------------------------------------------------------------*
+       032-LOCALIZAR-CEP.
+
+           MOVE 1  TO  WS-CEP-SUB
+           PERFORM 033-PROCURAR-CEP
+               UNTIL WS-CEP-SUB > 5
+                  OR (AS-CEP NOT < WS-TAB-CEP-INI (WS-CEP-SUB)
+                 AND  AS-CEP NOT > WS-TAB-CEP-FIM (WS-CEP-SUB))
+
+           IF WS-CEP-SUB > 5
+              MOVE ZEROS            TO  AS-VAL-METRO
+              MOVE "CEP FORA DE FAIXA"  TO  WS-MENSAGEM
+           ELSE
+              MOVE WS-TAB-CEP-VALMETRO (WS-CEP-SUB)  TO  AS-VAL-METRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    AVANCAR UMA POSICAO NA TABELA DE CEPs
+      *--------------------------------------------------------------*
+       033-PROCURAR-CEP.
+
+           ADD 1  TO  WS-CEP-SUB
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR A FAIXA DE AS-VAL-VENDA NA TABELA DE COMISSOES.
+      *    A TABELA ESTA EM ORDEM DECRESCENTE DE VALOR-LIMITE E A
+      *    ULTIMA FAIXA (LIMITE = ZEROS) SEMPRE CASA
+      *--------------------------------------------------------------*
+       034-LOCALIZAR-COMISSAO.
+
+           MOVE 1  TO  WS-COM-SUB
+           PERFORM 035-PROCURAR-COMISSAO
+               UNTIL WS-COM-SUB > 4
+                  OR AS-VAL-VENDA > WS-TAB-COM-LIMITE (WS-COM-SUB)
+
+           IF WS-COM-SUB > 4
+              MOVE 4  TO  WS-COM-SUB
+           END-IF
+
+           COMPUTE AS-COMISSAO = AS-VAL-VENDA
+                   * WS-TAB-COM-TAXA (WS-COM-SUB)
+           MOVE WS-TAB-COM-DESCR (WS-COM-SUB)  TO  WS-MENSAGEM
+           .
+      *--------------------------------------------------------------*
+      *    AVANCAR UMA POSICAO NA TABELA DE COMISSOES
+      *--------------------------------------------------------------*
+       035-PROCURAR-COMISSAO.
+
+           ADD 1  TO  WS-COM-SUB
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS                                      *
