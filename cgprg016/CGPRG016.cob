@@ -0,0 +1,364 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.    CGPRG016.
+       AUTHOR.        EQUIPE DE SUSTENTACAO CG.
+       INSTALLATION.  FATEC SAO CAETANO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *--------------------------------------------------------------*
+      * DISCIPLINA: PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: CONSOLIDAR, EM UM UNICO CADALU, AS EXTRACOES NO
+      *           LAYOUT DO CADALU (CADALUC) DE ATE TRES SECOES DE
+      *           UMA MESMA TURMA LECIONADAS POR PROFESSORES
+      *           DIFERENTES (SECAO1/SECAO2/SECAO3), REJEITANDO
+      *           MATRICULAS (WS-NUMERO-S) REPETIDAS ENTRE SECOES,
+      *           ANTES DO CADALU SER LIDO PELO CGPRG009
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010054  PROGRAMA CRIADO PARA CONSOLIDAR AS
+      *                          SECOES DE UMA TURMA EM UM UNICO
+      *                          CADALU ANTES DO CGPRG009
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           COPY CURRSYM.
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *-----> EXTRATOS DE ENTRADA, UM POR SECAO/PROFESSOR
+           SELECT SECAO1 ASSIGN TO SECAO1J
+                  FILE STATUS   IS WS-FS-S1
+           .
+           SELECT SECAO2 ASSIGN TO SECAO2J
+                  FILE STATUS   IS WS-FS-S2
+           .
+           SELECT SECAO3 ASSIGN TO SECAO3J
+                  FILE STATUS   IS WS-FS-S3
+           .
+      *-----> CADALU CONSOLIDADO DA TURMA, GERADO POR ESTE PROGRAMA
+           SELECT CADALU ASSIGN TO CADALUJ
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS WS-NUMERO-S OF REG-CADALU
+                  FILE STATUS   IS WS-FS-ALU
+           .
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+       FD  SECAO1
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-SECAO1.
+           COPY CADALUC.
+       FD  SECAO2
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-SECAO2.
+           COPY CADALUC.
+       FD  SECAO3
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-SECAO3.
+           COPY CADALUC.
+       FD  CADALU
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-CADALU.
+           COPY CADALUC.
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)       VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-CTLIDO-S1            PIC 9(04).
+           05  WS-CTLIDO-S2            PIC 9(04).
+           05  WS-CTLIDO-S3            PIC 9(04).
+           05  WS-CTGRAV               PIC 9(04).
+           05  WS-CTDUP                PIC 9(04).
+           05  WS-DTSYS                PIC 9(06).
+           05  WS-HRSYS                PIC 9(08).
+           05  WS-DTEDI                PIC X(10).
+           05  WS-HREDI                PIC X(11).
+           05  WS-FS-S1                PIC X(02).
+           05  WS-FS-S2                PIC X(02).
+           05  WS-FS-S3                PIC X(02).
+           05  WS-FS-ALU               PIC X(02).
+           05  WS-PROGID               PIC X(08) VALUE 'CGPRG016'.
+           05  WS-MSG                  PIC X(30).
+           05  WS-FS-MSG               PIC X(02).
+
+      *-----> AREA DE TRABALHO COMUM AO REGISTRO LIDO DE QUALQUER
+      *       UMA DAS TRES SECOES, ANTES DE SER GRAVADO NO CADALU
+       01  WS-REG-ATUAL.
+           COPY CADALUC.
+
+       01  FILLER                 PIC X(35)       VALUE
+           '****** FIM DA WORKING-STORAGE *****'.
+      *
+
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-CGPRG016.
+
+           PERFORM 010-INICIAR
+
+           PERFORM 030-PROCESSAR-SECAO1 UNTIL WS-FS-S1 = '10'
+
+           PERFORM 021-LER-SECAO2
+           PERFORM 031-PROCESSAR-SECAO2 UNTIL WS-FS-S2 = '10'
+
+           PERFORM 022-LER-SECAO3
+           PERFORM 032-PROCESSAR-SECAO3 UNTIL WS-FS-S3 = '10'
+
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "PROGRAMA 16 - FATEC SCS"
+           DISPLAY "CONSOLIDACAO DE SECOES NO CADALU"
+           DISPLAY "-----------------------------------------------"
+
+           PERFORM 015-DATA-HORA
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * INICIO : ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+
+           OPEN INPUT SECAO1
+           IF WS-FS-S1  NOT = '00'
+              MOVE  'ERRO AO ABRIR A SECAO1'   TO WS-MSG
+              MOVE   WS-FS-S1                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           OPEN INPUT SECAO2
+           IF WS-FS-S2  NOT = '00'
+              MOVE  'ERRO AO ABRIR A SECAO2'   TO WS-MSG
+              MOVE   WS-FS-S2                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           OPEN INPUT SECAO3
+           IF WS-FS-S3  NOT = '00'
+              MOVE  'ERRO AO ABRIR A SECAO3'   TO WS-MSG
+              MOVE   WS-FS-S3                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           OPEN OUTPUT CADALU
+           IF WS-FS-ALU  NOT = '00'
+              MOVE  'ERRO AO ABRIR O CADALU'   TO WS-MSG
+              MOVE   WS-FS-ALU                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           PERFORM 020-LER-SECAO1
+           .
+      *--------------------------------------------------------------*
+      *    OBTER A DATA E HORA DO SISTEMA
+      *--------------------------------------------------------------*
+       015-DATA-HORA.
+
+           ACCEPT  WS-DTSYS  FROM DATE
+           STRING  WS-DTSYS  (5:2) '/'
+                   WS-DTSYS  (3:2) '/20'
+                   WS-DTSYS  (1:2)
+           DELIMITED BY SIZE INTO WS-DTEDI
+
+           ACCEPT  WS-HRSYS  FROM TIME
+           STRING  WS-HRSYS  (1:2) ':'
+                   WS-HRSYS  (3:2) ':'
+                   WS-HRSYS  (5:2) ':'
+                   WS-HRSYS  (7:2)
+           DELIMITED BY SIZE INTO WS-HREDI
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DA SECAO1
+      *--------------------------------------------------------------*
+       020-LER-SECAO1.
+
+           READ SECAO1 INTO WS-REG-ATUAL
+
+           IF WS-FS-S1  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA DA SECAO1'  TO WS-MSG
+              MOVE   WS-FS-S1                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           ELSE
+              IF WS-FS-S1 = '00'
+                 ADD   1  TO  WS-CTLIDO-S1
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DA SECAO2
+      *--------------------------------------------------------------*
+       021-LER-SECAO2.
+
+           READ SECAO2 INTO WS-REG-ATUAL
+
+           IF WS-FS-S2  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA DA SECAO2'  TO WS-MSG
+              MOVE   WS-FS-S2                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           ELSE
+              IF WS-FS-S2 = '00'
+                 ADD   1  TO  WS-CTLIDO-S2
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DA SECAO3
+      *--------------------------------------------------------------*
+       022-LER-SECAO3.
+
+           READ SECAO3 INTO WS-REG-ATUAL
+
+           IF WS-FS-S3  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA DA SECAO3'  TO WS-MSG
+              MOVE   WS-FS-S3                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           ELSE
+              IF WS-FS-S3 = '00'
+                 ADD   1  TO  WS-CTLIDO-S3
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR UM REGISTRO DA SECAO1 E LER O PROXIMO
+      *--------------------------------------------------------------*
+       030-PROCESSAR-SECAO1.
+
+           PERFORM 040-GRAVAR-CADALU
+           PERFORM 020-LER-SECAO1
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR UM REGISTRO DA SECAO2 E LER O PROXIMO
+      *--------------------------------------------------------------*
+       031-PROCESSAR-SECAO2.
+
+           PERFORM 040-GRAVAR-CADALU
+           PERFORM 021-LER-SECAO2
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR UM REGISTRO DA SECAO3 E LER O PROXIMO
+      *--------------------------------------------------------------*
+       032-PROCESSAR-SECAO3.
+
+           PERFORM 040-GRAVAR-CADALU
+           PERFORM 022-LER-SECAO3
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR NO CADALU CONSOLIDADO O REGISTRO LIDO DE QUALQUER
+      *    UMA DAS SECOES, REJEITANDO MATRICULA JA GRAVADA POR OUTRA
+      *    SECAO (WS-NUMERO-S DUPLICADO - FILE STATUS '22')
+      *--------------------------------------------------------------*
+       040-GRAVAR-CADALU.
+
+           WRITE REG-CADALU  FROM  WS-REG-ATUAL
+           IF  WS-FS-ALU  =  '22'
+               PERFORM 041-REJEITAR-DUPL
+           ELSE
+               IF  WS-FS-ALU  NOT = '00'
+                   MOVE 'ERRO NA GRAVACAO DO CADALU'  TO WS-MSG
+                   MOVE  WS-FS-ALU                    TO WS-FS-MSG
+                   GO TO 999-ERRO
+               ELSE
+                   ADD 1 TO WS-CTGRAV
+               END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    REJEITAR MATRICULA DUPLICADA ENTRE SECOES
+      *--------------------------------------------------------------*
+       041-REJEITAR-DUPL.
+
+           ADD 1 TO WS-CTDUP
+
+           DISPLAY ' *** REGISTRO REJEITADO - MATRICULA DUPLICADA '
+                   'ENTRE SECOES ***'
+           DISPLAY ' * MATRICULA : ' WS-NUMERO-S OF WS-REG-ATUAL
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           PERFORM 015-DATA-HORA.
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * TERMINO: ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG016        *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * REGISTROS LIDOS  - SECAO1  = ' WS-CTLIDO-S1
+           DISPLAY ' * REGISTROS LIDOS  - SECAO2  = ' WS-CTLIDO-S2
+           DISPLAY ' * REGISTROS LIDOS  - SECAO3  = ' WS-CTLIDO-S3
+           DISPLAY ' * REGISTROS GRAVADOS NO CADALU = ' WS-CTGRAV
+           DISPLAY ' * MATRICULAS DUPLICADAS REJEIT.= ' WS-CTDUP
+           DISPLAY ' *========================================*'
+
+           PERFORM 095-FECHAR-ARQ
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *      TERMINO NORMAL DO CGPRG016        *'
+           DISPLAY ' *----------------------------------------*'
+           .
+      *--------------------------------------------------------------*
+      *    FECHAR OS ARQUIVOS
+      *--------------------------------------------------------------*
+       095-FECHAR-ARQ.
+
+           CLOSE  SECAO1
+           IF WS-FS-S1  NOT = '00'
+              MOVE  'ERRO AO FECHAR A SECAO1'   TO WS-MSG
+              MOVE   WS-FS-S1                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  SECAO2
+           IF WS-FS-S2  NOT = '00'
+              MOVE  'ERRO AO FECHAR A SECAO2'   TO WS-MSG
+              MOVE   WS-FS-S2                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  SECAO3
+           IF WS-FS-S3  NOT = '00'
+              MOVE  'ERRO AO FECHAR A SECAO3'   TO WS-MSG
+              MOVE   WS-FS-S3                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  CADALU
+           IF WS-FS-ALU  NOT = '00'
+              MOVE  'ERRO AO FECHAR O CADALU'   TO WS-MSG
+              MOVE   WS-FS-ALU                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ROTINA DE ERRO
+      *--------------------------------------------------------------*
+           COPY ERRORTN.
+      *---------------> FIM DO PROGRAMA CGPRG016 <--------------------*
