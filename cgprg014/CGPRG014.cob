@@ -0,0 +1,447 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.    CGPRG014.
+       AUTHOR.        EQUIPE DE SUSTENTACAO CG.
+       INSTALLATION.  FATEC SAO CAETANO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *--------------------------------------------------------------*
+      * DISCIPLINA: PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: LER UMA GERACAO DO GDG DE HISTORICO DO CADALU
+      *           (HISTALU, GRAVADO PELO CGPRG008 AO FINAL DE CADA
+      *           LOTE - VER HISTORICO V14 DO CGPRG008) E EMITIR UM
+      *           RELATORIO DA TURMA DAQUELE SEMESTRE, PARA CONSULTA
+      *           DE UM PERIODO ANTERIOR JA SUBSTITUIDO NO CADALU
+      *           CORRENTE
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010050  PROGRAMA CRIADO PARA REPORTAR UMA    *
+      *                          GERACAO HISTORICA DO CADALU (VER     *
+      *                          HISTORICO V14 DO CGPRG008)           *
+      *  V02    AGO/2026 010060  030-PROCESSAR PASSA A RECALCULAR A   *
+      *                          MEDIA CONSIDERANDO A RECUPERACAO     *
+      *                          (WS-NOTA-REC-S), TOMANDO O MAIOR     *
+      *                          VALOR ENTRE A MEDIA ORIGINAL E A     *
+      *                          MEDIA COM RECUPERACAO ANTES DE       *
+      *                          CLASSIFICAR APROVADO/REPROVADO - O   *
+      *                          MESMO CRITERIO JA USADO NO CGPRG009  *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           COPY CURRSYM.
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+           SELECT HISTALU ASSIGN TO HISTALUJ
+                  FILE STATUS   IS WS-FS-HIS
+           .
+           SELECT RELHIST ASSIGN TO RELHISTJ
+                  FILE STATUS   IS WS-FS-REL
+           .
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *-----> GERACAO DO GDG DE HISTORICO DO CADALU (VER CGPRG008)
+       FD  HISTALU
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-HISTALU.
+           COPY CADALUC.
+       FD  RELHIST
+           LABEL RECORD OMITTED
+           RECORDING MODE  F
+           .
+       01  REG-RELHIST            PIC X(80)
+           .
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)       VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-CTLIDO              PIC 9(04).
+           05  WS-CTIMPR              PIC 9(04).
+           05  WS-CTSOMA              PIC 9(04).
+           05  WS-CTLIN               PIC 9(02)  VALUE 65.
+           05  WS-DTSYS               PIC 9(06).
+           05  WS-HRSYS               PIC 9(08).
+           05  WS-DTEDI               PIC X(10).
+           05  WS-HREDI               PIC X(11).
+           05  WS-FS-HIS              PIC X(02).
+           05  WS-FS-REL              PIC X(02).
+           05  WS-PROGID              PIC X(08) VALUE 'CGPRG014'.
+           05  WS-MSG                 PIC X(30).
+           05  WS-FS-MSG              PIC X(02).
+
+      *-----> CARTAO DE PARAMETROS DA SYSIN - SO ROTULA O CABECALHO
+      *       COM O PERIODO DA GERACAO LIDA; A GERACAO EM SI E
+      *       ESCOLHIDA PELO JCL (HISTALUJ), NAO POR ESTE PARAMETRO
+       01  WS-PARM-TERMO              PIC X(06).
+
+      *-----> DADOS DE ENTRADA - GERACAO HISTORICA DO CADALU
+       01  WS-REG-HISTALU.
+           COPY CADALUC.
+
+      *-----> AREA DE TRABALHO P/RECALCULO DA MEDIA COM RECUPERACAO
+       01  WS-MEDIA-REC               PIC 9(02)V99   COMP-3.
+
+      *-----> TOTAIS DE CONTROLE DA TURMA (RODAPE DO RELHIST)
+       01  WS-TOTAIS-TURMA.
+           05  WS-QTD-APROV           PIC 9(04) VALUE ZEROS.
+           05  WS-QTD-REPROV          PIC 9(04) VALUE ZEROS.
+           05  WS-SOMA-MEDIA          PIC 9(06)V99 VALUE ZEROS.
+           05  WS-MEDIA-TURMA         PIC 9(02)V99 VALUE ZEROS.
+
+      *-----> DADOS DE SAIDA - IMPRESSAO DO RELATORIO
+       01  WS-CAB1.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-DATA-CAB           PIC X(10).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(40) VALUE
+              'RELATORIO HISTORICO DE ALUNOS - PERIODO'.
+           05 WS-TERMO-CAB          PIC X(06).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE 'PAG. '.
+           05 WS-PAG-CAB            PIC 9(02) VALUE ZEROS.
+           05 FILLER                PIC X(10) VALUE SPACES.
+
+       01  WS-CAB2.
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 FILLER                PIC X(07) VALUE 'NUM.   '.
+           05 FILLER                PIC X(04) VALUE 'NOME'.
+           05 FILLER                PIC X(19) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE 'CURSO'.
+           05 FILLER                PIC X(10) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE 'NOTA1   '.
+           05 FILLER                PIC X(08) VALUE 'NOTA2   '.
+           05 FILLER                PIC X(08) VALUE 'MEDIA   '.
+           05 FILLER                PIC X(09) VALUE 'AVALIACAO'.
+           05 FILLER                PIC X(01) VALUE SPACES.
+
+       01  WS-REG-RELHIST.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-NUMERO-R         PIC 9(04).
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 WS-NOME-R           PIC X(20).
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 WS-CURSO-R          PIC X(12).
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 WS-NOTA1-R          PIC Z9,99.
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 WS-NOTA2-R          PIC Z9,99.
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 WS-MEDIA-R          PIC Z9,99.
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 WS-AVALIACAO-R      PIC X(09).
+           05 FILLER              PIC X(04) VALUE SPACES.
+
+       01  WS-HIFEN               PIC X(80)       VALUE ALL '-'.
+
+      *-----> RODAPE COM OS TOTAIS DE CONTROLE DA TURMA
+       01  WS-REG-TRAILER-1.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE 'TOTAL DE APROVADOS :'.
+           05 WS-QTD-APROV-T   PIC ZZZ9.
+           05 FILLER           PIC X(05) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE 'TOTAL DE REPROVADOS:'.
+           05 WS-QTD-REPROV-T  PIC ZZZ9.
+           05 FILLER           PIC X(25) VALUE SPACES.
+
+       01  WS-REG-TRAILER-2.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE 'MEDIA DA TURMA ....:'.
+           05 WS-MEDIA-TURMA-T PIC Z9,99.
+           05 FILLER           PIC X(53) VALUE SPACES.
+
+       01  FILLER                 PIC X(35)       VALUE
+           '****** FIM DA WORKING-STORAGE *****'.
+      *
+
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-CGPRG014.
+
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR UNTIL WS-FS-HIS = '10'
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "PROGRAMA 14 - FATEC SCS"
+           DISPLAY "RELATORIO HISTORICO DE ALUNOS (GDG DO CADALU)"
+           DISPLAY "-----------------------------------------------"
+
+           PERFORM 015-DATA-HORA
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * INICIO : ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+
+           PERFORM 020-ABRIR-ARQ
+
+           ACCEPT  WS-PARM-TERMO   FROM  SYSIN
+           MOVE    WS-PARM-TERMO   TO    WS-TERMO-CAB
+           MOVE    WS-DTEDI        TO    WS-DATA-CAB
+
+           PERFORM 025-LER-HISTALU
+
+           IF WS-FS-HIS = '10'
+              MOVE 'ERRO - GERACAO HISTALU VAZIA'  TO  WS-MSG
+              MOVE WS-FS-HIS                       TO  WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    OBTER A DATA E HORA DO SISTEMA
+      *--------------------------------------------------------------*
+       015-DATA-HORA.
+
+           ACCEPT  WS-DTSYS  FROM DATE
+           STRING  WS-DTSYS  (5:2) '/'
+                   WS-DTSYS  (3:2) '/20'
+                   WS-DTSYS  (1:2)
+           DELIMITED BY SIZE INTO WS-DTEDI
+
+           ACCEPT  WS-HRSYS  FROM TIME
+           STRING  WS-HRSYS  (1:2) ':'
+                   WS-HRSYS  (3:2) ':'
+                   WS-HRSYS  (5:2) ':'
+                   WS-HRSYS  (7:2)
+           DELIMITED BY SIZE INTO WS-HREDI
+           .
+      *--------------------------------------------------------------*
+      *    ABERTURA DOS ARQUIVOS
+      *--------------------------------------------------------------*
+       020-ABRIR-ARQ.
+
+           OPEN INPUT HISTALU
+           IF WS-FS-HIS  NOT = '00'
+              MOVE  'ERRO AO ABRIR O HISTALU'  TO WS-MSG
+              MOVE   WS-FS-HIS                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           OPEN OUTPUT RELHIST
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO AO ABRIR O RELHIST'  TO WS-MSG
+              MOVE   WS-FS-REL                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DA GERACAO HISTORICA DO CADALU
+      *--------------------------------------------------------------*
+       025-LER-HISTALU.
+
+           READ HISTALU  INTO  WS-REG-HISTALU
+
+           IF WS-FS-HIS  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA DO HISTALU'  TO WS-MSG
+              MOVE   WS-FS-HIS                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           ELSE
+              IF WS-FS-HIS = '00'
+                 ADD   1  TO  WS-CTLIDO
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR DADOS RECEBIDOS DO HISTALU
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           COMPUTE WS-MEDIA-REC = (WS-MEDIA-S OF WS-REG-HISTALU +
+                                    WS-NOTA-REC-S OF WS-REG-HISTALU) / 2
+           IF WS-MEDIA-REC  >  WS-MEDIA-S OF WS-REG-HISTALU
+              MOVE WS-MEDIA-REC  TO  WS-MEDIA-S OF WS-REG-HISTALU
+           END-IF
+
+           IF WS-MEDIA-S OF WS-REG-HISTALU  <  7
+              MOVE 'REPROVADO' TO  WS-AVALIACAO-R
+              ADD 1 TO WS-QTD-REPROV
+           ELSE
+              MOVE 'APROVADO ' TO  WS-AVALIACAO-R
+              ADD 1 TO WS-QTD-APROV
+           END-IF
+
+           ADD  WS-MEDIA-S OF WS-REG-HISTALU  TO  WS-SOMA-MEDIA
+
+           MOVE  WS-NUMERO-S OF WS-REG-HISTALU  TO  WS-NUMERO-R
+           MOVE  WS-NOME-S   OF WS-REG-HISTALU  TO  WS-NOME-R
+           MOVE  WS-CURSO-S  OF WS-REG-HISTALU  TO  WS-CURSO-R
+           MOVE  WS-NOTA1-S  OF WS-REG-HISTALU  TO  WS-NOTA1-R
+           MOVE  WS-NOTA2-S  OF WS-REG-HISTALU  TO  WS-NOTA2-R
+           MOVE  WS-MEDIA-S  OF WS-REG-HISTALU  TO  WS-MEDIA-R
+
+           PERFORM 035-IMPREL
+
+           PERFORM 025-LER-HISTALU
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR LINHAS DO RELATORIO
+      *--------------------------------------------------------------*
+       035-IMPREL.
+
+           IF WS-CTLIN > 8
+              PERFORM 040-IMPCAB
+           END-IF
+
+           WRITE REG-RELHIST  FROM  WS-REG-RELHIST
+           IF  WS-FS-REL  NOT = '00'
+               MOVE 'ERRO NA GRAVACAO DO RELHIST'   TO WS-MSG
+               MOVE  WS-FS-REL                      TO WS-FS-MSG
+               GO TO 999-ERRO
+           ELSE
+               ADD 1 TO WS-CTIMPR
+               ADD 1 TO WS-CTLIN
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR CABECALHO
+      *--------------------------------------------------------------*
+       040-IMPCAB.
+
+           ADD    1        TO WS-PAG-CAB
+
+           WRITE REG-RELHIST FROM WS-CAB1 AFTER PAGE
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO CAB1' TO WS-MSG
+              MOVE WS-FS-REL TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELHIST FROM WS-HIFEN
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO HIFEN-1' TO WS-MSG
+              MOVE WS-FS-REL TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELHIST FROM WS-CAB2
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO CAB2' TO WS-MSG
+              MOVE WS-FS-REL            TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELHIST FROM WS-HIFEN
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO HIFEN-2' TO WS-MSG
+              MOVE WS-FS-REL               TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           MOVE 4 TO WS-CTLIN
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR RODAPE COM OS TOTAIS DE CONTROLE DA TURMA
+      *--------------------------------------------------------------*
+       045-IMPTRAILER.
+
+           IF WS-CTIMPR = ZEROS
+              MOVE ZEROS  TO  WS-MEDIA-TURMA
+           ELSE
+              COMPUTE WS-MEDIA-TURMA = WS-SOMA-MEDIA / WS-CTIMPR
+           END-IF
+
+           MOVE  WS-QTD-APROV    TO  WS-QTD-APROV-T
+           MOVE  WS-QTD-REPROV   TO  WS-QTD-REPROV-T
+           MOVE  WS-MEDIA-TURMA  TO  WS-MEDIA-TURMA-T
+
+           WRITE REG-RELHIST FROM WS-HIFEN
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO HIFEN-TRAILER' TO WS-MSG
+              MOVE WS-FS-REL                     TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELHIST FROM WS-REG-TRAILER-1
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO TRAILER-1' TO WS-MSG
+              MOVE WS-FS-REL                 TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELHIST FROM WS-REG-TRAILER-2
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO TRAILER-2' TO WS-MSG
+              MOVE WS-FS-REL                 TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           PERFORM 015-DATA-HORA.
+
+           PERFORM 045-IMPTRAILER
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * TERMINO: ' WS-DTEDI ' AS ' WS-HREDI
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG014        *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * REGISTROS LIDOS     - HISTALU = ' WS-CTLIDO
+           DISPLAY ' * REGISTROS IMPRESSOS - RELHIST = ' WS-CTIMPR
+           DISPLAY ' *========================================*'
+
+           IF WS-CTLIDO NOT = WS-CTIMPR
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * QUEBRA DE CONTROLE - LIDO X IMPRESSO   *'
+              DISPLAY ' * REGISTROS LIDOS     (WS-CTLIDO) = '
+                      WS-CTLIDO
+              DISPLAY ' * REGISTROS IMPRESSOS (WS-CTIMPR) = '
+                      WS-CTIMPR
+              DISPLAY ' *----------------------------------------*'
+              MOVE 8  TO  RETURN-CODE
+           END-IF
+
+           PERFORM 095-FECHAR-ARQ
+
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *      TERMINO NORMAL DO CGPRG014        *'
+           DISPLAY ' *----------------------------------------*'
+           .
+      *--------------------------------------------------------------*
+      *    FECHAR OS ARQUIVOS
+      *--------------------------------------------------------------*
+       095-FECHAR-ARQ.
+
+           CLOSE  HISTALU
+           IF WS-FS-HIS  NOT = '00'
+              MOVE  'ERRO AO FECHAR O HISTALU'  TO WS-MSG
+              MOVE   WS-FS-HIS                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  RELHIST
+           IF WS-FS-REL  NOT = '00'
+              MOVE  'ERRO AO FECHAR O RELHIST'  TO WS-MSG
+              MOVE   WS-FS-REL                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ROTINA DE ERRO
+      *--------------------------------------------------------------*
+           COPY ERRORTN.
+      *---------------> FIM DO PROGRAMA CGPRG014 <
