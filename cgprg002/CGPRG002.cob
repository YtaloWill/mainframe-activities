@@ -3,15 +3,24 @@
        PROGRAM-ID.   CGPRG002.
       * AUTOR .........: CELSO GALLAO.
       * DATA DE CRIACAO: 02/03/2021.
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010031  PASSA A LER A TURMA INTEIRA VIA
+      *                          CARTOES DE SYSIN (ACCEPT ... ATE O
+      *                          SENTINELA), EM VEZ DE SEMPRE EXIBIR
+      *                          O UNICO ALUNO FIXO NO 030-PROCESSAR
+      *  V02    AGO/2026 010042  CURRENCY SIGN/DECIMAL-POINT PASSAM A VIR
+      *                          DE UM UNICO COPY (CURRSYM), PONTO UNICO
+      *                          PARA TROCAR MOEDA/CONVENCAO DECIMAL SEM
+      *                          ALTERAR CADA PROGRAMA INDIVIDUALMENTE
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
        CONFIGURATION SECTION.
       *---------------------*
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
+           COPY CURRSYM.
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
@@ -29,6 +38,14 @@
       *-----> AREA AUXILIAR
        77  WS-FIM                 PIC X(01) VALUE "N".
        77  WS-CTEXIB              PIC 9(02).
+       77  WS-CTLIDO              PIC 9(02).
+
+      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
+       01  WS-REG-SYSIN.
+           05 WS-ALUNO-IN         PIC A(25).
+           05 WS-RA-IN            PIC 9(13).
+           05 WS-NOTA1-IN         PIC 9(02)V99.
+           05 WS-NOTA2-IN         PIC 9(02)V99.
 
       *-----> DADOS DE SAIDA VIA SYSOUT
        01  WS-REG-SYSOUT.
@@ -64,22 +81,38 @@
            DISPLAY "** PROGRAMA 2 **"
 
            MOVE  ZEROS  TO  WS-CTEXIB
+
+           PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
+      *    LEITURA DADOS DA SYSIN                                    *
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE   'S'     TO  WS-FIM
+           ELSE
+              ADD 1  TO WS-CTLIDO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS  *
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
            DISPLAY '** YTALO WILLIAM **'
 
-           MOVE 'ZE GABARITO JR'   TO   WS-ALUNO
-           MOVE '1680481117111'    TO   WS-RA
-           MOVE 7,25               TO   WS-NOTA1
-           MOVE 10,00              TO   WS-NOTA2
+           MOVE WS-ALUNO-IN        TO   WS-ALUNO
+           MOVE WS-RA-IN           TO   WS-RA
+           MOVE WS-NOTA1-IN        TO   WS-NOTA1
+           MOVE WS-NOTA2-IN        TO   WS-NOTA2
 
            DISPLAY WS-REG-SYSOUT
            ADD   1               TO   WS-CTEXIB
-           MOVE 'S'              TO   WS-FIM
+
+           PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS                                      *
