@@ -3,15 +3,26 @@
        PROGRAM-ID.   CGPRG001.
       * AUTOR .........: YTALO WILLIAM.
       * DATA DE CRIACAO: 16/02/2021.
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    AGO/2026 010030  030-PROCESSAR PASSA A HONRAR
+      *                          LK-NR-DPTO/LK-NOME-DPTO E A
+      *                          PERCORRER UMA TABELA REAL DE
+      *                          FUNCIONARIOS POR DEPARTAMENTO, EM
+      *                          VEZ DE SEMPRE EXIBIR UM UNICO
+      *                          FUNCIONARIO FIXO
+      *  V02    AGO/2026 010042  CURRENCY SIGN/DECIMAL-POINT PASSAM A VIR
+      *                          DE UM UNICO COPY (CURRSYM), PONTO UNICO
+      *                          PARA TROCAR MOEDA/CONVENCAO DECIMAL SEM
+      *                          ALTERAR CADA PROGRAMA INDIVIDUALMENTE
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
        CONFIGURATION SECTION.
       *---------------------*
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
+           COPY CURRSYM.
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
@@ -29,6 +40,31 @@
       *-----> AREA AUXILIAR
        77  WS-FIM                 PIC X(01) VALUE "N".
        77  WS-CTEXIB              PIC 9(02).
+       77  WS-FUNC-SUB            PIC 9(02).
+
+      *-----> TABELA ESTATICA DO QUADRO DE FUNCIONARIOS POR
+      *       DEPARTAMENTO (CARGA VIA REDEFINES), PERCORRIDA POR
+      *       WS-FUNC-SUB CONFORME O DEPARTAMENTO RECEBIDO EM
+      *       LK-PARAMETROS
+       01  WS-TAB-FUNC-CARGA.
+           05 FILLER              PIC X(55)       VALUE
+              '1001A.D.S.    CELSO D. GALLAO     PROFESSOR      120000'.
+           05 FILLER              PIC X(55)       VALUE
+              '1001A.D.S.    MARIA F. SOUZA      COORDENADOR    250000'.
+           05 FILLER              PIC X(55)       VALUE
+              '1002RH        JOAO P. LIMA        ANALISTA RH    180000'.
+           05 FILLER              PIC X(55)       VALUE
+              '1002RH        ANA C. PEREIRA      GERENTE RH     320000'.
+           05 FILLER              PIC X(55)       VALUE
+              '1003TI        PEDRO H. ROCHA      DESENVOLVEDOR  210000'.
+
+       01  WS-TAB-FUNC  REDEFINES  WS-TAB-FUNC-CARGA.
+           05  WS-FUNC-OCOR           OCCURS 5 TIMES.
+               10  WS-TAB-DPTO-NUM     PIC 9(04).
+               10  WS-TAB-DPTO-NOME    PIC X(10).
+               10  WS-TAB-FUNC-NOME    PIC A(20).
+               10  WS-TAB-FUNC-FUNCAO  PIC X(15).
+               10  WS-TAB-FUNC-SALARIO PIC 9(04)V99.
 
       *-----> DADOS DE SAIDA VIA SYSOUT
        01  WS-REG-SYSOUT.
@@ -45,8 +81,8 @@
            05 LK-NOME-DPTO           PIC X(15).
            05 LK-COD-RETORNO         PIC 99.
       *
-       PROCEDURE DIVISION.
-      *==================*
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *=======================================*
       *--------------------------------------------------------------*
       *    PROCESSO PRINCIPAL                                        *
       *--------------------------------------------------------------*
@@ -64,28 +100,45 @@
            DISPLAY "** INICIO DA EXECUCAO **"
 
            MOVE  ZEROS  TO  WS-CTEXIB
+           MOVE  ZEROS  TO  LK-COD-RETORNO
+           MOVE  1      TO  WS-FUNC-SUB
            .
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
+      *    PROCESSAR O QUADRO DE FUNCIONARIOS DO DEPARTAMENTO        *
+      *    RECEBIDO EM LK-NR-DPTO/LK-NOME-DPTO                       *
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
            DISPLAY '** YTALO WILLIAM **'
 
-           MOVE 'CELSO D. GALLAO ' TO   WS-NOME
-           MOVE 'A.D.S.    '       TO   WS-DPTO
-           MOVE 'PROFESSOR'        TO   WS-FUNCAO
-           MOVE  1200,00           TO   WS-SALARIO
+           IF WS-TAB-DPTO-NUM (WS-FUNC-SUB) = LK-NR-DPTO
+              AND WS-TAB-DPTO-NOME (WS-FUNC-SUB) = LK-NOME-DPTO
+              MOVE WS-TAB-FUNC-NOME    (WS-FUNC-SUB) TO   WS-NOME
+              MOVE WS-TAB-DPTO-NOME    (WS-FUNC-SUB) TO   WS-DPTO
+              MOVE WS-TAB-FUNC-FUNCAO  (WS-FUNC-SUB) TO   WS-FUNCAO
+              MOVE WS-TAB-FUNC-SALARIO (WS-FUNC-SUB) TO   WS-SALARIO
 
-           DISPLAY WS-REG-SYSOUT
-           ADD   1               TO   WS-CTEXIB
-           MOVE 'S'              TO   WS-FIM
+              DISPLAY WS-REG-SYSOUT
+              ADD   1               TO   WS-CTEXIB
+           END-IF
+
+           ADD   1               TO   WS-FUNC-SUB
+
+           IF WS-FUNC-SUB > 5
+              MOVE 'S'              TO   WS-FIM
+           END-IF
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS                                      *
       *--------------------------------------------------------------*
        050-TERMINAR.
 
+           IF WS-CTEXIB = ZEROS
+              MOVE 4               TO   LK-COD-RETORNO
+              DISPLAY "DEPARTAMENTO NAO ENCONTRADO NA TABELA: "
+      -              LK-NR-DPTO " " LK-NOME-DPTO
+           END-IF
+
            DISPLAY '** FIM DA EXECUCAO **'
            DISPLAY "REGISTROS EXIBIDOS = " WS-CTEXIB
            DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG001"
