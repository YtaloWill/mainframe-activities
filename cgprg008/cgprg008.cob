@@ -16,21 +16,123 @@
       * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
       * ------  -------  ------  ------  -------------------------   *
       *  V01    FEV/2013 010002  SISTEMA GERA ARQUIVO SEQUENCIAL     *
+      *  V02    AGO/2026 010014  CADALU PASSA A SER INDEXADO POR     *
+      *                          WS-NUMERO-S (KSDS), PERMITINDO      *
+      *                          MANUTENCAO SEM RECARGA DA TURMA     *
+      *  V03    AGO/2026 010015  VALIDACAO DA FAIXA DE NOTAS (0-10)  *
+      *                          ANTES DE GRAVAR NO CADALU, COM      *
+      *                          REJEICAO PARA LISTAGEM DE EXCECAO   *
+      *  V04    AGO/2026 010016  CHECKPOINT/RESTART DO LOTE DE       *
+      *                          SYSIN VIA CKPT008, PERMITINDO       *
+      *                          REINICIAR SEM REPROCESSAR CARTOES   *
+      *  V05    AGO/2026 010017  REJEICAO DE MATRICULA DUPLICADA NA  *
+      *                          INCLUSAO, DETECTADA PELA CHAVE DO   *
+      *                          CADALU (FILE STATUS 22)             *
+      *  V06    AGO/2026 010018  INCLUIDA NOTA DE RECUPERACAO        *
+      *                          (WS-NOTA-REC-IN/-S) NO CARTAO DE    *
+      *                          SYSIN E NO CADALU                   *
+      *  V07    AGO/2026 010031  999-ERRO PASSA A VIR DO COPY        *
+      *                          ERRORTN, COMPARTILHADO COM OS       *
+      *                          DEMAIS PROGRAMAS BATCH              *
+      *  V08    AGO/2026 010037  INCLUIDOS CARTOES DE CABECALHO E    *
+      *                          RODAPE NO LOTE DE SYSIN, COM        *
+      *                          CONFRONTO DA QTDE ESPERADA/         *
+      *                          INFORMADA CONTRA WS-CTLIDO          *
+      *  V09    AGO/2026 010038  090-TERMINAR PASSA A CONFERIR       *
+      *                          WS-CTLIDO CONTRA A SOMA DOS         *
+      *                          CONTADORES DE GRAVACAO, DEVOLVENDO  *
+      *                          RETURN-CODE 8 SE NAO BATEREM         *
+      *  V10    AGO/2026 010039  CKPT008 PASSA A GRAVAR TAMBEM OS    *
+      *                          CONTADORES POR TIPO DE TRANSACAO,   *
+      *                          PARA QUE O RESTART NAO PERCA A      *
+      *                          CONFERENCIA DO V09 NOS CARTOES JA   *
+      *                          APLICADOS ANTES DA PARADA           *
+      *  V11    AGO/2026 010042  CURRENCY SIGN/DECIMAL-POINT PASSAM A VIR
+      *                          DE UM UNICO COPY (CURRSYM), PONTO UNICO
+      *                          PARA TROCAR MOEDA/CONVENCAO DECIMAL SEM
+      *                          ALTERAR CADA PROGRAMA INDIVIDUALMENTE
+      *  V12    AGO/2026 010044  CAMPOS NUMERICOS DO CADALU PASSAM A
+      *                          COMP-3 (COPY CADALUC); O MOVE EM BLOCO
+      *                          DE WS-REG-SYSIN (ZONADO, CARTAO) PARA
+      *                          WS-REG-CADALU FOI SUBSTITUIDO POR
+      *                          MOVES CAMPO A CAMPO, POIS OS DOIS
+      *                          REGISTROS DEIXAM DE TER O MESMO
+      *                          LAYOUT INTERNO
+      *  V13    AGO/2026 010045  029-VALIDAR PASSA A REJEITAR TAMBEM
+      *                          CARTAO COM NOME OU CURSO EM BRANCO
+      *                          (NOVO CONTADOR WS-CTREJNOM, MIRRADO NO
+      *                          CKPT008, E NOVA ROTINA 028-REJEITAR-
+      *                          NOME) - ANTES UM CARTAO COM O CAMPO
+      *                          DE NOME DESALINHADO/TRUNCADO ERA
+      *                          GRAVADO NO CADALU COM O NOME EM BRANCO
+      *  V14    AGO/2026 010050  AO FINAL DO LOTE, O CONTEUDO INTEIRO
+      *                          DO CADALU (JA ATUALIZADO) PASSA A SER
+      *                          EXTRAIDO SEQUENCIALMENTE PARA O NOVO
+      *                          ARQUIVO HISTALU (FD/SELECT NOVOS),
+      *                          QUE O JCL DEVE ASSOCIAR A UMA NOVA
+      *                          GERACAO DO GDG DE HISTORICO DO CADALU
+      *                          (UMA GERACAO POR LOTE/SEMESTRE). O
+      *                          PROPRIO CADALU CONTINUA INDEXADO (KSDS
+      *                          NAO PODE SER GERACAO DE GDG) E SO
+      *                          REFLETE A TURMA CORRENTE; O CGPRG014
+      *                          LE UMA GERACAO DO HISTALU PARA
+      *                          REPORTAR UM SEMESTRE ANTERIOR SEM
+      *                          DEPENDER DO CADALU TER SIDO PRESERVADO
+      *  V15    AGO/2026 010056  CARTAO DE CABECALHO PASSA A TRAZER
+      *                          WS-HDR-RUNID (COPY SYSINHT); RUNID E
+      *                          DATA DO LOTE PASSAM A SER GRAVADOS EM
+      *                          CADA REGISTRO INCLUIDO OU ALTERADO NO
+      *                          CADALU (WS-RUNID-S/WS-DTLOTE-S, VER
+      *                          COPY CADALUC), PARA RASTREAR DE QUAL
+      *                          LOTE CADA REGISTRO VEIO
+      *  V16    AGO/2026 010014  CARTAO DE SYSIN GANHA WS-TIPO-TRANS-IN
+      *                          ('I'=INCLUSAO, 'A'=ALTERACAO, 'E'=
+      *                          EXCLUSAO), COM AS NOVAS ROTINAS
+      *                          031-INCLUIR/032-ALTERAR/033-EXCLUIR;
+      *                          O CADALU INDEXADO (VER V02) PASSA A
+      *                          SER MANTIDO POR ESTE PROGRAMA, NAO SO
+      *                          CARREGADO POR INCLUSAO COMO ANTES
+      *  V17    AGO/2026 010060  029-VALIDAR PASSA A SO EXIGIR NOME/
+      *                          CURSO PREENCHIDOS PARA TRANS-INCLUSAO;
+      *                          O CARTAO 'A' (ALTERACAO) SO ALTERA AS
+      *                          NOTAS EM 032-ALTERAR E NUNCA GRAVOU
+      *                          WS-NOME-IN/WS-CURSO-IN NO CADALU, POR
+      *                          ISSO NAO FAZ SENTIDO REJEITA-LO POR
+      *                          NOME/CURSO EM BRANCO
+      *  V18    AGO/2026 010061  CARTAO DE ALTERACAO/EXCLUSAO COM
+      *                          MATRICULA NAO CADASTRADA (FS='23') NAO
+      *                          ABORTA MAIS O LOTE COM GO TO 999-ERRO;
+      *                          PASSA PELO NOVO CONTADOR WS-CTREJNE
+      *                          (028-REJEITAR-NENC, MIRRADO NO CKPT008
+      *                          E NO RODAPE DE TOTAIS), DA MESMA FORMA
+      *                          QUE AS DEMAIS REJEICOES DE CARTAO
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
        CONFIGURATION SECTION.
       *---------------------*
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
+           COPY CURRSYM.
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
            SELECT CADALU ASSIGN TO CADALUJ
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS WS-NUMERO-S OF REG-CADALU
                   FILE STATUS   IS WS-FS-ALU
            .
+           SELECT CKPT008 ASSIGN TO CKPT008J
+                  ORGANIZATION  IS RELATIVE
+                  ACCESS MODE   IS DYNAMIC
+                  RELATIVE KEY  IS WS-CKPT-KEY
+                  FILE STATUS   IS WS-FS-CKP
+           .
+      *-----> EXTRATO SEQUENCIAL DO CADALU - UMA NOVA GERACAO DO GDG
+      *       DE HISTORICO A CADA LOTE (VER HISTORICO V14)
+           SELECT HISTALU ASSIGN TO HISTALUJ
+                  FILE STATUS   IS WS-FS-HIS
+           .
        DATA DIVISION.
       *=============*
        FILE SECTION.
@@ -39,8 +141,29 @@
            LABEL RECORD STANDARD
            RECORDING MODE  F
            .
-       01  REG-CADALU             PIC X(70)
+       01  REG-CADALU.
+           COPY CADALUC.
+      *-----> PONTO DE CHECKPOINT/RESTART DO LOTE DE SYSIN
+       FD  CKPT008
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
+           .
+       01  REG-CKPT008.
+           05  REG-CKPT-CTLIDO      PIC 9(02).
+           05  REG-CKPT-CTGRAV      PIC 9(02).
+           05  REG-CKPT-CTALT       PIC 9(02).
+           05  REG-CKPT-CTEXC       PIC 9(02).
+           05  REG-CKPT-CTREJ       PIC 9(02).
+           05  REG-CKPT-CTDUP       PIC 9(02).
+           05  REG-CKPT-CTREJNOM    PIC 9(02).
+           05  REG-CKPT-CTREJNE     PIC 9(02).
+      *-----> GERACAO DO GDG DE HISTORICO DO CADALU (UMA POR LOTE)
+       FD  HISTALU
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
            .
+       01  REG-HISTALU.
+           COPY CADALUC.
        WORKING-STORAGE SECTION.
       *-----------------------*
        01  FILLER                 PIC X(35)        VALUE
@@ -51,12 +174,47 @@
            05  WS-FIM                 PIC X(01).
            05  WS-CTLIDO              PIC 9(02).
            05  WS-CTGRAV              PIC 9(02).
+           05  WS-CTALT               PIC 9(02).
+           05  WS-CTEXC               PIC 9(02).
+           05  WS-CTREJ               PIC 9(02).
+           05  WS-CTDUP               PIC 9(02).
+           05  WS-CTREJNOM            PIC 9(02).
+           05  WS-CTREJNE             PIC 9(02).
+           05  WS-CTPROC              PIC 9(02).
+           05  WS-CTHIST              PIC 9(04).
            05  WS-FS-ALU              PIC X(02).
+           05  WS-FS-CKP              PIC X(02).
+           05  WS-FS-HIS              PIC X(02).
+           05  WS-PROGID              PIC X(08) VALUE 'CGPRG008'.
            05  WS-MSG                 PIC X(30).
            05  WS-FS-MSG              PIC X(02).
            05  WS-MEDIA               PIC 9(02)V99.
+           05  WS-SW-NOTA             PIC X(01).
+               88 NOTA-VALIDA             VALUE 'V'.
+               88 NOTA-INVALIDA           VALUE 'I'.
+           05  WS-SW-NOME             PIC X(01).
+               88 NOME-VALIDO             VALUE 'V'.
+               88 NOME-INVALIDO           VALUE 'I'.
+      *-----> CONTROLE DE CHECKPOINT/RESTART DO LOTE DE SYSIN
+       01  WS-AREA-CKPT.
+           05  WS-CKPT-KEY            PIC 9(02)     VALUE 1.
+           05  WS-CTLIDO-ANT          PIC 9(02)     VALUE ZEROS.
+           05  WS-CTGRAV-ANT          PIC 9(02)     VALUE ZEROS.
+           05  WS-CTALT-ANT           PIC 9(02)     VALUE ZEROS.
+           05  WS-CTEXC-ANT           PIC 9(02)     VALUE ZEROS.
+           05  WS-CTREJ-ANT           PIC 9(02)     VALUE ZEROS.
+           05  WS-CTDUP-ANT           PIC 9(02)     VALUE ZEROS.
+           05  WS-CTREJNOM-ANT        PIC 9(02)     VALUE ZEROS.
+           05  WS-CTREJNE-ANT         PIC 9(02)     VALUE ZEROS.
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
+      *      WS-TIPO-TRANS-IN: 'I' = INCLUSAO, 'A' = ALTERACAO DE
+      *      NOTAS, 'E' = EXCLUSAO DO ALUNO (SOMENTE WS-NUMERO-IN
+      *      E WS-TIPO-TRANS-IN SAO OBRIGATORIOS PARA 'E')
        01  WS-REG-SYSIN.
+           05 WS-TIPO-TRANS-IN    PIC X(01).
+               88 TRANS-INCLUSAO      VALUE 'I' ' '.
+               88 TRANS-ALTERACAO     VALUE 'A'.
+               88 TRANS-EXCLUSAO      VALUE 'E'.
            05 WS-NUMERO-IN        PIC 9(04).
            05 WS-NOME-IN          PIC X(20).
            05 WS-SEXO-IN          PIC X(01).
@@ -64,6 +222,9 @@
            05 WS-CURSO-IN         PIC X(12).
            05 WS-NOTA1-IN         PIC 9(02)V99.
            05 WS-NOTA2-IN         PIC 9(02)V99.
+           05 WS-NOTA-REC-IN      PIC 9(02)V99.
+      *-----> CABECALHO E RODAPE DO LOTE DE SYSIN
+           COPY SYSINHT.
       *-----> SAIDA - DADOS PARA SYSOUT
        01  WS-REG-SYSOUT.
            05 WS-NUM              PIC 9(04).
@@ -81,17 +242,9 @@
            05 WS-NOTA2            PIC Z9,99.
            05 FILLER              PIC X(01)        VALUE SPACES.
            05 WS-MED              PIC Z9,99.
-      *-----> SAIDA - ARQ. FISICO SEQUENCIAL
+      *-----> SAIDA - ARQ. INDEXADO (CADALU)
        01  WS-REG-CADALU.
-           05 WS-NUMERO-S         PIC 9(04).
-           05 WS-NOME-S           PIC X(20).
-           05 WS-SEXO-S           PIC X(01).
-           05 WS-IDADE-S          PIC 9(02).
-           05 WS-CURSO-S          PIC X(12).
-           05 WS-NOTA1-S          PIC 9(02)V99.
-           05 WS-NOTA2-S          PIC 9(02)V99.
-           05 WS-MEDIA-S          PIC 9(02)V99.
-           05 FILLER              PIC X(19)       VALUE SPACES.
+           COPY CADALUC.
 
        01  WS-HIFEN               PIC X(80)       VALUE ALL '-'.
 
@@ -119,16 +272,85 @@
            DISPLAY "YTALO WILLIAM DE JESUS DA GLORIA"
            DISPLAY "-----------------------------------------------"
 
-           OPEN OUTPUT CADALU
+           OPEN I-O CADALU
+           IF WS-FS-ALU = '35'
+              OPEN OUTPUT CADALU
+           END-IF
            IF WS-FS-ALU  NOT = '00'
               MOVE  'ERRO AO ABRIR O CADALU'  TO WS-MSG
               MOVE   WS-FS-ALU                TO WS-FS-MSG
               GO TO  999-ERRO
            END-IF
 
+           ACCEPT WS-REG-HEADER  FROM SYSIN
+           DISPLAY ' * CABECALHO - DATA  : ' WS-HDR-DATA-LOTE
+           DISPLAY ' * CABECALHO - QTDE. : ' WS-HDR-QTD-ESPERADA
+
+           PERFORM 021-ABRIR-CKPT
+
+           IF WS-CTLIDO-ANT > 0
+              DISPLAY ' * RESTART - PULANDO ' WS-CTLIDO-ANT
+                      ' CARTOES JA PROCESSADOS'
+              PERFORM 026-PULAR-SYSIN WS-CTLIDO-ANT TIMES
+              MOVE WS-CTLIDO-ANT TO WS-CTLIDO
+              MOVE WS-CTGRAV-ANT TO WS-CTGRAV
+              MOVE WS-CTALT-ANT  TO WS-CTALT
+              MOVE WS-CTEXC-ANT  TO WS-CTEXC
+              MOVE WS-CTREJ-ANT  TO WS-CTREJ
+              MOVE WS-CTDUP-ANT  TO WS-CTDUP
+              MOVE WS-CTREJNOM-ANT TO WS-CTREJNOM
+              MOVE WS-CTREJNE-ANT  TO WS-CTREJNE
+           END-IF
+
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    ABRIR/POSICIONAR O ARQUIVO DE CHECKPOINT DO LOTE DE SYSIN
+      *--------------------------------------------------------------*
+       021-ABRIR-CKPT.
+
+           OPEN I-O CKPT008
+           IF WS-FS-CKP = '35'
+              OPEN OUTPUT CKPT008
+              IF WS-FS-CKP NOT = '00'
+                 MOVE  'ERRO AO CRIAR O CKPT008'  TO WS-MSG
+                 MOVE   WS-FS-CKP                 TO WS-FS-MSG
+                 GO TO  999-ERRO
+              END-IF
+              MOVE ZEROS    TO  REG-CKPT008
+              WRITE REG-CKPT008
+              CLOSE CKPT008
+              OPEN I-O CKPT008
+           END-IF
+           IF WS-FS-CKP  NOT = '00'
+              MOVE  'ERRO AO ABRIR O CKPT008'  TO WS-MSG
+              MOVE   WS-FS-CKP                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           READ CKPT008
+           IF WS-FS-CKP NOT = '00'
+              MOVE  'ERRO NA LEITURA DO CKPT008'  TO WS-MSG
+              MOVE   WS-FS-CKP                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           MOVE REG-CKPT-CTLIDO  TO  WS-CTLIDO-ANT
+           MOVE REG-CKPT-CTGRAV  TO  WS-CTGRAV-ANT
+           MOVE REG-CKPT-CTALT   TO  WS-CTALT-ANT
+           MOVE REG-CKPT-CTEXC   TO  WS-CTEXC-ANT
+           MOVE REG-CKPT-CTREJ   TO  WS-CTREJ-ANT
+           MOVE REG-CKPT-CTDUP   TO  WS-CTDUP-ANT
+           MOVE REG-CKPT-CTREJNOM TO WS-CTREJNOM-ANT
+           MOVE REG-CKPT-CTREJNE  TO WS-CTREJNE-ANT
+           .
+      *--------------------------------------------------------------*
+      *    DESCARTAR CARTOES DE SYSIN JA APLICADOS EM EXECUCAO ANTERIOR
+      *--------------------------------------------------------------*
+       026-PULAR-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+           .
+      *--------------------------------------------------------------*
       *    LEITURA DADOS DA SYSIN
       *--------------------------------------------------------------*
        025-LER-SYSIN.
@@ -137,6 +359,7 @@
 
            IF WS-REG-SYSIN = ALL '9'
               MOVE   'S'     TO  WS-FIM
+              ACCEPT WS-REG-TRAILER  FROM SYSIN
            ELSE
               ADD 1  TO WS-CTLIDO
            END-IF
@@ -146,43 +369,338 @@
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
+           IF TRANS-EXCLUSAO
+              PERFORM 033-EXCLUIR
+           ELSE
+              PERFORM 029-VALIDAR
+              IF NOTA-INVALIDA
+                 PERFORM 028-REJEITAR
+              ELSE
+                 IF NOME-INVALIDO
+                    PERFORM 028-REJEITAR-NOME
+                 ELSE
+                    IF TRANS-ALTERACAO
+                       PERFORM 032-ALTERAR
+                    ELSE
+                       PERFORM 031-INCLUIR
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           PERFORM 027-GRAVAR-CKPT
+
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    ATUALIZAR O CHECKPOINT COM O TOTAL DE CARTOES JA APLICADOS
+      *--------------------------------------------------------------*
+       027-GRAVAR-CKPT.
+
+           MOVE WS-CTLIDO    TO  REG-CKPT-CTLIDO
+           MOVE WS-CTGRAV    TO  REG-CKPT-CTGRAV
+           MOVE WS-CTALT     TO  REG-CKPT-CTALT
+           MOVE WS-CTEXC     TO  REG-CKPT-CTEXC
+           MOVE WS-CTREJ     TO  REG-CKPT-CTREJ
+           MOVE WS-CTDUP     TO  REG-CKPT-CTDUP
+           MOVE WS-CTREJNOM  TO  REG-CKPT-CTREJNOM
+           MOVE WS-CTREJNE   TO  REG-CKPT-CTREJNE
+           REWRITE REG-CKPT008
+           IF WS-FS-CKP NOT = '00'
+              MOVE  'ERRO NA GRAVACAO DO CKPT008'  TO WS-MSG
+              MOVE   WS-FS-CKP                     TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR FAIXA DE NOTAS (0 A 10) ANTES DE GRAVAR NO CADALU
+      *--------------------------------------------------------------*
+       029-VALIDAR.
+
+           SET NOTA-VALIDA     TO TRUE
+           IF WS-NOTA1-IN  > 10  OR  WS-NOTA2-IN  > 10  OR
+              WS-NOTA-REC-IN  > 10
+              SET NOTA-INVALIDA  TO TRUE
+           END-IF
+
+           SET NOME-VALIDO     TO TRUE
+           IF TRANS-INCLUSAO
+              IF WS-NOME-IN  = SPACES  OR  WS-CURSO-IN  = SPACES
+                 SET NOME-INVALIDO  TO TRUE
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    REJEITAR CARTAO DE SYSIN COM NOTA FORA DA FAIXA 0 A 10
+      *--------------------------------------------------------------*
+       028-REJEITAR.
+
+           ADD 1 TO WS-CTREJ
+
+           DISPLAY ' *** REGISTRO REJEITADO - NOTA FORA DA FAIXA ***'
+           DISPLAY ' * MATRICULA : ' WS-NUMERO-IN
+           DISPLAY ' * NOTA1     : ' WS-NOTA1-IN
+           DISPLAY ' * NOTA2     : ' WS-NOTA2-IN
+           .
+      *--------------------------------------------------------------*
+      *    REJEITAR CARTAO DE SYSIN COM NOME OU CURSO EM BRANCO
+      *--------------------------------------------------------------*
+       028-REJEITAR-NOME.
+
+           ADD 1 TO WS-CTREJNOM
+
+           DISPLAY ' *** REGISTRO REJEITADO - NOME OU CURSO EM BRANCO *'
+           DISPLAY ' * MATRICULA : ' WS-NUMERO-IN
+           DISPLAY ' * NOME      : ' WS-NOME-IN
+           DISPLAY ' * CURSO     : ' WS-CURSO-IN
+           .
+      *--------------------------------------------------------------*
+      *    REJEITAR CARTAO DE SYSIN COM MATRICULA JA EXISTENTE NO
+      *    CADALU (WS-NUMERO-IN DUPLICADO DENTRO DO MESMO LOTE)
+      *--------------------------------------------------------------*
+       028-REJEITAR-DUPL.
+
+           ADD 1 TO WS-CTDUP
+
+           DISPLAY ' *** REGISTRO REJEITADO - MATRICULA DUPLICADA ***'
+           DISPLAY ' * MATRICULA : ' WS-NUMERO-IN
+           .
+      *--------------------------------------------------------------*
+      *    REJEITAR CARTAO DE ALTERACAO/EXCLUSAO CUJA MATRICULA NAO
+      *    EXISTE NO CADALU
+      *--------------------------------------------------------------*
+       028-REJEITAR-NENC.
+
+           ADD 1 TO WS-CTREJNE
+
+           DISPLAY ' *** REGISTRO REJEITADO - NAO ENCONTRADO ***'
+           DISPLAY ' * TIPO      : ' WS-TIPO-TRANS-IN
+           DISPLAY ' * MATRICULA : ' WS-NUMERO-IN
+           .
+      *--------------------------------------------------------------*
+      *    INCLUIR NOVO ALUNO NO CADALU
+      *--------------------------------------------------------------*
+       031-INCLUIR.
+
            COMPUTE WS-MEDIA = (WS-NOTA1-IN + WS-NOTA2-IN) / 2
-           MOVE WS-REG-SYSIN   TO   WS-REG-CADALU
-           MOVE WS-MEDIA       TO   WS-MEDIA-S
+           MOVE SPACES           TO   WS-REG-CADALU
+           MOVE WS-NUMERO-IN     TO   WS-NUMERO-S OF WS-REG-CADALU
+           MOVE WS-NOME-IN       TO   WS-NOME-S OF WS-REG-CADALU
+           MOVE WS-SEXO-IN       TO   WS-SEXO-S OF WS-REG-CADALU
+           MOVE WS-IDADE-IN      TO   WS-IDADE-S OF WS-REG-CADALU
+           MOVE WS-CURSO-IN      TO   WS-CURSO-S OF WS-REG-CADALU
+           MOVE WS-NOTA1-IN      TO   WS-NOTA1-S OF WS-REG-CADALU
+           MOVE WS-NOTA2-IN      TO   WS-NOTA2-S OF WS-REG-CADALU
+           MOVE WS-MEDIA         TO   WS-MEDIA-S OF WS-REG-CADALU
+           MOVE WS-NOTA-REC-IN   TO   WS-NOTA-REC-S OF WS-REG-CADALU
+           MOVE WS-HDR-RUNID     TO   WS-RUNID-S OF WS-REG-CADALU
+           MOVE WS-HDR-DATA-LOTE TO   WS-DTLOTE-S OF WS-REG-CADALU
            WRITE REG-CADALU   FROM  WS-REG-CADALU
-           IF  WS-FS-ALU  NOT = '00'
-               MOVE 'ERRO NA GRAVACAO DO CADALUN'  TO WS-MSG
-               MOVE  WS-FS-ALU                     TO WS-FS-MSG
-               GO TO 999-ERRO
+           IF  WS-FS-ALU  =  '22'
+               PERFORM 028-REJEITAR-DUPL
            ELSE
-               ADD 1 TO WS-CTGRAV
+               IF  WS-FS-ALU  NOT = '00'
+                   MOVE 'ERRO NA GRAVACAO DO CADALUN'  TO WS-MSG
+                   MOVE  WS-FS-ALU                     TO WS-FS-MSG
+                   GO TO 999-ERRO
+               ELSE
+                   ADD 1 TO WS-CTGRAV
+
+                   MOVE WS-NUMERO-S OF WS-REG-CADALU  TO  WS-NUM
+                   MOVE WS-NOME-S OF WS-REG-CADALU    TO  WS-NOME
+                   MOVE WS-SEXO-S OF WS-REG-CADALU     TO  WS-SEXO
+                   MOVE WS-IDADE-S OF WS-REG-CADALU    TO  WS-IDADE
+                   MOVE WS-CURSO-S OF WS-REG-CADALU    TO  WS-CURSO
+                   MOVE WS-NOTA1-S OF WS-REG-CADALU    TO  WS-NOTA1
+                   MOVE WS-NOTA2-S OF WS-REG-CADALU    TO  WS-NOTA2
+                   MOVE WS-MEDIA                       TO  WS-MED
+
+                   DISPLAY WS-REG-SYSOUT
+               END-IF
            END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ALTERAR NOTAS DE UM ALUNO JA EXISTENTE NO CADALU
+      *--------------------------------------------------------------*
+       032-ALTERAR.
+
+           MOVE WS-NUMERO-IN    TO   WS-NUMERO-S OF REG-CADALU
+           READ CADALU
+           IF WS-FS-ALU = '23'
+              PERFORM 028-REJEITAR-NENC
+           ELSE
+              IF WS-FS-ALU NOT = '00'
+                 MOVE 'ERRO NA LEITURA P/ALTERACAO'  TO WS-MSG
+                 MOVE  WS-FS-ALU                     TO WS-FS-MSG
+                 GO TO 999-ERRO
+              ELSE
+                 MOVE WS-NOTA1-IN      TO   WS-NOTA1-S OF REG-CADALU
+                 MOVE WS-NOTA2-IN      TO   WS-NOTA2-S OF REG-CADALU
+                 MOVE WS-NOTA-REC-IN   TO   WS-NOTA-REC-S OF REG-CADALU
+                 COMPUTE WS-MEDIA = (WS-NOTA1-IN + WS-NOTA2-IN) / 2
+                 MOVE WS-MEDIA         TO   WS-MEDIA-S OF REG-CADALU
+                 MOVE WS-HDR-RUNID     TO   WS-RUNID-S OF REG-CADALU
+                 MOVE WS-HDR-DATA-LOTE TO   WS-DTLOTE-S OF REG-CADALU
 
-           MOVE WS-NUMERO-S       TO    WS-NUM
-           MOVE WS-NOME-S         TO    WS-NOME
-           MOVE WS-SEXO-S         TO    WS-SEXO
-           MOVE WS-IDADE-S        TO    WS-IDADE
-           MOVE WS-CURSO-S        TO    WS-CURSO
-           MOVE WS-NOTA1-S        TO    WS-NOTA1
-           MOVE WS-NOTA2-S        TO    WS-NOTA2
-           MOVE WS-MEDIA          TO    WS-MED
-           
-           DISPLAY WS-REG-SYSOUT
+                 REWRITE REG-CADALU
+                 IF WS-FS-ALU NOT = '00'
+                    MOVE 'ERRO NA ALTERACAO DO CADALU'  TO WS-MSG
+                    MOVE  WS-FS-ALU                     TO WS-FS-MSG
+                    GO TO 999-ERRO
+                 ELSE
+                    ADD 1 TO WS-CTALT
+                 END-IF
 
-           PERFORM 025-LER-SYSIN
+                 MOVE WS-NUMERO-S OF REG-CADALU       TO    WS-NUM
+                 MOVE WS-NOME-S OF REG-CADALU         TO    WS-NOME
+                 MOVE WS-SEXO-S OF REG-CADALU         TO    WS-SEXO
+                 MOVE WS-IDADE-S OF REG-CADALU        TO    WS-IDADE
+                 MOVE WS-CURSO-S OF REG-CADALU        TO    WS-CURSO
+                 MOVE WS-NOTA1-S OF REG-CADALU        TO    WS-NOTA1
+                 MOVE WS-NOTA2-S OF REG-CADALU        TO    WS-NOTA2
+                 MOVE WS-MEDIA                        TO    WS-MED
+
+                 DISPLAY 'ALTERADO: ' WS-REG-SYSOUT
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    EXCLUIR UM ALUNO DO CADALU
+      *--------------------------------------------------------------*
+       033-EXCLUIR.
+
+           MOVE WS-NUMERO-IN    TO   WS-NUMERO-S OF REG-CADALU
+           DELETE CADALU RECORD
+           IF WS-FS-ALU = '23'
+              PERFORM 028-REJEITAR-NENC
+           ELSE
+              IF WS-FS-ALU NOT = '00'
+                 MOVE 'ERRO NA EXCLUSAO DO CADALU'   TO WS-MSG
+                 MOVE  WS-FS-ALU                     TO WS-FS-MSG
+                 GO TO 999-ERRO
+              ELSE
+                 ADD 1 TO WS-CTEXC
+                 DISPLAY 'EXCLUIDO: MATRICULA ' WS-NUMERO-IN
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    EXTRAIR O CADALU INTEIRO (JA ATUALIZADO PELO LOTE) PARA O
+      *    HISTALU, UMA NOVA GERACAO DO GDG DE HISTORICO POR LOTE
+      *--------------------------------------------------------------*
+       080-GERAR-HISTORICO.
+
+           OPEN OUTPUT HISTALU
+           IF WS-FS-HIS  NOT = '00'
+              MOVE  'ERRO AO ABRIR O HISTALU'  TO WS-MSG
+              MOVE   WS-FS-HIS                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           MOVE ZEROS  TO  WS-NUMERO-S OF REG-CADALU
+           START CADALU KEY IS NOT LESS THAN WS-NUMERO-S OF REG-CADALU
+           IF WS-FS-ALU = '00'
+              PERFORM 081-COPIAR-HISTORICO  UNTIL  WS-FS-ALU = '10'
+           ELSE
+              IF WS-FS-ALU  NOT = '23'
+                 MOVE  'ERRO NO START P/HISTALU'  TO WS-MSG
+                 MOVE   WS-FS-ALU                 TO WS-FS-MSG
+                 GO TO  999-ERRO
+              END-IF
+           END-IF
+
+           CLOSE HISTALU
+           IF WS-FS-HIS  NOT = '00'
+              MOVE  'ERRO AO FECHAR O HISTALU'  TO WS-MSG
+              MOVE   WS-FS-HIS                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    COPIAR UM REGISTRO DO CADALU PARA A GERACAO DO HISTALU
+      *--------------------------------------------------------------*
+       081-COPIAR-HISTORICO.
+
+           READ CADALU NEXT RECORD
+
+           IF WS-FS-ALU  NOT = '00' AND '10'
+              MOVE  'ERRO NA LEITURA P/HISTALU'  TO WS-MSG
+              MOVE   WS-FS-ALU                   TO WS-FS-MSG
+              GO TO  999-ERRO
+           ELSE
+              IF WS-FS-ALU = '00'
+                 WRITE REG-HISTALU  FROM  REG-CADALU
+                 IF WS-FS-HIS  NOT = '00'
+                    MOVE  'ERRO NA GRAVACAO DO HISTALU'  TO WS-MSG
+                    MOVE   WS-FS-HIS                     TO WS-FS-MSG
+                    GO TO  999-ERRO
+                 ELSE
+                    ADD 1  TO  WS-CTHIST
+                 END-IF
+              END-IF
+           END-IF
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
       *--------------------------------------------------------------*
        090-TERMINAR.
 
+           PERFORM 080-GERAR-HISTORICO
+
            DISPLAY ' *========================================*'
            DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG008        *'
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' * REGISTROS LIDOS    - SYSIN  = ' WS-CTLIDO
-           DISPLAY ' * REGISTROS GRAVADOS - CADALU = ' WS-CTGRAV
+           DISPLAY ' * INCLUSOES GRAVADAS - CADALU = ' WS-CTGRAV
+           DISPLAY ' * ALTERACOES GRAVADAS- CADALU = ' WS-CTALT
+           DISPLAY ' * EXCLUSOES GRAVADAS - CADALU = ' WS-CTEXC
+           DISPLAY ' * REGISTROS REJEITADOS (NOTA) = ' WS-CTREJ
+           DISPLAY ' * REGISTROS REJEITADOS (DUPL) = ' WS-CTDUP
+           DISPLAY ' * REGISTROS REJEITADOS (NOME) = ' WS-CTREJNOM
+           DISPLAY ' * REGISTROS REJEITADOS (NENC) = ' WS-CTREJNE
+           DISPLAY ' * ALUNOS EXTRAIDOS   - HISTALU= ' WS-CTHIST
            DISPLAY ' *========================================*'
 
+           IF WS-CTLIDO NOT = WS-HDR-QTD-ESPERADA
+              OR WS-CTLIDO NOT = WS-TRL-QTD-INFORMADA
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * ATENCAO - LOTE COM QTDE DE CARTOES     *'
+              DISPLAY ' *           DIFERENTE DO ESPERADO        *'
+              DISPLAY ' * QTDE ESPERADA  (CABECALHO) = '
+                      WS-HDR-QTD-ESPERADA
+              DISPLAY ' * QTDE INFORMADA (RODAPE)    = '
+                      WS-TRL-QTD-INFORMADA
+              DISPLAY ' * QTDE LIDA      (WS-CTLIDO) = ' WS-CTLIDO
+           END-IF
+
+           COMPUTE WS-CTPROC = WS-CTGRAV + WS-CTALT + WS-CTEXC
+                   + WS-CTREJ + WS-CTDUP + WS-CTREJNOM + WS-CTREJNE
+           IF WS-CTLIDO NOT = WS-CTPROC
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * QUEBRA DE CONTROLE - LIDO X PROCESSADO *'
+              DISPLAY ' * REGISTROS LIDOS     (WS-CTLIDO) = '
+                      WS-CTLIDO
+              DISPLAY ' * REGISTROS PROCESSADOS(WS-CTPROC)= '
+                      WS-CTPROC
+              DISPLAY ' *----------------------------------------*'
+              MOVE 8  TO  RETURN-CODE
+           END-IF
+
+           MOVE ZEROS    TO  REG-CKPT008
+           REWRITE REG-CKPT008
+           IF WS-FS-CKP NOT = '00'
+              MOVE  'ERRO NA ZERAGEM DO CKPT008'  TO WS-MSG
+              MOVE   WS-FS-CKP                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  CKPT008
+           IF WS-FS-CKP  NOT = '00'
+              MOVE  'ERRO AO FECHAR O CKPT008'  TO WS-MSG
+              MOVE   WS-FS-CKP                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
            CLOSE  CADALU
            IF WS-FS-ALU  NOT = '00'
               MOVE  'ERRO AO FECHAR O CADALU'  TO WS-MSG
@@ -197,16 +715,5 @@
       *--------------------------------------------------------------*
       *    ROTINA DE ERRO
       *--------------------------------------------------------------*
-       999-ERRO.
-
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' *           PROGRAMA CANCELADO           *'
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' * MENSAGEM    = ' WS-MSG
-           DISPLAY ' * FILE STATUS = ' WS-FS-MSG
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' *       TERMINO ANORMAL DO CGPRG008      *'
-           DISPLAY ' *----------------------------------------*'
-           STOP RUN
-           .
+           COPY ERRORTN.
       *---------------> FIM DO PROGRAMA XXPRG002 <-------------------*
