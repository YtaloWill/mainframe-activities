@@ -14,24 +14,116 @@
       * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
       * ------  -------  ------  ------  -------------------------   *
       *  V01    FEV/2013 010001  SISTEMA LER ARQUIVO E GERA RELATORIO
+      *  V02    AGO/2026 010014  CADALU PASSA A SER LIDO COMO ARQUIVO
+      *                          INDEXADO POR WS-NUMERO-S, PERMITINDO
+      *                          CONSULTA DIRETA POR MATRICULA
+      *  V03    AGO/2026 010015  INCLUIDO RODAPE COM OS TOTAIS DE
+      *                          APROVADOS/REPROVADOS, MEDIA DA TURMA
+      *                          E MAIOR/MENOR MEDIA AO FINAL DO RELALU
+      *  V04    AGO/2026 010016  INCLUIDO CONCEITO (EXCELENTE/APROVADO/
+      *                          RECUPERACAO/REPROVADO) NO RELALU PARA
+      *                          ANALISE DE BOLSA/HONORS
+      *  V05    AGO/2026 010017  GERADO EXTRATO CSVALU EM PARALELO AO
+      *                          RELALU PARA CARGA EM PLANILHA
+      *  V06    AGO/2026 010018  INCLUIDO PARAMETRO DE MEDIA MINIMA NO
+      *                          SYSIN, PERMITINDO FILTRAR O RELALU/
+      *                          CSVALU POR ALUNOS EM RISCO (CARTAO EM
+      *                          BRANCO/ZERO MANTEM TODOS OS ALUNOS)
+      *  V07    AGO/2026 010019  RECALCULO DA MEDIA FINAL CONSIDERANDO
+      *                          A NOTA DE RECUPERACAO (WS-NOTA-REC-E),
+      *                          MANTENDO A MAIOR ENTRE MEDIA ORIGINAL
+      *                          E MEDIA DE RECUPERACAO
+      *  V08    AGO/2026 010031  999-ERRO PASSA A VIR DO COPY
+      *                          ERRORTN, COMPARTILHADO COM OS
+      *                          DEMAIS PROGRAMAS BATCH
+      *  V09    AGO/2026 010038  INCLUIDO WS-CTEXCFILT (REGISTROS
+      *                          EXCLUIDOS PELO FILTRO DE MEDIA) E
+      *                          090-TERMINAR PASSA A CONFERIR
+      *                          WS-CTLIDO CONTRA IMPRESSOS+EXCLUIDOS,
+      *                          DEVOLVENDO RETURN-CODE 8 SE NAO
+      *                          BATEREM
+      *  V10    AGO/2026 010040  CHECKPOINT/RESTART DO RELALU VIA
+      *                          CKPT009, POSICIONANDO O CADALU PELA
+      *                          CHAVE (WS-NUMERO-S) E RETOMANDO O
+      *                          RELALU/CSVALU EM MODO EXTEND, PARA
+      *                          NAO REIMPRIMIR PAGINAS JA EMITIDAS
+      *  V11    AGO/2026 010041  CARTAO DE PARAMETROS DA SYSIN PASSA A
+      *                          SEGUIR O LAYOUT COMUM (COPY RELPARM)
+      *                          COMPARTILHADO COM O CGPRG011
+      *  V12    AGO/2026 010042  CURRENCY SIGN/DECIMAL-POINT PASSAM A VIR
+      *                          DE UM UNICO COPY (CURRSYM), PONTO UNICO
+      *                          PARA TROCAR MOEDA/CONVENCAO DECIMAL SEM
+      *                          ALTERAR CADA PROGRAMA INDIVIDUALMENTE
+      *  V13    AGO/2026 010044  CAMPOS NUMERICOS DO CADALU PASSAM A
+      *                          COMP-3 (COPY CADALUC); WS-REG-CADALU
+      *                          (AREA DE LEITURA, NAO COPIADA DE
+      *                          CADALUC) ATUALIZADA NO MESMO SENTIDO
+      *                          PARA CONTINUAR BATENDO BYTE A BYTE
+      *                          COM O REGISTRO DO ARQUIVO
+      *  V14    AGO/2026 010049  INCLUIDO RODAPE DE PAGINA NO RELALU,
+      *                          IMPRESSO EM 040-IMPCAB IMEDIATAMENTE
+      *                          ANTES DE CADA QUEBRA DE PAGINA, COM A
+      *                          QUANTIDADE DE ALUNOS E O TOTAL DE
+      *                          APROVADOS/REPROVADOS DA PROPRIA
+      *                          PAGINA (WS-CTLIN-PAG/WS-QTD-APROV-PAG/
+      *                          WS-QTD-REPROV-PAG, ZERADOS A CADA
+      *                          RODAPE IMPRESSO)
+      *  V15    AGO/2026 010059  CORRIGIDA A GRAVACAO DO CSVALU EM
+      *                          036-IMPCSV: AS NOTAS IAM PARA O CSV
+      *                          PELAS PICTURES EDITADAS DO RELALU
+      *                          (Z9,99), QUE SOB DECIMAL-POINT IS
+      *                          COMMA IMPRIMEM VIRGULA COMO SEPARADOR
+      *                          DECIMAL - A MESMA VIRGULA QUE SEPARA
+      *                          AS COLUNAS DO CSV, PARTINDO CADA NOTA
+      *                          EM DUAS CELULAS NA PLANILHA. AGORA AS
+      *                          NOTAS SAO MONTADAS A PARTIR DE CAMPOS
+      *                          SEM EDICAO (WS-NOTA1-CSV/WS-NOTA2-CSV/
+      *                          WS-MEDIA-CSV), COM UM '.' LITERAL
+      *                          ENTRE PARTE INTEIRA E FRACIONARIA
+      *  V16    AGO/2026 010060  CARTAO DE PARAMETROS (WS-PARM-PERIODO/
+      *                          WS-PARM-FILTRO) PASSA A SER LIDO NUM
+      *                          SO ACCEPT DE WS-REG-PARM-REL, COMO O
+      *                          LAYOUT DO COPY RELPARM JA DOCUMENTA -
+      *                          ANTES ERAM DOIS ACCEPT FROM SYSIN
+      *                          SEPARADOS, QUE CONSOMEM DOIS CARTOES
+      *                          DA SYSIN EM VEZ DE UM SO
+      *  V17    AGO/2026 010061  RESTART NAO ABENDA MAIS QUANDO O START
+      *                          DO CADALU DEVOLVE FS='23' (NENHUMA
+      *                          MATRICULA MAIOR QUE A DO CHECKPOINT -
+      *                          LOTE ANTERIOR JA TINHA LIDO ATE O FIM);
+      *                          ANTES O FLUXO CAIA DIRETO NUM READ
+      *                          NEXT APOS UM START SEM POSICIONAMENTO
+      *                          VALIDO, O QUE PODE DEVOLVER FS='46' E
+      *                          SER TRATADO COMO ERRO POR 025-LER-
+      *                          CADALU EM VEZ DE FIM DE ARQUIVO
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
        CONFIGURATION SECTION.
       *---------------------*
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
+           COPY CURRSYM.
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
            SELECT CADALU ASSIGN TO CADALUJ
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS WS-NUMERO-S OF REG-CADALU
                   FILE STATUS   IS WS-FS-ALU
            .
            SELECT RELALU ASSIGN TO RELALUJ
                   FILE STATUS   IS WS-FS-REL
            .
+           SELECT CSVALU ASSIGN TO CSVALUJ
+                  FILE STATUS   IS WS-FS-CSV
+           .
+           SELECT CKPT009 ASSIGN TO CKPT009J
+                  ORGANIZATION  IS RELATIVE
+                  ACCESS MODE   IS DYNAMIC
+                  RELATIVE KEY  IS WS-CKPT-KEY
+                  FILE STATUS   IS WS-FS-CKP
+           .
        DATA DIVISION.
       *=============*
        FILE SECTION.
@@ -40,13 +132,31 @@
            LABEL RECORD STANDARD
            RECORDING MODE  F
            .
-       01  REG-CADALU             PIC X(70)
+       01  REG-CADALU.
+           COPY CADALUC.
+      *-----> PONTO DE CHECKPOINT/RESTART DO RELALU/CSVALU
+       FD  CKPT009
+           LABEL RECORD STANDARD
+           RECORDING MODE  F
            .
+       01  REG-CKPT009.
+           05  REG-CKPT-NUMERO      PIC 9(04).
+           05  REG-CKPT-PAG         PIC 9(02).
+           05  REG-CKPT-CTLIDO      PIC 9(02).
+           05  REG-CKPT-CTFILT      PIC 9(02).
+           05  REG-CKPT-CTIMPR      PIC 9(02).
+           05  REG-CKPT-CTEXCFILT   PIC 9(02).
        FD  RELALU
            LABEL RECORD OMITTED
            RECORDING MODE  F
            .
-       01  REG-RELALU             PIC X(80)
+       01  REG-RELALU             PIC X(94)
+           .
+       FD  CSVALU
+           LABEL RECORD OMITTED
+           RECORDING MODE  F
+           .
+       01  REG-CSVALU             PIC X(80)
            .
        WORKING-STORAGE SECTION.
       *-----------------------*
@@ -56,28 +166,66 @@
       *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
        01  WS-AREA-AUX.
            05  WS-CTLIDO              PIC 9(02).
+           05  WS-CTFILT              PIC 9(02).
            05  WS-CTIMPR              PIC 9(02).
+           05  WS-CTEXCFILT           PIC 9(02).
+           05  WS-CTSOMA              PIC 9(02).
            05  WS-CTLIN               PIC 9(02)  VALUE 65.
+           05  WS-CTLIN-PAG            PIC 9(02)  VALUE ZEROS.
            05  WS-DTSYS               PIC 9(06).
            05  WS-HRSYS               PIC 9(08).
            05  WS-DTEDI               PIC X(10).
            05  WS-HREDI               PIC X(11).
            05  WS-FS-ALU              PIC X(02).
            05  WS-FS-REL              PIC X(02).
+           05  WS-FS-CSV              PIC X(02).
+           05  WS-FS-CKP              PIC X(02).
+           05  WS-PROGID              PIC X(08) VALUE 'CGPRG009'.
            05  WS-MSG                 PIC X(30).
            05  WS-FS-MSG              PIC X(02).
+           05  WS-MEDIA-MIN-IN        PIC 9(02)V99 VALUE ZEROS.
+           05  WS-MEDIA-REC-E         PIC 9(02)V99 VALUE ZEROS.
+
+      *-----> CARTAO DE PARAMETROS DA SYSIN (LAYOUT COMUM AOS
+      *       PROGRAMAS DE RELATORIO - VER COPY RELPARM)
+           COPY RELPARM.
+
+      *-----> CONTROLE DE CHECKPOINT/RESTART DO RELALU/CSVALU
+       01  WS-AREA-CKPT.
+           05  WS-CKPT-KEY            PIC 9(02)     VALUE 1.
+           05  WS-NUMERO-ANT          PIC 9(04)     VALUE ZEROS.
+           05  WS-PAG-ANT             PIC 9(02)     VALUE ZEROS.
+           05  WS-CTLIDO-ANT          PIC 9(02)     VALUE ZEROS.
+           05  WS-CTFILT-ANT          PIC 9(02)     VALUE ZEROS.
+           05  WS-CTIMPR-ANT          PIC 9(02)     VALUE ZEROS.
+           05  WS-CTEXCFILT-ANT       PIC 9(02)     VALUE ZEROS.
+
+      *-----> TOTAIS DE CONTROLE DA TURMA (RODAPE DO RELALU)
+       01  WS-TOTAIS-TURMA.
+           05  WS-QTD-APROV           PIC 9(02) VALUE ZEROS.
+           05  WS-QTD-REPROV          PIC 9(02) VALUE ZEROS.
+           05  WS-SOMA-MEDIA          PIC 9(04)V99 VALUE ZEROS.
+           05  WS-MEDIA-TURMA         PIC 9(02)V99 VALUE ZEROS.
+           05  WS-MAIOR-MEDIA         PIC 9(02)V99 VALUE ZEROS.
+           05  WS-MENOR-MEDIA         PIC 9(02)V99 VALUE ZEROS.
+
+      *-----> TOTAIS DA PAGINA CORRENTE (RODAPE DE PAGINA DO RELALU)
+       01  WS-TOTAIS-PAGINA.
+           05  WS-QTD-APROV-PAG       PIC 9(02) VALUE ZEROS.
+           05  WS-QTD-REPROV-PAG      PIC 9(02) VALUE ZEROS.
 
       *-----> DADOS DE ENTRADA - CADASTRO DE ALUNOS
        01  WS-REG-CADALU.
-           05 WS-NUMERO-E         PIC 9(04).
+           05 WS-NUMERO-E         PIC 9(04)      COMP-3.
            05 WS-NOME-E           PIC X(20).
            05 WS-SEXO-E           PIC X(01).
-           05 WS-IDADE-E          PIC 9(02).
+           05 WS-IDADE-E          PIC 9(02)      COMP-3.
            05 WS-CURSO-E          PIC X(12).
-           05 WS-NOTA1-E          PIC 9(02)V99.
-           05 WS-NOTA2-E          PIC 9(02)V99.
-           05 WS-MEDIA-E          PIC 9(02)V99.
-           05 FILLER              PIC X(19).
+           05 WS-NOTA1-E          PIC 9(02)V99   COMP-3.
+           05 WS-NOTA2-E          PIC 9(02)V99   COMP-3.
+           05 WS-MEDIA-E          PIC 9(02)V99   COMP-3.
+           05 WS-NOTA-REC-E       PIC 9(02)V99   COMP-3.
+           05 FILLER              PIC X(15).
 
       *-----> DADOS DE SAIDA - IMPRESSAO DO RELATORIO
        01  WS-CAB1.
@@ -103,6 +251,8 @@
            05 FILLER                PIC X(08) VALUE 'NOTA2   '.
            05 FILLER                PIC X(08) VALUE 'MEDIA   '.
            05 FILLER                PIC X(09) VALUE 'AVALIACAO'.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE 'CONCEITO'.
            05 FILLER                PIC X(01) VALUE SPACES.
 
        01  WS-REG-RELALU.
@@ -120,9 +270,67 @@
            05 WS-MEDIA-R          PIC Z9,99.
            05 FILLER              PIC X(03) VALUE SPACES.
            05 WS-AVALIACAO-R      PIC X(09).
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 WS-CONCEITO-R       PIC X(11).
            05 FILLER              PIC X(01) VALUE SPACES.
 
-       01  WS-HIFEN               PIC X(80)       VALUE ALL '-'.
+      *-----> LINHA DO EXTRATO CSV DO RELALU (CSVALU)
+       01  WS-LINHA-CSV           PIC X(80)       VALUE SPACES.
+
+      *-----> NOTAS SEM PICTURE DE EDICAO, PARA MONTAR O CSV. O
+      *       PROGRAMA RODA COM DECIMAL-POINT IS COMMA (COPY CURRSYM),
+      *       ENTAO AS PICTURES EDITADAS DO RELALU (Z9,99) IMPRIMEM O
+      *       SEPARADOR DECIMAL COMO VIRGULA - QUE E TAMBEM O
+      *       SEPARADOR DE CAMPO DO CSV. ESTES CAMPOS (SEM EDICAO, SO
+      *       V IMPLICITO) SAO USADOS EM 036-IMPCSV, SEPARANDO A PARTE
+      *       INTEIRA DA FRACIONARIA POR UM '.' LITERAL, INDEPENDENTE
+      *       DO DECIMAL-POINT CONFIGURADO
+       01  WS-NOTA1-CSV           PIC 9(02)V99.
+       01  WS-NOTA2-CSV           PIC 9(02)V99.
+       01  WS-MEDIA-CSV           PIC 9(02)V99.
+
+       01  WS-HIFEN               PIC X(94)       VALUE ALL '-'.
+
+      *-----> RODAPE COM OS TOTAIS DE CONTROLE DA TURMA
+       01  WS-REG-TRAILER-1.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE 'TOTAL DE APROVADOS :'.
+           05 WS-QTD-APROV-T   PIC ZZ9.
+           05 FILLER           PIC X(06) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE 'TOTAL DE REPROVADOS:'.
+           05 WS-QTD-REPROV-T  PIC ZZ9.
+           05 FILLER           PIC X(26) VALUE SPACES.
+
+       01  WS-REG-TRAILER-2.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE 'MEDIA DA TURMA ....:'.
+           05 WS-MEDIA-TURMA-T PIC Z9,99.
+           05 FILLER           PIC X(06) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE 'MAIOR MEDIA .......:'.
+           05 WS-MAIOR-MEDIA-T PIC Z9,99.
+           05 FILLER           PIC X(22) VALUE SPACES.
+
+       01  WS-REG-TRAILER-3.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE 'MENOR MEDIA .......:'.
+           05 WS-MENOR-MEDIA-T PIC Z9,99.
+           05 FILLER           PIC X(53) VALUE SPACES.
+
+      *-----> LINHA DE RODAPE DA PAGINA NO RELALU
+       01  WS-REG-RODAPE-PAG.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(20) VALUE
+              'REGISTROS NA PAGINA:'.
+           05 WS-CTLIN-PAG-T      PIC ZZ9.
+           05 FILLER              PIC X(06) VALUE SPACES.
+           05 FILLER              PIC X(20) VALUE
+              'APROVADOS NA PAGINA:'.
+           05 WS-QTD-APROV-PAG-T  PIC ZZ9.
+           05 FILLER              PIC X(06) VALUE SPACES.
+           05 FILLER              PIC X(21) VALUE
+              'REPROVADOS NA PAGINA:'.
+           05 WS-QTD-REPROV-PAG-T PIC ZZ9.
+           05 FILLER              PIC X(10) VALUE SPACES.
 
        01  FILLER                 PIC X(35)       VALUE
            '****** FIM DA WORKING-STORAGE *****'.
@@ -155,9 +363,35 @@
            DISPLAY ' * INICIO : ' WS-DTEDI ' AS ' WS-HREDI
            DISPLAY ' *----------------------------------------*'
 
+           PERFORM 021-ABRIR-CKPT
+
            PERFORM 020-ABRIR-ARQ
 
-           PERFORM 025-LER-CADALU
+           IF WS-NUMERO-ANT > 0
+              DISPLAY ' * RESTART - RETOMANDO APOS A MATRICULA '
+                      WS-NUMERO-ANT ', PAGINA ' WS-PAG-ANT
+              MOVE WS-NUMERO-ANT  TO  WS-NUMERO-S OF REG-CADALU
+              START CADALU KEY IS > WS-NUMERO-S OF REG-CADALU
+              IF WS-FS-ALU NOT = '00' AND '23'
+                 MOVE  'ERRO NO RESTART (START) DO CADALU'  TO WS-MSG
+                 MOVE   WS-FS-ALU                           TO WS-FS-MSG
+                 GO TO  999-ERRO
+              END-IF
+              MOVE WS-PAG-ANT       TO  WS-PAG-CAB
+              MOVE WS-CTLIDO-ANT    TO  WS-CTLIDO
+              MOVE WS-CTFILT-ANT    TO  WS-CTFILT
+              MOVE WS-CTIMPR-ANT    TO  WS-CTIMPR
+              MOVE WS-CTEXCFILT-ANT TO  WS-CTEXCFILT
+           END-IF
+
+           IF WS-FS-ALU = '23'
+              DISPLAY ' * RESTART - NENHUMA MATRICULA APOS '
+                      WS-NUMERO-ANT ' - LOTE ANTERIOR JA HAVIA '
+                      'TERMINADO A LEITURA DO CADALU'
+              MOVE '10'  TO  WS-FS-ALU
+           ELSE
+              PERFORM 025-LER-CADALU
+           END-IF
 
            IF WS-FS-ALU = '10'
               MOVE 'ERRO - CADALU VAZIO'  TO  WS-MSG
@@ -165,8 +399,68 @@
               GO TO 999-ERRO
            END-IF
 
-           ACCEPT WS-CURSO-CAB  FROM  SYSIN
-           MOVE   WS-DTEDI      TO    WS-DATA-CAB
+      *-----> WS-PARM-PERIODO E ACEITO SO PARA MANTER O MESMO LAYOUT
+      *       DE CARTAO DO CGPRG011; O CADALU NAO TEM COMPETENCIA,
+      *       ENTAO O VALOR NAO E APLICADO COMO FILTRO AQUI
+           ACCEPT WS-REG-PARM-REL  FROM  SYSIN
+           ACCEPT WS-MEDIA-MIN-IN  FROM  SYSIN
+           MOVE   WS-PARM-FILTRO   TO    WS-CURSO-CAB
+           MOVE   WS-DTEDI         TO    WS-DATA-CAB
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR/POSICIONAR O ARQUIVO DE CHECKPOINT DO RELALU/CSVALU
+      *--------------------------------------------------------------*
+       021-ABRIR-CKPT.
+
+           OPEN I-O CKPT009
+           IF WS-FS-CKP = '35'
+              OPEN OUTPUT CKPT009
+              IF WS-FS-CKP NOT = '00'
+                 MOVE  'ERRO AO CRIAR O CKPT009'  TO WS-MSG
+                 MOVE   WS-FS-CKP                 TO WS-FS-MSG
+                 GO TO  999-ERRO
+              END-IF
+              MOVE ZEROS    TO  REG-CKPT009
+              WRITE REG-CKPT009
+              CLOSE CKPT009
+              OPEN I-O CKPT009
+           END-IF
+           IF WS-FS-CKP  NOT = '00'
+              MOVE  'ERRO AO ABRIR O CKPT009'  TO WS-MSG
+              MOVE   WS-FS-CKP                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           READ CKPT009
+           IF WS-FS-CKP NOT = '00'
+              MOVE  'ERRO NA LEITURA DO CKPT009'  TO WS-MSG
+              MOVE   WS-FS-CKP                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+           MOVE REG-CKPT-NUMERO      TO  WS-NUMERO-ANT
+           MOVE REG-CKPT-PAG         TO  WS-PAG-ANT
+           MOVE REG-CKPT-CTLIDO      TO  WS-CTLIDO-ANT
+           MOVE REG-CKPT-CTFILT      TO  WS-CTFILT-ANT
+           MOVE REG-CKPT-CTIMPR      TO  WS-CTIMPR-ANT
+           MOVE REG-CKPT-CTEXCFILT   TO  WS-CTEXCFILT-ANT
+           .
+      *--------------------------------------------------------------*
+      *    ATUALIZAR O CHECKPOINT COM A POSICAO ATUAL DO RELALU
+      *--------------------------------------------------------------*
+       027-GRAVAR-CKPT.
+
+           MOVE WS-NUMERO-E  TO  REG-CKPT-NUMERO
+           MOVE WS-PAG-CAB   TO  REG-CKPT-PAG
+           MOVE WS-CTLIDO    TO  REG-CKPT-CTLIDO
+           MOVE WS-CTFILT    TO  REG-CKPT-CTFILT
+           MOVE WS-CTIMPR    TO  REG-CKPT-CTIMPR
+           MOVE WS-CTEXCFILT TO  REG-CKPT-CTEXCFILT
+           REWRITE REG-CKPT009
+           IF WS-FS-CKP NOT = '00'
+              MOVE  'ERRO NA GRAVACAO DO CKPT009'  TO WS-MSG
+              MOVE   WS-FS-CKP                     TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
            .
       *--------------------------------------------------------------*
       *    OBTER A DATA E HORA DO SISTEMA
@@ -198,19 +492,45 @@
               GO TO  999-ERRO
            END-IF
 
-           OPEN OUTPUT RELALU
+           IF WS-NUMERO-ANT > 0
+              OPEN EXTEND RELALU
+           ELSE
+              OPEN OUTPUT RELALU
+           END-IF
            IF WS-FS-REL  NOT = '00'
               MOVE  'ERRO AO ABRIR O RELALU'  TO WS-MSG
               MOVE   WS-FS-REL                TO WS-FS-MSG
               GO TO  999-ERRO
            END-IF
+
+           IF WS-NUMERO-ANT > 0
+              OPEN EXTEND CSVALU
+           ELSE
+              OPEN OUTPUT CSVALU
+           END-IF
+           IF WS-FS-CSV  NOT = '00'
+              MOVE  'ERRO AO ABRIR O CSVALU'  TO WS-MSG
+              MOVE   WS-FS-CSV                TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           IF WS-NUMERO-ANT = 0
+              MOVE 'NUMERO,NOME,CURSO,NOTA1,NOTA2,MEDIA,AVALIACAO'
+                                         TO WS-LINHA-CSV
+              WRITE REG-CSVALU  FROM  WS-LINHA-CSV
+              IF WS-FS-CSV  NOT = '00'
+                 MOVE  'ERRO GRAVACAO CABECALHO CSVALU'  TO WS-MSG
+                 MOVE   WS-FS-CSV                        TO WS-FS-MSG
+                 GO TO  999-ERRO
+              END-IF
+           END-IF
            .
       *--------------------------------------------------------------*
       *    LEITURA DO CADASTRO DE ALUNOS
       *--------------------------------------------------------------*
        025-LER-CADALU.
 
-           READ CADALU  INTO  WS-REG-CADALU
+           READ CADALU  NEXT RECORD  INTO  WS-REG-CADALU
 
            IF WS-FS-ALU  NOT = '00' AND '10'
               MOVE  'ERRO NA LEITURA DO CADALU'  TO WS-MSG
@@ -227,25 +547,73 @@
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           IF WS-MEDIA-E  <  7
-              MOVE 'REPROVADO' TO  WS-AVALIACAO-R
-           ELSE
-              MOVE 'APROVADO ' TO  WS-AVALIACAO-R
+           COMPUTE WS-MEDIA-REC-E = (WS-MEDIA-E + WS-NOTA-REC-E) / 2
+           IF WS-MEDIA-REC-E  >  WS-MEDIA-E
+              MOVE WS-MEDIA-REC-E  TO  WS-MEDIA-E
            END-IF
 
-           MOVE  WS-NUMERO-E   TO  WS-NUMERO-R
-           MOVE  WS-NOME-E     TO  WS-NOME-R
-           MOVE  WS-CURSO-E    TO  WS-CURSO-R
-           MOVE  WS-CURSO-E    TO  WS-CURSO-R
-           MOVE  WS-NOTA1-E    TO  WS-NOTA1-R
-           MOVE  WS-NOTA2-E    TO  WS-NOTA2-R
-           MOVE  WS-MEDIA-E    TO  WS-MEDIA-R
+           IF WS-MEDIA-E  >=  WS-MEDIA-MIN-IN
+              ADD 1 TO WS-CTFILT
+
+              IF WS-MEDIA-E  <  7
+                 MOVE 'REPROVADO' TO  WS-AVALIACAO-R
+                 ADD 1 TO WS-QTD-REPROV
+                 ADD 1 TO WS-QTD-REPROV-PAG
+              ELSE
+                 MOVE 'APROVADO ' TO  WS-AVALIACAO-R
+                 ADD 1 TO WS-QTD-APROV
+                 ADD 1 TO WS-QTD-APROV-PAG
+              END-IF
+
+              PERFORM 031-CLASSIFICAR
+
+              ADD  WS-MEDIA-E     TO  WS-SOMA-MEDIA
+              IF WS-MEDIA-E > WS-MAIOR-MEDIA
+                 MOVE WS-MEDIA-E  TO  WS-MAIOR-MEDIA
+              END-IF
+              IF WS-MEDIA-E < WS-MENOR-MEDIA OR WS-CTFILT = 1
+                 MOVE WS-MEDIA-E  TO  WS-MENOR-MEDIA
+              END-IF
+
+              MOVE  WS-NUMERO-E   TO  WS-NUMERO-R
+              MOVE  WS-NOME-E     TO  WS-NOME-R
+              MOVE  WS-CURSO-E    TO  WS-CURSO-R
+              MOVE  WS-NOTA1-E    TO  WS-NOTA1-R
+              MOVE  WS-NOTA2-E    TO  WS-NOTA2-R
+              MOVE  WS-MEDIA-E    TO  WS-MEDIA-R
+
+              PERFORM 035-IMPREL
 
-           PERFORM 035-IMPREL
+              PERFORM 036-IMPCSV
+           ELSE
+              ADD 1 TO WS-CTEXCFILT
+           END-IF
+
+           PERFORM 027-GRAVAR-CKPT
 
            PERFORM 025-LER-CADALU
            .
       *--------------------------------------------------------------*
+      *    CLASSIFICAR O CONCEITO (TIER) DO ALUNO PARA FINS DE
+      *    BOLSA/HONORS, ALEM DO SIMPLES APROVADO/REPROVADO
+      *--------------------------------------------------------------*
+       031-CLASSIFICAR.
+
+           IF WS-MEDIA-E  >=  9
+              MOVE 'EXCELENTE  ' TO  WS-CONCEITO-R
+           ELSE
+              IF WS-MEDIA-E  >=  7
+                 MOVE 'APROVADO   ' TO  WS-CONCEITO-R
+              ELSE
+                 IF WS-MEDIA-E  >=  5
+                    MOVE 'RECUPERACAO' TO  WS-CONCEITO-R
+                 ELSE
+                    MOVE 'REPROVADO  ' TO  WS-CONCEITO-R
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
       *    IMPRIMIR LINHAS DO RELATORIO
       *--------------------------------------------------------------*
        035-IMPREL.
@@ -262,6 +630,51 @@
            ELSE
                ADD 1 TO WS-CTIMPR
                ADD 1 TO WS-CTLIN
+               ADD 1 TO WS-CTLIN-PAG
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR LINHA CORRESPONDENTE NO EXTRATO CSV DO RELALU
+      *--------------------------------------------------------------*
+       036-IMPCSV.
+
+           MOVE  WS-NOTA1-E    TO  WS-NOTA1-CSV
+           MOVE  WS-NOTA2-E    TO  WS-NOTA2-CSV
+           MOVE  WS-MEDIA-E    TO  WS-MEDIA-CSV
+
+      *-----> WS-NOME-R/WS-CURSO-R VAO EM LARGURA FIXA (DELIMITED BY
+      *       SIZE), COM ESPACOS A DIREITA PRESERVADOS - UM DELIMITED
+      *       BY SPACE CORTARIA O CAMPO NO PRIMEIRO ESPACO, TRUNCANDO
+      *       NOMES/CURSOS COMPOSTOS (EX.: "JOAO DA SILVA"). OS
+      *       ESPACOS A DIREITA NAO QUEBRAM O CSV (NAO HA VIRGULA
+      *       NELES), SO SOBRAM COMO PADDING DENTRO DA CELULA
+           MOVE SPACES  TO  WS-LINHA-CSV
+           STRING  WS-NUMERO-R          DELIMITED BY SIZE
+                   ','                  DELIMITED BY SIZE
+                   WS-NOME-R            DELIMITED BY SIZE
+                   ','                  DELIMITED BY SIZE
+                   WS-CURSO-R           DELIMITED BY SIZE
+                   ','                  DELIMITED BY SIZE
+                   WS-NOTA1-CSV (1:2)   DELIMITED BY SIZE
+                   '.'                  DELIMITED BY SIZE
+                   WS-NOTA1-CSV (3:2)   DELIMITED BY SIZE
+                   ','                  DELIMITED BY SIZE
+                   WS-NOTA2-CSV (1:2)   DELIMITED BY SIZE
+                   '.'                  DELIMITED BY SIZE
+                   WS-NOTA2-CSV (3:2)   DELIMITED BY SIZE
+                   ','                  DELIMITED BY SIZE
+                   WS-MEDIA-CSV (1:2)   DELIMITED BY SIZE
+                   '.'                  DELIMITED BY SIZE
+                   WS-MEDIA-CSV (3:2)   DELIMITED BY SIZE
+                   ','                  DELIMITED BY SIZE
+                   WS-AVALIACAO-R       DELIMITED BY SIZE
+           INTO WS-LINHA-CSV
+
+           WRITE REG-CSVALU  FROM  WS-LINHA-CSV
+           IF WS-FS-CSV  NOT = '00'
+              MOVE  'ERRO NA GRAVACAO DO CSVALU'  TO WS-MSG
+              MOVE   WS-FS-CSV                    TO WS-FS-MSG
+              GO TO  999-ERRO
            END-IF
            .
       *--------------------------------------------------------------*
@@ -269,6 +682,10 @@
       *--------------------------------------------------------------*
        040-IMPCAB.
 
+           IF WS-CTLIN-PAG > 0
+              PERFORM 042-IMPRODAPE-PAG
+           END-IF
+
            ADD    1        TO WS-PAG-CAB
 
            WRITE REG-RELALU FROM WS-CAB1 AFTER PAGE
@@ -302,12 +719,85 @@
            MOVE 4 TO WS-CTLIN
            .
       *--------------------------------------------------------------*
+      *    IMPRIMIR O RODAPE DA PAGINA QUE ESTA SENDO ENCERRADA, COM
+      *    A QUANTIDADE DE ALUNOS E O TOTAL DE APROVADOS/REPROVADOS
+      *    DA PROPRIA PAGINA
+      *--------------------------------------------------------------*
+       042-IMPRODAPE-PAG.
+
+           MOVE WS-CTLIN-PAG       TO  WS-CTLIN-PAG-T
+           MOVE WS-QTD-APROV-PAG   TO  WS-QTD-APROV-PAG-T
+           MOVE WS-QTD-REPROV-PAG  TO  WS-QTD-REPROV-PAG-T
+
+           WRITE REG-RELALU  FROM  WS-REG-RODAPE-PAG
+           IF WS-FS-REL  NOT = '00'
+              MOVE 'ERRO GRAVACAO RODAPE-PAG'  TO  WS-MSG
+              MOVE WS-FS-REL                   TO  WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           MOVE ZEROS  TO  WS-CTLIN-PAG
+           MOVE ZEROS  TO  WS-QTD-APROV-PAG
+           MOVE ZEROS  TO  WS-QTD-REPROV-PAG
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR RODAPE COM OS TOTAIS DE CONTROLE DA TURMA
+      *--------------------------------------------------------------*
+       045-IMPTRAILER.
+
+           IF WS-CTFILT = ZEROS
+              MOVE ZEROS  TO  WS-MEDIA-TURMA
+           ELSE
+              COMPUTE WS-MEDIA-TURMA = WS-SOMA-MEDIA / WS-CTFILT
+           END-IF
+
+           MOVE  WS-QTD-APROV    TO  WS-QTD-APROV-T
+           MOVE  WS-QTD-REPROV   TO  WS-QTD-REPROV-T
+           MOVE  WS-MEDIA-TURMA  TO  WS-MEDIA-TURMA-T
+           MOVE  WS-MAIOR-MEDIA  TO  WS-MAIOR-MEDIA-T
+           MOVE  WS-MENOR-MEDIA  TO  WS-MENOR-MEDIA-T
+
+           WRITE REG-RELALU FROM WS-HIFEN
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO HIFEN-TRAILER' TO WS-MSG
+              MOVE WS-FS-REL                     TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELALU FROM WS-REG-TRAILER-1
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO TRAILER-1' TO WS-MSG
+              MOVE WS-FS-REL                 TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELALU FROM WS-REG-TRAILER-2
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO TRAILER-2' TO WS-MSG
+              MOVE WS-FS-REL                 TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+
+           WRITE REG-RELALU FROM WS-REG-TRAILER-3
+           IF WS-FS-REL NOT = '00'
+              MOVE 'ERRO GRAVACAO TRAILER-3' TO WS-MSG
+              MOVE WS-FS-REL                 TO WS-FS-MSG
+              GO TO 999-ERRO
+           END-IF
+           .
+      *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
       *--------------------------------------------------------------*
        090-TERMINAR.
 
            PERFORM 015-DATA-HORA.
 
+           IF WS-CTLIN-PAG > 0
+              PERFORM 042-IMPRODAPE-PAG
+           END-IF
+
+           PERFORM 045-IMPTRAILER
+
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' * TERMINO: ' WS-DTEDI ' AS ' WS-HREDI
            DISPLAY ' *----------------------------------------*'
@@ -315,9 +805,23 @@
            DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG009        *'
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' * REGISTROS LIDOS     - CADALU = ' WS-CTLIDO
+           DISPLAY ' * REGISTROS FILTRADOS - MEDIA  = ' WS-CTFILT
+           DISPLAY ' * REGISTROS EXCLUIDOS  - MEDIA = ' WS-CTEXCFILT
            DISPLAY ' * REGISTROS IMPRESSOS - RELALU = ' WS-CTIMPR
            DISPLAY ' *========================================*'
 
+           COMPUTE WS-CTSOMA = WS-CTIMPR + WS-CTEXCFILT
+           IF WS-CTLIDO NOT = WS-CTSOMA
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * QUEBRA DE CONTROLE - LIDO X IMPRESSO   *'
+              DISPLAY ' * REGISTROS LIDOS     (WS-CTLIDO)  = '
+                      WS-CTLIDO
+              DISPLAY ' * IMPRESSOS+EXCLUIDOS (WS-CTSOMA)  = '
+                      WS-CTSOMA
+              DISPLAY ' *----------------------------------------*'
+              MOVE 8  TO  RETURN-CODE
+           END-IF
+
            PERFORM 095-FECHAR-ARQ
 
            DISPLAY ' *----------------------------------------*'
@@ -329,6 +833,21 @@
       *--------------------------------------------------------------*
        095-FECHAR-ARQ.
 
+           MOVE ZEROS    TO  REG-CKPT009
+           REWRITE REG-CKPT009
+           IF WS-FS-CKP NOT = '00'
+              MOVE  'ERRO NA ZERAGEM DO CKPT009'  TO WS-MSG
+              MOVE   WS-FS-CKP                    TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
+           CLOSE  CKPT009
+           IF WS-FS-CKP  NOT = '00'
+              MOVE  'ERRO AO FECHAR O CKPT009'  TO WS-MSG
+              MOVE   WS-FS-CKP                  TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
+
            CLOSE  CADALU
            IF WS-FS-ALU  NOT = '00'
               MOVE  'ERRO AO FECHAR O CADALU'  TO WS-MSG
@@ -342,20 +861,16 @@
               MOVE   WS-FS-REL                 TO WS-FS-MSG
               GO TO  999-ERRO
            END-IF
+
+           CLOSE  CSVALU
+           IF WS-FS-CSV  NOT = '00'
+              MOVE  'ERRO AO FECHAR O CSVALU'  TO WS-MSG
+              MOVE   WS-FS-CSV                 TO WS-FS-MSG
+              GO TO  999-ERRO
+           END-IF
            .
       *--------------------------------------------------------------*
       *    ROTINA DE ERRO
       *--------------------------------------------------------------*
-       999-ERRO.
-
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' *           PROGRAMA CANCELADO           *'
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' * MENSAGEM    = ' WS-MSG
-           DISPLAY ' * FILE STATUS = ' WS-FS-MSG
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' *       TERMINO ANORMAL DO CGPRG009      *'
-           DISPLAY ' *----------------------------------------*'
-           STOP RUN
-           .
+           COPY ERRORTN.
       *---------------> FIM DO PROGRAMA CGPRG009 <
